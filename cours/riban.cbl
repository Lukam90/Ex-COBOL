@@ -1,7 +1,27 @@
        IDENTIFICATION DIVISION.
        program-id. RIBAN.
 
+       Environment division.
+       Input-Output Section.
+       File-Control.
+           select F-RibEntree
+           assign to CheminRibEntree
+           organization line sequential
+           access sequential.
+
+           select F-RibSortie
+           assign to CheminRibSortie
+           organization line sequential
+           access sequential.
+
        data division.
+       File section.
+       FD F-RibEntree record varying from 0 to 255.
+       01 E-RibEntree pic X(255).
+
+       FD F-RibSortie record varying from 0 to 255.
+       01 E-RibSortie pic X(255).
+
        working-storage section.
 
        01 RIB.
@@ -18,26 +38,172 @@
          10 NoCompte PIC X(12).
          10 Filler Pic X.
          10 CleRIB PIC XX.
+         10 Filler Pic X.
+         10 CleRibCalculee Pic XX.
+         10 Filler Pic X.
+         10 ResultatControle Pic X(10).
+
+      * --- Champs de travail pour le controle mod 97 de la cle RIB,
+      * calque sur CalculCleRib de Gestion ---
+
+       77 CodeBanqueNum Pic 9(5).
+       77 CodeGuichetNum Pic 9(5).
+       77 CompteNum Pic 9(12).
+       77 TotalIntermediaire Pic 9(14).
+       77 TotalCalcule Pic 9(14).
+       77 CleRibNum Pic 99.
+
+       77 ModeRiban Pic X.
+         88 ModeInteractif Value "I".
+         88 ModeFichier Value "F".
+
+       77 Eof Pic 9.
+
+      * Chemins param�trables par variable d'environnement, comme
+      * dans Gestion, pour ne pas figer le poste de travail du partenaire
+
+       77 CheminRibEntreeDefaut pic X(255)
+       value "C:\Users\dugs\Documents\RibEntree.txt".
+       77 CheminRibEntree pic X(255).
+
+       77 CheminRibSortieDefaut pic X(255)
+       value "C:\Users\dugs\Documents\RibSortie.txt".
+       77 CheminRibSortie pic X(255).
 
        procedure division.
+       Mainline.
+           perform Initialisation.
+
+           if ModeFichier then
+               perform TraitementFichier
+           else
+               perform TraitementInteractif
+           end-if.
+
+           stop run.
+
+       Initialisation.
+           move "I" to ModeRiban.
+
+           display "Mode (I)nteractif ou (F)ichier : "
+             with no advancing.
+           accept ModeRiban.
+
+           if ModeRiban = "f" then
+               move "F" to ModeRiban
+           end-if.
+
+           move CheminRibEntreeDefaut to CheminRibEntree.
+
+           accept CheminRibEntree from environment "RIBAN_CHEMIN_ENTREE"
+               on exception
+                   move CheminRibEntreeDefaut to CheminRibEntree
+           end-accept.
+
+           move CheminRibSortieDefaut to CheminRibSortie.
+
+           accept CheminRibSortie
+             from environment "RIBAN_CHEMIN_SORTIE"
+               on exception
+                   move CheminRibSortieDefaut to CheminRibSortie
+           end-accept.
+
+      * --- Saisie et affichage d'un RIB unique au clavier ---
+
+       TraitementInteractif.
            display "Code banque : " with no advancing.
            accept CodeBanque of RIB.
 
            display "Code guichet : " with no advancing.
            accept CodeGuichet of RIB.
 
-           display "Numéro de compte : " with no advancing.
+           display "Num�ro de compte : " with no advancing.
            accept NoCompte of RIB.
 
-           display "Clé RIB : " with no advancing.
+           display "Cl� RIB : " with no advancing.
            accept CleRIB of RIB.
 
-           move CodeBanque of RIB to CodeBanque of RIBAffiche.
-           move CodeBanque of RIB to CodeBanque of RIBAffiche.
-           move CodeBanque of RIB to CodeBanque of RIBAffiche.
-           move CodeBanque of RIB to CodeBanque of RIBAffiche.
+           perform ConstituerRibAffiche.
 
            display RIBAffiche.
 
-           stop run.
-           
\ No newline at end of file
+      * --- Recomposition de la ligne affich�e/�crite � partir du RIB,
+      * avec controle de la cle par rapport au calcul mod 97 ---
+
+       ConstituerRibAffiche.
+           move CodeBanque of RIB to CodeBanque of RIBAffiche.
+           move CodeGuichet of RIB to CodeGuichet of RIBAffiche.
+           move NoCompte of RIB to NoCompte of RIBAffiche.
+           move CleRIB of RIB to CleRIB of RIBAffiche.
+
+           perform CalculCleRib.
+
+           move CleRibNum to CleRibCalculee of RIBAffiche.
+
+           if CleRIB of RIB = CleRibCalculee of RIBAffiche
+               move "Correcte" to ResultatControle of RIBAffiche
+           else
+               move "Incorrecte" to ResultatControle of RIBAffiche
+           end-if.
+
+      * --- Calcul de la cle RIB (mod 97), identique a CalculCleRib
+      * de Gestion ---
+
+       CalculCleRib.
+           move CodeBanque of RIB to CodeBanqueNum.
+           move CodeGuichet of RIB to CodeGuichetNum.
+           move NoCompte of RIB to CompteNum.
+
+           multiply CompteNum by 3 giving TotalCalcule.
+           multiply CodeGuichetNum by 15 giving TotalIntermediaire.
+
+           add TotalIntermediaire to TotalCalcule.
+
+           multiply CodeBanqueNum by 89 giving TotalIntermediaire.
+
+           add TotalIntermediaire to TotalCalcule.
+
+           divide TotalCalcule by 97 giving TotalIntermediaire
+           remainder CleRibNum.
+
+           subtract CleRibNum from 97 giving CleRibNum.
+
+      * --- Contr�le en masse d'un fichier de RIB fournis par une
+      * banque partenaire ---
+
+       TraitementFichier.
+           perform TraitementFichier-Init.
+           perform TraitementFichier-Trt until Eof = 1.
+           perform TraitementFichier-Fin.
+
+       TraitementFichier-Init.
+           move 0 to Eof.
+
+           open input F-RibEntree.
+           open output F-RibSortie.
+
+       TraitementFichier-Trt.
+           read F-RibEntree
+               at end
+                   move 1 to Eof
+               not at end
+                   perform TraitementLigneFichier
+           end-read.
+
+       TraitementFichier-Fin.
+           close F-RibEntree.
+           close F-RibSortie.
+
+       TraitementLigneFichier.
+           unstring E-RibEntree delimited by ";" into
+               CodeBanque of RIB
+               CodeGuichet of RIB
+               NoCompte of RIB
+               CleRIB of RIB
+           end-unstring.
+
+           perform ConstituerRibAffiche.
+
+           move RIBAffiche to E-RibSortie.
+
+           write E-RibSortie.
