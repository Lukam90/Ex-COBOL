@@ -4,11 +4,105 @@
        Input-Output Section.
        File-Control.
            select F-ListeCompteClient
-           assign to "C:\Users\dugs\Documents\ListeCompteClient.csv"
+           assign to CheminImport
            organization Line Sequential.
 
+           select F-ListeCompteClientTrie
+           assign to "C:\Users\dugs\Documents\ListeCompteClientTrie.csv"
+           organization line sequential
+           access sequential.
+
+           select S-TriImport
+           assign to "C:\Users\dugs\Documents\TriImport.tmp".
+
+           select F-ClientsIndexe
+           assign to "C:\Users\dugs\Documents\ClientsIndexe.idx"
+           organization indexed
+           access dynamic
+           record key is CodeClientIndexe
+           alternate record key is NomIndexe with duplicates
+           file status is StatutFichierClientsIndexe.
+
            select F-ControleCleRIB
-           assign to "C:\Users\dugs\Documents\ListeCleRib.txt"
+           assign to CheminControleCleRIB
+           organization line sequential
+           access sequential.
+
+           select F-ControleCleRIBCsv
+           assign to "C:\Users\dugs\Documents\ListeCleRib.csv"
+           organization line sequential
+           access sequential.
+
+           select F-ImportRapport
+           assign to "C:\Users\dugs\Documents\RapportImportation.txt"
+           organization line sequential
+           access sequential.
+
+           select F-ReleveClient
+           assign to "C:\Users\dugs\Documents\ReleveClient.txt"
+           organization line sequential
+           access sequential.
+
+           select F-ControleDecouvert
+           assign to "C:\Users\dugs\Documents\ListeDecouverts.txt"
+           organization line sequential
+           access sequential.
+
+           select F-ImportCheckpoint
+           assign to "C:\Users\dugs\Documents\Importation.chk"
+           organization line sequential
+           access sequential
+           file status is StatutFichierCheckpoint.
+
+           select F-ErreursSql
+           assign to "C:\Users\dugs\Documents\ErreursSql.txt"
+           organization line sequential
+           access sequential.
+
+           select F-JournalActivite
+           assign to "C:\Users\dugs\Documents\JournalActivite.txt"
+           organization line sequential
+           access sequential.
+
+           select F-BilanBanque
+           assign to "C:\Users\dugs\Documents\BilanBanque.txt"
+           organization line sequential
+           access sequential.
+
+           select F-ImportBanque
+           assign to CheminImportBanque
+           organization line sequential
+           access sequential
+           file status is StatutFichierImportBanque.
+
+           select F-ConfigDB
+           assign to CheminConfigDB
+           organization line sequential
+           access sequential
+           file status is StatutFichierConfigDB.
+
+           select F-ComptesOrphelins
+           assign to "C:\Users\dugs\Documents\ComptesOrphelins.txt"
+           organization line sequential
+           access sequential.
+
+           select F-DoublonsRib
+           assign to "C:\Users\dugs\Documents\DoublonsRib.txt"
+           organization line sequential
+           access sequential.
+
+           select F-AnnuaireClients
+           assign to "C:\Users\dugs\Documents\AnnuaireClients.txt"
+           organization line sequential
+           access sequential.
+
+           select F-ListeBanqueImprimee
+           assign to "C:\Users\dugs\Documents\ListeBanque.txt"
+           organization line sequential
+           access sequential.
+
+           select F-ListeCompteImprimee
+           assign to "C:\Users\dugs\Documents\ListeCompte.txt"
            organization line sequential
            access sequential.
 
@@ -17,9 +111,74 @@
        FD F-ListeCompteClient record varying from 0 to 255.
        01 E-ListeCompteClient pic X(255).
 
+       FD F-ListeCompteClientTrie record varying from 0 to 255.
+       01 E-ListeCompteClientTrie pic X(255).
+
+       SD S-TriImport.
+       01 LigneATrier.
+         10 NomTri Pic X(50).
+         10 LigneBrute Pic X(255).
+
+      * Copie de travail indexee de la fiche client (cle CodeClient),
+      * alimentee au fil des importations pour eviter de rebalayer le
+      * fichier sequentiel lors d'une reprise sur point de controle
+
+       FD F-ClientsIndexe.
+       01 E-ClientsIndexe.
+         10 CodeClientIndexe Pic X(36).
+         10 NomIndexe Pic X(50).
+         10 PrenomIndexe Pic X(50).
+         10 CodePostalIndexe Pic X(5).
+         10 VilleIndexe Pic X(50).
+
        FD F-ControleCleRIB record varying from 0 to 255.
        01 E-ControleCleRIB pic X(255).
 
+       FD F-ControleCleRIBCsv record varying from 0 to 255.
+       01 E-ControleCleRIBCsv pic X(255).
+
+       FD F-ImportRapport record varying from 0 to 255.
+       01 E-ImportRapport pic X(255).
+
+       FD F-ReleveClient record varying from 0 to 255.
+       01 E-ReleveClient pic X(255).
+
+       FD F-ControleDecouvert record varying from 0 to 255.
+       01 E-ControleDecouvert pic X(255).
+
+       FD F-ImportCheckpoint record varying from 0 to 255.
+       01 E-ImportCheckpoint pic X(255).
+
+       FD F-ErreursSql record varying from 0 to 255.
+       01 E-ErreursSql pic X(255).
+
+       FD F-JournalActivite record varying from 0 to 255.
+       01 E-JournalActivite pic X(255).
+
+       FD F-BilanBanque record varying from 0 to 255.
+       01 E-BilanBanque pic X(255).
+
+       FD F-ImportBanque record varying from 0 to 255.
+       01 E-ImportBanque pic X(255).
+
+       FD F-ComptesOrphelins record varying from 0 to 255.
+       01 E-ComptesOrphelins pic X(255).
+
+       FD F-DoublonsRib record varying from 0 to 255.
+       01 E-DoublonsRib pic X(255).
+
+       FD F-AnnuaireClients record varying from 0 to 255.
+       01 E-AnnuaireClients pic X(255).
+
+       FD F-ListeBanqueImprimee record varying from 0 to 255.
+       01 E-ListeBanqueImprimee pic X(255).
+
+       FD F-ListeCompteImprimee record varying from 0 to 255.
+       01 E-ListeCompteImprimee pic X(255).
+
+       FD F-ConfigDB record varying from 0 to 255.
+       01 E-ConfigDB pic X(255).
+
        working-storage section.
 
        01 DateSysteme.
@@ -36,6 +195,8 @@
          10 Prenom sql CHAR-VARYING (50).
          10 CodePostal sql CHAR (5).
          10 Ville sql CHAR-VARYING (50).
+         10 Email sql CHAR-VARYING (60).
+         10 Telephone sql CHAR (15).
 
        01 COMPTE.
          10 CodeBanque sql CHAR (5).
@@ -44,13 +205,33 @@
            20 RacineCompte sql CHAR (9).
            20 TypeCompte sql CHAR (2).
          10 CleRIB sql CHAR (2).
+         10 Iban sql char-varying (34).
          10 Debit PIC 9(8)V99.
          10 Credit PIC 9(8)V99.
          10 CodeClient PIC X(36).
+         10 StatutCompte sql CHAR (1).
+         10 DateCloture sql CHAR (8).
+         10 Devise sql CHAR (3).
 
        01 Banque.
          10 CodeBanque sql char (5).
          10 NomBanque sql char-varying (255).
+         10 Bic sql char (11).
+
+      * Historique des mouvements d'un compte : chaque variation du
+      * Debit ou du Credit est ajout�e ici en plus de la MAJ de la
+      * ligne Compte, pour qu'on puisse reconstituer l'historique
+      * d'un compte au lieu de ne garder que le solde courant
+
+       01 Mouvement.
+         10 CodeBanque sql CHAR (5).
+         10 CodeGuichet sql CHAR (5).
+         10 CompteComplet.
+           20 RacineCompte sql CHAR (9).
+           20 TypeCompte sql CHAR (2).
+         10 DateMouvement sql CHAR (8).
+         10 SensMouvement sql CHAR (1).
+         10 Montant Pic S9(8)V99.
 
       * --- Lignes de l'�tat de contr�le des cl�s RIB ---
 
@@ -78,6 +259,7 @@
          10 Filler pic X(74).
          10 Filler pic X(36)
          value "Code     No de     Ancienne Nouvelle".
+         10 Filler pic X(16) value "  Dev      Ecart".
 
        01 LigneEntete7.
          10 Filler pic X(7) value " Client".
@@ -100,6 +282,16 @@
          10 Filler pic X.
          10 Filler pic X(97) value all "-".
 
+      * --- Total de contr�le, imprim� apr�s le dernier pied de page ---
+
+       01 ControleTotalLigne.
+         10 Filler pic X value " ".
+         10 Filler pic X(27) value "Total comptes controles : ".
+         10 NbCompteControleAffiche pic ZZZZZZ9.
+         10 Filler pic X(5) value spaces.
+         10 Filler pic X(23) value "Total cles corrigees : ".
+         10 NbCleCorrigeeAffiche pic ZZZZZZ9.
+
        01 LigneDetail.
          10 Filler pic X.
          10 NomClient pic X(40).
@@ -116,534 +308,5186 @@
          10 CleRib pic XX.
          10 Filler pic X(6).
          10 NouvelleCleRib pic XX.
+         10 Filler pic X(2).
+         10 Devise pic X(3).
+         10 Filler pic X(2).
+         10 EcartAffiche pic ---9.
 
-      * Structure de la MAJ d'un client
-
-      * Variables locales
+      * --- Ligne du d�tail, variante CSV pour la r�conciliation ---
+      * (avec la d�composition du calcul de la cl� : les poids de
+      * Compte/Guichet/Banque avant modulo 97, pour que l'equipe de
+      * rapprochement voie tout de suite d'ou vient l'ecart)
 
-       77 Option Pic 9.
-       77 Eof Pic 9.
-       77 Eot Pic 9.
-       77 DerniereZone pic X(50).
-       77 NoLigneBanque pic 99.
-       77 Reponse pic X.
-       77 PrenomNom sql char-varying (60).
+       01 LigneEnteteCsv pic X(150).
 
-      * D�clarations li�es au contr�le de la cl� RIB
+       01 LigneDetailCsv pic X(150).
 
-       77 CompteCompletNum Pic 9(11).
-       77 CodeBanqueNum Pic 9(5).
-       77 CodeGuichetNum Pic 9(5).
-       77 CleRibNum Pic 99.
-       77 TotalIntermediaire Pic 9(13).
-       77 TotalCalcule Pic 9(13).
-       77 CleRibTrouve Pic XX.
+      * --- Lignes de l'�tat des comptes sans client rattach� ---
 
-      * Déclarations des variables pour la gestion des clients
-       77 NomSelectionne Pic X(25).
-       77 RechercheCompteClientEof Pic 9.
-       77 NoLigneCompte Pic 99.
-       77 NoLigneCompteAux Pic 99.
-       77 MaxCompte Pic 99.
-       77 MaxSupprime Pic 99.
-       77 NoLigneEcran Pic 99.
-       77 MaxLigne Pic 99.
-       77 DimTableau pic 99 value 11.
-       77 NoLigneTitre Pic 99 value 8.
-       77 CEstBon pic 9.
-       77 Valeur Pic X(30).
-       77 NbLigneTrouve Pic 99. 
+       01 OrphelinEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(10).
+         10 Filler pic X(18) value "Comptes orphelins".
+         10 Filler pic X(15).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
 
-      * D�clarations li�es au contr�le de la pagination
+       01 OrphelinEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(58) value all "=".
 
-       77 NbLigne pic 99.
-       77 NoPage pic 99.
-       77 MaxLigneEtat pic 99 value 36.
+       01 OrphelinEntete4.
+         10 Filler pic X.
+         10 Filler pic X(63) value all "-".
 
-      * D�clarations li�es � SQL
+       01 OrphelinEntete6.
+         10 Filler pic X.
+         10 Filler pic X(5) value "Banq.".
+         10 Filler pic X.
+         10 Filler pic X(5) value "Guich".
+         10 Filler pic X.
+         10 Filler pic X(9) value "No compte".
+         10 Filler pic X.
+         10 Filler pic X(2) value "Ty".
+         10 Filler pic X(3).
+         10 Filler pic X(36) value "Code client (introuvable)".
 
-       77 CNXDB STRING.
-           EXEC SQL
-               INCLUDE SQLCA
-           END-EXEC.
+       01 OrphelinBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(38) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
 
-           EXEC SQL
-               INCLUDE SQLDA
-           END-EXEC.
+       01 OrphelinDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(51) value all "-".
 
-       77 Trusted PIC X(22) value "Trusted_Connection=yes".
-       77 Database PIC X(17) value "Database=Papillon".
-       77 DBServer PIC X(28) value "server=SRF-DUGS13\SQLEXPRESS".
-       77 DBFactory PIC X(29) value "factory=System.Data.SqlClient".
+       01 OrphelinDetail.
+         10 Filler pic X.
+         10 CodeBanque pic X(5).
+         10 Filler pic X.
+         10 CodeGuichet pic X(5).
+         10 Filler pic X.
+         10 CompteComplet.
+           20 RacineCompte pic X(9).
+           20 Filler pic X.
+           20 TypeCompte pic X(2).
+         10 Filler pic X(3).
+         10 CodeClient pic X(36).
 
-      * --- Param�trage des couleurs de l'ecran ---
+      * --- Lignes de l'�tat des RIB en double (meme
+      * Banque/Guichet/Compte/Type/Cle porte par plusieurs comptes) ---
 
-       77 CouleurFondEcran pic 99 value 15.
-       77 CouleurCaractere pic 99 value 0.
-      *77 CouleurFondEcran         pic 99 value 1  .
-      *77 CouleurCaractere         pic 99 value 14.
+       01 DoublonEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(10).
+         10 Filler pic X(15) value "RIB en double".
+         10 Filler pic X(18).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
 
-      * --- Ecrans de l'application ---
+       01 DoublonEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(58) value all "=".
 
-       Screen section.
+       01 DoublonEntete4.
+         10 Filler pic X.
+         10 Filler pic X(63) value all "-".
 
-       01 LeMenu background-color
-       is CouleurFondEcran
-       foreground-color is CouleurCaractere.
-         10 line 1 col 1 Blank Screen.
-         10 line 3 col 32 value " GESTION BANCAIRE ".
-         10 line 5 col 2 value " Date systeme :".
-         10 line 5 col 18 from Jour of DateSysteme.
-         10 line 5 col 20 value "/".
-         10 line 5 col 21 from Mois of DateSysteme.
-         10 line 5 col 23 value "/".
-         10 line 5 col 24 from Annee of DateSysteme.
-         10 line 5 col 69 value " Option :".
-         10 line 5 col 79 pic 9 from Option.
-         10 line 8 col 5 value "- 1 - Importation des comptes ... :".
-         10 line 9 col 5 value "- 2 - Liste des banques ... :".
-         10 line 10 col 5 value "- 3 - Liste des comptes ... :".
-         10 line 11 col 5 value "- 4 - Controle des cles RIB ... :".
-         10 line 12 col 5 value "- 5 - Gestion des clients ... :".
-         10 line 14 col 5 value "- 0 - Fin de traitement ... :".
+       01 DoublonEntete6.
+         10 Filler pic X.
+         10 Filler pic X(5) value "Banq.".
+         10 Filler pic X.
+         10 Filler pic X(5) value "Guich".
+         10 Filler pic X.
+         10 Filler pic X(9) value "No compte".
+         10 Filler pic X.
+         10 Filler pic X(2) value "Ty".
+         10 Filler pic X(3).
+         10 Filler pic X(2) value "Cl".
+         10 Filler pic X(3).
+         10 Filler pic X(11) value "Occurrences".
 
-       01 ListeBanque-E background-color is CouleurFondEcran
-       foreground-color is CouleurCaractere.
-         10 line 1 col 1 blank screen.
-         10 line 3 col 32 value "LISTE DES BANQUES".
-         10 line 5 col 1 reverse-video pic X(80) value " Code   Nom".
+       01 DoublonBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(38) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
 
-       01 LigneBanque.
-         05 line NoLigneBanque col 2
-         from CodeBanque of Banque.
-         05 line NoLigneBanque col 8 pic X(72)
-         from NomBanque of Banque.
+       01 DoublonDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(51) value all "-".
 
-      **********************************************************************
-      * Ecrans pour la mise à jour des clients
-      **********************************************************************
+       01 DoublonDetail.
+         10 Filler pic X.
+         10 CodeBanque pic X(5).
+         10 Filler pic X.
+         10 CodeGuichet pic X(5).
+         10 Filler pic X.
+         10 CompteComplet.
+           20 RacineCompte pic X(9).
+           20 Filler pic X.
+           20 TypeCompte pic X(2).
+         10 Filler pic X(3).
+         10 CleRib pic X(2).
+         10 Filler pic X(3).
+         10 NbOccurrences pic ZZ9.
 
-       01 M-GestionClient background-color is CouleurFondEcran foreground-color 
-         10 line 1 col 1 blank screen.
-         10 Line 3 Col 31 value "Gestion des clients".
-         10 Line 5 Col 1 Value " Nom ........... :".
-         10 Line 5 Col 46 Value " Prenom ... :".
-         10 Line 6 Col 1 Value " Code postal ... :".
-         10 Line 6 Col 46 Value " Ville .... :".
-         10 background-color is CouleurCaractere foreground-color is CouleurFond
-           20 Line 8 Col 1 pic x(80).
-           20 Line 8 Col 1 value "No".
-           20 Line 8 Col 4 value "Banque".
-           20 Line 8 Col 30 value "Guichet".
-           20 Line 8 Col 38 value "Compte".
-           20 Line 8 Col 51 value "Cle".
-           20 Line 8 Col 56 value "Debit".
-           20 Line 8 Col 68 value "Credit".
+      * --- Lignes de l'annuaire des clients ---
 
-       01 M-GestionClient-E background-color is CouleurFondEcran foreground-colo
-         10 Line 5 Col 20 using Nom of Client pic X(20).
-         10 Line 5 Col 60 using Prenom of Client pic X(20).
-         10 Line 6 Col 20 using CodePostal of Client.
-         10 Line 6 Col 60 using Ville of Client pic X(20).
+       01 AnnuaireEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(10).
+         10 Filler pic X(17) value "Annuaire clients".
+         10 Filler pic X(16).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
 
-       01 M-GestionClient-L background-color is CouleurFondEcran foreground-colo
-         20 Line NoLigneEcran Col 1 from NoLigneCompte.
-         20 Line NoLigneEcran Col 4 using CodeBanque of ValeurLigne of LigneComp
-         20 Line NoLigneEcran Col 10 pic x(19) from NomBanque of ValeurLigne of 
-         20 Line NoLigneEcran Col 30 using CodeGuichet of ValeurLigne of LigneCo
-         20 Line NoLigneEcran Col 38 using RacineCompte of ValeurLigne of LigneC
-         20 Line NoLigneEcran Col 48 using TypeCompte of ValeurLigne of LigneCom
-         20 Line NoLigneEcran Col 51 from CleRib of LigneCompte(NoLigneCompte).
-           20 Line NoLigneEcran Col 54 pic Z(8)9V,99 using Debit of LigneCompte(
-           20 Line NoLigneEcran Col 67 pic Z(8)9V,99 using Credit of LigneCompte
-
-       01 M-GestionClient-QC background-color is CouleurFondEcran foreground-col
-         10 line 1 col 1 erase EOL.
-         10 line 1 col 1 value " Voulez-vous le creer (o/N) :" background-color 
+       01 AnnuaireEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(58) value all "=".
 
-       01 M-GestionClient-QM background-color is CouleurFondEcran foreground-col
-         10 line 1 col 1 erase EOL.
-         10 line 1 col 1 value " Voulez-vous terminer, le modifier ou le supprim
+       01 AnnuaireEntete4.
+         10 Filler pic X.
+         10 Filler pic X(63) value all "-".
 
-       01 M-EffaceQuestion Background-Color is CouleurFondEcran.
-         10 line 1 col 1 pic x(80).
+       01 AnnuaireEntete6.
+         10 Filler pic X.
+         10 Filler pic X(36) value "Code client".
+         10 Filler pic X.
+         10 Filler pic X(20) value "Nom".
+         10 Filler pic X.
+         10 Filler pic X(20) value "Prenom".
+         10 Filler pic X.
+         10 Filler pic X(20) value "Email".
+         10 Filler pic X.
+         10 Filler pic X(15) value "Tel".
 
-       01 M-EffaceMessage Background-Color is CouleurFondEcran.
-         10 line 25 col 1 pic x(80).
+       01 AnnuaireBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(38) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
 
-       01 M-EffaceLigne Background-Color is CouleurFondEcran.
-         10 line NoLigneEcran col 1 pic x(80).
+       01 AnnuaireDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(51) value all "-".
 
-       01 M-GestionClient-Menu background-color is CouleurFondEcran foreground-c
+       01 AnnuaireDetail.
+         10 Filler pic X.
+         10 CodeClient pic X(36).
+         10 Filler pic X.
+         10 Nom pic X(20).
+         10 Filler pic X.
+         10 Prenom pic X(20).
+         10 Filler pic X.
+         10 Email pic X(20).
+         10 Filler pic X.
+         10 Telephone pic X(15).
+
+      * --- Lignes de l'impression/export de la liste des banques ---
+
+       01 ListeBanqueImpEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(10).
+         10 Filler pic X(17) value "Liste des banques".
+         10 Filler pic X(16).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
+
+       01 ListeBanqueImpEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(58) value all "=".
+
+       01 ListeBanqueImpEntete4.
+         10 Filler pic X.
+         10 Filler pic X(63) value all "-".
+
+       01 ListeBanqueImpEntete6.
+         10 Filler pic X.
+         10 Filler pic X(5) value "Code".
+         10 Filler pic X(2).
+         10 Filler pic X(30) value "Nom".
+
+       01 ListeBanqueImpBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(38) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
+
+       01 ListeBanqueImpDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(51) value all "-".
+
+       01 ListeBanqueImpDetail.
+         10 Filler pic X.
+         10 CodeBanque pic X(5).
+         10 Filler pic X(2).
+         10 NomBanque pic X(30).
+
+      * --- Lignes de l'impression/export de la liste des comptes ---
+
+       01 ListeCompteImpEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(10).
+         10 Filler pic X(17) value "Liste des comptes".
+         10 Filler pic X(15).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
+
+       01 ListeCompteImpEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(70) value all "=".
+
+       01 ListeCompteImpEntete4.
+         10 Filler pic X.
+         10 Filler pic X(75) value all "-".
+
+       01 ListeCompteImpEntete6.
+         10 Filler pic X.
+         10 Filler pic X(5) value "Banq.".
+         10 Filler pic X.
+         10 Filler pic X(20) value "Nom banque".
+         10 Filler pic X.
+         10 Filler pic X(5) value "Guich".
+         10 Filler pic X.
+         10 Filler pic X(9) value "No compte".
+         10 Filler pic X.
+         10 Filler pic X(2) value "Ty".
+         10 Filler pic X.
+         10 Filler pic X(10) value "Debit".
+         10 Filler pic X.
+         10 Filler pic X(10) value "Credit".
+
+       01 ListeCompteImpBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(50) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
+
+       01 ListeCompteImpDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(63) value all "-".
+
+       01 ListeCompteImpDetail.
+         10 Filler pic X.
+         10 CodeBanque pic X(5).
+         10 Filler pic X.
+         10 NomBanque pic X(20).
+         10 Filler pic X.
+         10 CodeGuichet pic X(5).
+         10 Filler pic X.
+         10 CompteComplet.
+           20 RacineCompte pic X(9).
+           20 Filler pic X.
+           20 TypeCompte pic X(2).
+         10 Filler pic X.
+         10 Debit pic Z(7)9,99.
+         10 Filler pic X.
+         10 Credit pic Z(7)9,99.
+
+      * --- Lignes du releve de compte d'un client ---
+
+       01 ReleveEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(29).
+         10 Filler pic X(17) value "Releve de compte".
+         10 Filler pic X(19).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
+
+       01 ReleveEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(122) value all "=".
+
+       01 ReleveEnteteClient.
+         10 Filler pic X(8) value " Client ".
+         10 NomClientEntete pic X(25).
+         10 PrenomClientEntete pic X(25).
+         10 Filler pic X(7) value "Ville :".
+         10 VilleClientEntete pic X(20).
+
+       01 ReleveEntete4.
+         10 Filler pic X.
+         10 Filler pic X(127) value all "-".
+
+       01 ReleveEntete6.
+         10 Filler pic X(6).
+         10 Filler pic X(30) value "Banque".
+         10 Filler pic X(20) value "Guichet/Compte/Type".
+         10 Filler pic X(10) value "Debit".
+         10 Filler pic X(10) value "Credit".
+         10 Filler pic X(10) value "Solde".
+         10 Filler pic X(29) value "Iban".
+         10 Filler pic X(13) value "Bic".
+
+       01 ReleveBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(103) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
+
+       01 ReleveDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(116) value all "-".
+
+       01 ReleveDetail.
+         10 Filler pic X.
+         10 NomBanque pic X(29).
+         10 Filler pic X.
+         10 CodeGuichet pic X(5).
+         10 Filler pic X.
+         10 RacineCompte pic X(9).
+         10 Filler pic X.
+         10 TypeCompte pic X(2).
+         10 Filler pic X(2).
+         10 Debit pic Z(7)9,99.
+         10 Filler pic X.
+         10 Credit pic Z(7)9,99.
+         10 Filler pic X.
+         10 Solde pic Z(6)9,99-.
+         10 Filler pic X(2).
+         10 Iban pic X(27).
+         10 Filler pic X(2).
+         10 Bic pic X(11).
+
+      * --- Lignes du bilan consolide par banque ---
+
+       01 BilanEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(28).
+         10 Filler pic X(27) value "Bilan consolide par banque".
+         10 Filler pic X(18).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
+
+       01 BilanEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(88) value all "=".
+
+       01 BilanEntete4.
+         10 Filler pic X.
+         10 Filler pic X(93) value all "-".
+
+       01 BilanEntete6.
+         10 Filler pic X(6).
+         10 Filler pic X(30) value "Banque".
+         10 Filler pic X(20) value "Total debit".
+         10 Filler pic X(20) value "Total credit".
+         10 Filler pic X(18) value "Solde".
+
+       01 BilanBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(68) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
+
+       01 BilanDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(81) value all "-".
+
+       01 BilanDetail.
+         10 Filler pic X.
+         10 NomBanque pic X(30).
+         10 Filler pic X(3).
+         10 TotalDebitAffiche pic Z(8)9,99.
+         10 Filler pic X(3).
+         10 TotalCreditAffiche pic Z(8)9,99.
+         10 Filler pic X(3).
+         10 SoldeAffiche pic Z(7)9,99-.
+
+      * --- Lignes de l'�tat des comptes en d�couvert ---
+
+       01 DecouvertEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(31).
+         10 Filler pic X(26) value "Liste des comptes debiteurs".
+         10 Filler pic X(28).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
+
+       01 DecouvertEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(80) value all "=".
+
+       01 DecouvertEntete4.
+         10 Filler pic X.
+         10 Filler pic X(109) value all "-".
+
+       01 DecouvertEntete6.
+         10 Filler pic X(7) value " Client".
+         10 Filler pic X(35).
+         10 Filler pic X(6) value "Banque".
+         10 Filler pic X(25).
+         10 Filler pic X(37) value
+         "guichet   compte    debit    credit    solde".
+
+       01 DecouvertBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(85) value all "-".
+         10 Filler pic X(13) value " A suivre ---".
+
+       01 DecouvertDernierBasPage.
+         10 Filler pic X(10) value " --- Page ".
+         10 NPage pic Z9.
+         10 Filler pic X.
+         10 Filler pic X(97) value all "-".
+
+       01 DecouvertDetail.
+         10 Filler pic X.
+         10 NomClient pic X(40).
+         10 Filler pic X.
+         10 NomBanque pic X(30).
+         10 Filler pic XX.
+         10 CodeGuichet pic X(5).
+         10 Filler pic X.
+         10 CompteComplet.
+           20 RacineCompte pic X(9).
+           20 Filler pic X.
+           20 TypeCompte pic X(2).
+         10 Filler pic X.
+         10 Debit pic Z(7)9,99.
+         10 Filler pic X.
+         10 Credit pic Z(7)9,99.
+         10 Filler pic X.
+         10 Solde pic Z(6)9,99-.
+
+      * --- Lignes du rapport de synthese de l'importation ---
+
+       01 LigneRapportEntete1.
+         10 Filler pic X(6) value " Serfa".
+         10 Filler pic X(30).
+         10 Filler pic X(34) value "Rapport d'importation des comptes".
+         10 Filler pic X(13).
+         10 Filler pic X(7) value "Date : ".
+         10 Jour pic 99.
+         10 Filler pic X value "/".
+         10 Mois pic 99.
+         10 Filler pic X value "/".
+         10 Annee pic 99.
+
+       01 LigneRapportEntete2.
+         10 Filler pic X(6).
+         10 Filler pic X(92) value all "=".
+
+       01 LigneRapportRejetEntete pic X(98) value
+       " Lignes rejetees (nombre de champs incorrect) :".
+
+       01 LigneRapportRejet.
+         10 Filler pic X(7) value " Ligne ".
+         10 NoLigneRejetEdit pic ZZZZZ9.
+         10 Filler pic X(3) value " : ".
+         10 ContenuRejet pic X(82).
+
+       01 LigneRapportTotal1.
+         10 Filler pic X(35) value
+         " Nombre de lignes lues ......... :".
+         10 NbLignesEdit pic ZZZZZZ9.
+
+       01 LigneRapportTotal2.
+         10 Filler pic X(35) value
+         " Clients crees ................ :".
+         10 NbClientsEdit pic ZZZZZZ9.
+
+       01 LigneRapportTotal3.
+         10 Filler pic X(35) value
+         " Comptes crees ................. :".
+         10 NbComptesEdit pic ZZZZZZ9.
+
+       01 LigneRapportTotal4.
+         10 Filler pic X(35) value
+         " Lignes rejetees ............... :".
+         10 NbRejetsEdit pic ZZZZZZ9.
+
+       01 LigneRapportTotal5.
+         10 Filler pic X(35) value
+         " Comptes deja existants ........ :".
+         10 NbDoublonsEdit pic ZZZZZZ9.
+
+      * Structure de la MAJ d'un client
+
+      * Variables locales
+
+       77 Option Pic 99.
+       77 Eof Pic 9.
+       77 Eot Pic 9.
+       77 EotBilan Pic 9.
+       77 DerniereZone pic X(50).
+       77 NoLigneBanque pic 99.
+       77 Reponse pic X.
+       77 NoPageSaisie Pic 99.
+       77 NbLigneASauter Pic 9(5).
+       77 NoLigneASauter Pic 9(5).
+       77 PrenomNom sql char-varying (60).
+
+      * Impression/export des listes ecran (banques, comptes)
+
+       77 ImprimerListe Pic X.
+         88 ImprimerListeActif Value "O".
+
+      * D�clarations li�es au rapport de synth�se de l'importation
+
+       77 NbLigneLues Pic 9(7).
+       77 NbClientsCrees Pic 9(7).
+       77 NbComptesCrees Pic 9(7).
+       77 NbLignesRejetees Pic 9(7).
+       77 NbSeparateursImport Pic 99.
+       77 NbSeparateursAttendus Pic 99 value 12.
+       77 NbComptesDoublons Pic 9(7).
+       77 CodeClientCompteExistant Pic X(36).
+       77 RapportImportOuvert Pic 9.
+
+      * D�clarations li�es au tri pr�alable du fichier par Nom, pour
+      * grouper les lignes d'un m�me client et limiter les SELECT
+      * r�p�t�s sur Client
+
+       77 EofTri Pic 9.
+       77 FillerTri Pic X(10).
+       77 DernierNomImporte Pic X(50).
+       77 DernierCodeClientImporte Pic X(36).
+
+      * D�clarations li�es � la copie indexee du fichier client
+      * (recherche ponctuelle par CodeClient sans balayage sequentiel)
+
+       77 StatutFichierClientsIndexe Pic XX.
+       77 ClientTrouveIndexe Pic X.
+
+      * D�clarations li�es au point de reprise de l'importation
+
+       77 StatutFichierCheckpoint Pic XX.
+       77 StatutFichierConfigDB Pic XX.
+       77 StatutFichierImportBanque Pic XX.
+       77 NoLigneReprise Pic 9(7) value 0.
+       77 NbLigneAReprendre Pic 9(7).
+       77 QuotientCheckpoint Pic 9(7).
+       77 ResteCheckpoint Pic 9(7).
+
+      * D�clarations li�es au journal des erreurs SQL
+
+       77 LibelleErreurSql Pic X(40).
+       77 CleErreurSql Pic X(60).
+
+       01 LigneErreurSql.
+         10 Filler pic X(9) value " SQLCODE ".
+         10 SqlCodeLigne pic -(4)9.
+         10 Filler pic X(3) value " - ".
+         10 LibelleErreurLigne pic X(40).
+         10 Filler pic X(3) value " - ".
+         10 CleErreurLigne pic X(60).
+
+      * D�clarations li�es au journal d'activite de la session (trace
+      * op�rationnelle des options de menu exerc�es dans la journ�e)
+
+       77 LibelleActivite Pic X(30).
+       77 DetailActivite Pic X(60).
+       77 DateActiviteTexte Pic X(8).
+
+       01 LigneJournalActivite.
+         10 DateActiviteLigne pic X(8).
+         10 Filler pic X(3) value " - ".
+         10 OptionActiviteLigne pic 99.
+         10 Filler pic X(3) value " - ".
+         10 LibelleActiviteLigne pic X(30).
+         10 Filler pic X(3) value " - ".
+         10 DetailActiviteLigne pic X(60).
+
+      * D�clarations li�es � la piste d'audit des MAJ Client/Compte/
+      * Banque
+
+       77 TableAudit Pic X(20).
+       77 CleAudit Pic X(60).
+       77 AncienneValeurAudit Pic X(100).
+       77 NouvelleValeurAudit Pic X(100).
+       77 DateAuditTexte Pic X(8).
+
+      * Sauvegarde des valeurs avant MAJ (pour l'audit)
+
+       77 NomBanqueAvantMaj Pic X(50).
+       77 NomAvantMaj Pic X(50).
+       77 PrenomAvantMaj Pic X(50).
+       77 CodePostalAvantMaj Pic X(5).
+       77 VilleAvantMaj Pic X(50).
+       77 EmailAvantMaj Pic X(60).
+       77 TelephoneAvantMaj Pic X(15).
+       77 CleRibAvantMaj Pic X(2).
+       77 IbanAvantMaj Pic X(34).
+       77 DebitAvantMaj Pic 9(8)V99.
+       77 CreditAvantMaj Pic 9(8)V99.
+
+      * D�clarations li�es � l'historique des mouvements (Mouvement)
+
+       77 DeltaMouvement Pic S9(8)V99.
+
+      * D�clarations li�es au contr�le de la cl� RIB
+
+       77 CompteCompletNum Pic 9(11).
+       77 CodeBanqueNum Pic 9(5).
+       77 CodeGuichetNum Pic 9(5).
+       77 RacineCompteNum Pic 9(9).
+       77 TypeCompteNum Pic 99.
+       77 CleRibNum Pic 99.
+       77 TotalIntermediaire Pic 9(13).
+       77 TotalCalcule Pic 9(13).
+       77 CleRibTrouve Pic XX.
+
+      * D�composition du calcul de la cl� RIB, pour expliquer sur la
+      * ligne de d�tail du contr�le pourquoi une cl� est corrig�e
+      * (poids de chaque champ dans la somme, avant modulo 97)
+
+       77 CleRibAncienneNum Pic 99.
+       77 PoidsCompteRib Pic 9(9).
+       77 PoidsGuichetRib Pic 9(9).
+       77 PoidsBanqueRib Pic 9(9).
+       77 TotalAvantModuloRib Pic 9(11).
+       77 EcartCleRib Pic S9(3).
+       77 PoidsCompteRibAffiche Pic Z(8)9.
+       77 PoidsGuichetRibAffiche Pic Z(8)9.
+       77 PoidsBanqueRibAffiche Pic Z(8)9.
+       77 TotalAvantModuloRibAffiche Pic Z(10)9.
+       77 EcartCleRibAffiche Pic ---9.
+
+      * D�clarations li�es au calcul de l'IBAN (cle de contr�le mod 97-10)
+
+       01 IbanCalc.
+         05 IbanCalcBanque Pic 9(5).
+         05 IbanCalcGuichet Pic 9(5).
+         05 IbanCalcCompte Pic 9(11).
+         05 IbanCalcCleRib Pic 99.
+         05 IbanCalcPaysCle Pic 9(4) value 1527.
+         05 IbanCalcZero Pic 99 value 0.
+
+       01 IbanCalcNum redefines IbanCalc Pic 9(29).
+
+       77 IbanQuotient Pic 9(27).
+       77 IbanReste Pic 99.
+       77 IbanCle Pic 99.
+
+       01 IbanGenere.
+         05 Filler Pic XX value "FR".
+         05 IbanGenereCle Pic 99.
+         05 IbanGenereBanque Pic 9(5).
+         05 IbanGenereGuichet Pic 9(5).
+         05 IbanGenereCompte Pic 9(11).
+         05 IbanGenereCleRib Pic 99.
+
+       01 IbanGenereX redefines IbanGenere Pic X(27).
+
+      * D�clarations li�es au virement interne entre deux comptes de
+      * la meme banque (compte a debiter / compte a crediter, saisis
+      * et valides comme un RIB avant de poser les deux mouvements)
+
+       01 CompteSource.
+         05 CodeBanque Pic X(5).
+         05 CodeGuichet Pic X(5).
+         05 CompteComplet.
+           10 RacineCompte Pic X(9).
+           10 TypeCompte Pic X(2).
+         05 CleRib Pic XX.
+         05 Debit Pic 9(8)V99.
+         05 Credit Pic 9(8)V99.
+
+       01 CompteDestination.
+         05 CodeBanque Pic X(5).
+         05 CodeGuichet Pic X(5).
+         05 CompteComplet.
+           10 RacineCompte Pic X(9).
+           10 TypeCompte Pic X(2).
+         05 CleRib Pic XX.
+         05 Debit Pic 9(8)V99.
+         05 Credit Pic 9(8)V99.
+
+       77 MontantVirement Pic 9(8)V99.
+       77 MessageVirement Pic X(78).
+       77 StatutVirement Pic X.
+         88 VirementValide Value "O".
+
+      * Déclarations des variables pour la gestion des clients
+       77 NomSelectionne Pic X(25).
+       77 NomRecherche Pic X(27).
+       77 CodeClientFetch Pic X(36).
+       77 NomFetch Pic X(25).
+       77 PrenomFetch Pic X(25).
+       77 NbClientTrouve Pic 99.
+       77 MaxClientTrouve Pic 99 value 10.
+       77 NoLigneClient Pic 99.
+       77 NoLigneEcranClient Pic 99.
+       77 NoLigneClientChoisi Pic 99.
+       77 RechercheCompteClientEof Pic 9.
+       77 NoLigneCompte Pic 99.
+       77 NoLigneCompteAux Pic 99.
+       77 MaxCompte Pic 99.
+       77 MaxSupprime Pic 99.
+       77 NoLigneEcran Pic 99.
+       77 MaxLigne Pic 99.
+       77 DimTableau pic 99 value 11.
+       77 NoLigneCompteBase Pic 99.
+       77 MaxCompteParClient pic 99 value 99.
+       77 NoLigneTitre Pic 99 value 8.
+       77 SelectionClientTraitee Pic X.
+       77 CEstBon pic 9.
+       77 Valeur Pic X(30).
+       77 NbLigneTrouve Pic 99.
+       77 ModeRechercheClient Pic X.
+         88 ModeRechercheMaj Value "M".
+         88 ModeRechercheReleve Value "R".
+
+      * Mode de recherche du client en gestion (N = par nom, C = par
+      * numero de compte, D = par code client direct)
+       77 ModeRechercheSaisie Pic X.
+         88 RechercheParCompte Value "C".
+         88 RechercheParCode Value "D".
+
+      * D�clarations li�es au mode batch (ench�nement de nuit)
+       77 ModeBatch Pic X.
+         88 ModeBatchActif Value "O".
+
+      * D�clarations des variables pour la gestion des banques
+       77 CodeBanqueSaisie Pic X(5).
+       77 StatutBanque Pic X.
+         88 BanqueExistante Value "E".
+         88 BanqueNouvelle Value "N".
+
+      * D�clarations li�es � la renum�rotation en masse d'un code
+      * banque (fusion d'�tablissements), tous les comptes de l'ancien
+      * code passant au nouveau en une seule passe
+
+       77 AncienCodeBanque Pic X(5).
+       77 NouveauCodeBanque Pic X(5).
+       77 NbComptesRenumerotes Pic 9(7).
+
+      * D�clarations li�es � la fusion de deux fiches client en double :
+      * les comptes du client source basculent sur le client cible,
+      * puis la fiche client source est supprim�e
+
+       77 CodeClientCible Pic X(36).
+       77 CodeClientSource Pic X(36).
+
+      * Champs de travail pour l'import en masse du referentiel des
+      * codes banque (CodeBanque;NomBanque;Bic)
+       77 NomBanqueImportee Pic X(50).
+       77 BicImporte Pic X(11).
+
+      * D�clarations li�es au contr�le de la pagination
+
+       77 NbLigne pic 99.
+       77 NoPage pic 99.
+
+      * Seuil de saut de page, param�trable par variable
+      * d'environnement (valeur par d�faut calqu�e sur l'imprimante �
+      * tracteur ; une sortie PDF/A4 continue demande un autre seuil)
+
+       77 MaxLigneEtatDefaut pic 99 value 36.
+       77 MaxLigneEtat pic 99.
+
+      * D�clarations li�es au bilan consolid� par banque
+
+       77 TotalDebitBanque Pic 9(10)V99.
+       77 TotalCreditBanque Pic 9(10)V99.
+
+      * Totaux de contr�le du contr�le de cl�s RIB, imprim�s apr�s le
+      * dernier pied de page pour le rapprochement avec l'extrait
+      * source
+
+       77 NbCompteControle Pic 9(7).
+       77 NbCleCorrigee Pic 9(7).
+
+      * Bornes de date de cloture (AAAAMMJJ) du contr�le de cl�s RIB ;
+      * une borne laiss�e � blanc n'est pas appliqu�e
+
+       77 DateDebutControleRib Pic X(8).
+       77 DateFinControleRib Pic X(8).
+
+      * D�clarations li�es au d�tecteur de RIB en double
+
+       77 NbOccurrencesRib Pic 999.
+
+      * D�clarations li�es � SQL
+
+       77 CNXDB STRING.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLDA
+           END-EXEC.
+
+       77 Trusted PIC X(22) value "Trusted_Connection=yes".
+       77 Database PIC X(17) value "Database=Papillon".
+       77 DBServer PIC X(28) value "server=SRF-DUGS13\SQLEXPRESS".
+       77 DBFactory PIC X(29) value "factory=System.Data.SqlClient".
+
+      * Chemins des fichiers, param�trables par variable
+      * d'environnement (une par agence) plutot que fig�s dans le
+      * programme ; a defaut de variable positionn�e, on reprend le
+      * chemin du poste de d�veloppement
+
+       77 CheminImportDefaut pic X(255)
+       value "C:\Users\dugs\Documents\ListeCompteClient.csv".
+       77 CheminImport pic X(255).
+
+       77 CheminControleCleRIBDefaut pic X(255)
+       value "C:\Users\dugs\Documents\ListeCleRib.txt".
+       77 CheminControleCleRIB pic X(255).
+
+       77 CheminImportBanqueDefaut pic X(255)
+       value "C:\Users\dugs\Documents\ImportBanque.txt".
+       77 CheminImportBanque pic X(255).
+
+      * Fichier de configuration de la connexion base de donnees,
+      * permettant de pointer Gestion sur un serveur de recette sans
+      * recompiler (les 77-levels Trusted/Database/DBServer/DBFactory
+      * ci-dessous restent les valeurs par defaut si ce fichier est
+      * absent)
+
+       77 CheminConfigDBDefaut pic X(255)
+       value "C:\Users\dugs\Documents\GestionDB.cfg".
+       77 CheminConfigDB pic X(255).
+
+      * --- Param�trage de l'archivage des comptes clos ---
+
+       77 NbAnneeRetention Pic 99 value 10.
+       77 AnneeLimiteArchive Pic 9(4).
+       77 DateLimiteArchive Pic X(8).
+
+      * --- Param�trage de l'accrual d'interets/frais de decouvert ---
+      * (taux journaliers, appliques par AccrualInteret) ---
+
+       77 TauxInteretCredit Pic 9V9(4) value 0.0001.
+       77 TauxFraisDecouvert Pic 9V9(4) value 0.0005.
+       77 NbComptesAccrual Pic 9(7).
+       77 MontantAccrual Pic 9(8)V99.
+
+      * --- Param�trage des couleurs de l'ecran ---
+
+       77 CouleurFondEcran pic 99 value 15.
+       77 CouleurCaractere pic 99 value 0.
+      *77 CouleurFondEcran         pic 99 value 1  .
+      *77 CouleurCaractere         pic 99 value 14.
+
+      * --- Ligne de compte courante (alimentee par la recherche) ---
+
+       01 LigneCourante.
+         10 CodeBanque Pic X(5).
+         10 NomBanque Pic X(30).
+         10 CodeGuichet Pic X(5).
+         10 RacineCompte Pic X(9).
+         10 TypeCompte Pic X(2).
+         10 CleRib Pic XX.
+         10 Debit Pic 9(8)V99.
+         10 Credit Pic 9(8)V99.
+         10 Solde Pic S9(8)V99.
+         10 StatutCompte Pic X.
+         10 DateCloture Pic X(8).
+         10 Devise Pic X(3).
+         10 Iban Pic X(27).
+         10 Bic Pic X(11).
+
+      * --- Tableau ecran des comptes d'un client ---
+
+       01 LigneCompte occurs 200 times indexed by IdxLigneCompte.
+         10 CodeBanque Pic X(5).
+         10 NomBanque Pic X(30).
+         10 CodeGuichet Pic X(5).
+         10 RacineCompte Pic X(9).
+         10 TypeCompte Pic X(2).
+         10 CleRib Pic XX.
+         10 Iban Pic X(27).
+         10 Debit Pic 9(8)V99.
+         10 Credit Pic 9(8)V99.
+         10 Solde Pic S9(8)V99.
+         10 StatutLigne Pic X.
+           88 LigneExistante Value "E".
+           88 LigneNouvelle Value "N".
+         10 StatutCompte Pic X.
+           88 CompteCloture Value "C".
+         10 DateCloture Pic X(8).
+         10 Devise Pic X(3).
+
+      * --- Tableau des clients trouv�s par la recherche par nom ---
+
+       01 LigneClient occurs 10 times indexed by IdxLigneClient.
+         10 CodeClient Pic X(36).
+         10 Nom Pic X(25).
+         10 Prenom Pic X(25).
+
+       77 OptionMaj Pic X.
+       77 ChoixGestionClient Pic X.
+       77 MajLigneReussie Pic X.
+       77 ModificationForeGround Pic 99.
+       77 ValidationForeGround Pic 99.
+       77 SuppressionForeGround Pic 99.
+       77 CreationForeGround Pic 99.
+       77 ClotureForeGround Pic 99.
+
+      * D�clarations li�es au contr�le de saisie de l'entete client
+      * avant validation (option V) de la gestion du client
+
+       77 StatutEnteteClient Pic X.
+         88 EnteteClientValide Value "O".
+       77 MessageEnteteClient Pic X(78).
+
+      * D�clarations li�es � la confirmation finale avant
+      * l'enregistrement en base (option V) de la gestion du client
+
+       77 MessageConfirmationMaj Pic X(78).
+
+      * --- Ecrans de l'application ---
+
+       Screen section.
+
+       01 LeMenu background-color
+       is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 Blank Screen.
+         10 line 3 col 32 value " GESTION BANCAIRE ".
+         10 line 5 col 2 value " Date systeme :".
+         10 line 5 col 18 from Jour of DateSysteme.
+         10 line 5 col 20 value "/".
+         10 line 5 col 21 from Mois of DateSysteme.
+         10 line 5 col 23 value "/".
+         10 line 5 col 24 from Annee of DateSysteme.
+         10 line 5 col 69 value " Option :".
+         10 line 5 col 78 pic 99 from Option.
+         10 line 8 col 5 value "- 1 - Importation des comptes ... :".
+         10 line 9 col 5 value "- 2 - Liste des banques ... :".
+         10 line 10 col 5 value "- 3 - Liste des comptes ... :".
+         10 line 11 col 5 value "- 4 - Controle des cles RIB ... :".
+         10 line 12 col 5 value "- 5 - Gestion des clients ... :".
+         10 line 13 col 5 value "- 6 - Gestion des banques ... :".
+         10 line 14 col 5 value "- 7 - Generation des IBAN ... :".
+         10 line 15 col 5 value "- 8 - Releve de compte client ... :".
+         10 line 16 col 5 value "- 9 - Comptes debiteurs ... :".
+         10 line 17 col 5 value "- 10 - Virement interne ... :".
+         10 line 18 col 5 value "- 11 - RIB en double ... :".
+         10 line 19 col 5 value "- 12 - Renumerotation banque ... :".
+         10 line 20 col 5 value "- 13 - Fusion de clients ... :".
+         10 line 21 col 5 value "- 14 - Annuaire clients ... :".
+         10 line 22 col 5 value "- 0 - Fin de traitement ... :".
+
+       01 ListeBanque-E background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 line 3 col 32 value "LISTE DES BANQUES".
+         10 line 5 col 1 reverse-video pic X(80) value " Code   Nom".
+
+       01 M-GestionBanque background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 31 value "Gestion des banques".
+         10 Line 5 Col 1 Value " Code banque ... :".
+
+       01 M-GestionBanque-E background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 Line 7 Col 1 Value " Nom banque .... :".
+         10 Line 7 Col 20 pic X(40)
+         using NomBanque of Banque.
+         10 Line 8 Col 1 Value " Bic ........... :".
+         10 Line 8 Col 20 pic X(11)
+         using Bic of Banque.
+
+       01 M-GestionBanque-Q background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1
+         value " Nouvelle banque, confirmez-vous la creation (o/N) :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-RenumerotationBanque background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 24 value "Renumerotation d'un code banque".
+         10 Line 5 Col 1 Value " Ancien code banque ... :".
+         10 Line 5 Col 40 using AncienCodeBanque pic X(5).
+         10 Line 6 Col 1 Value " Nouveau code banque .. :".
+         10 Line 6 Col 40 using NouveauCodeBanque pic X(5).
+
+       01 M-RenumerotationBanque-Q background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1
+         value " Confirmez-vous la renumerotation (o/N) :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-FusionClient background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 28 value "Fusion de deux fiches client".
+         10 Line 5 Col 1 Value " Code client a conserver ........ :".
+         10 Line 5 Col 40 using CodeClientCible pic X(36).
+         10 Line 6 Col 1 Value " Code client a fusionner/supprimer :".
+         10 Line 6 Col 40 using CodeClientSource pic X(36).
+
+       01 M-FusionClient-Q background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1
+         value " Confirmez-vous la fusion des deux clients (o/N) :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-ControleCleRIB-Dates background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 20
+         value "Controle des cles RIB, filtre sur date".
+         10 Line 5 Col 1
+         value " Date de cloture, du (AAAAMMJJ, vide = pas de borne) :".
+         10 Line 5 Col 58 using DateDebutControleRib pic X(8).
+         10 Line 6 Col 1
+         value " ..................au (AAAAMMJJ, vide = pas de borne) :"
+         .
+         10 Line 6 Col 58 using DateFinControleRib pic X(8).
+
+       01 M-ImprimerListe-Q background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1
+         value " Imprimer/exporter cette liste (o/N) :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 LigneBanque.
+         05 line NoLigneBanque col 2
+         from CodeBanque of Banque.
+         05 line NoLigneBanque col 8 pic X(72)
+         from NomBanque of Banque.
+
+       01 ListeCompte-E background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 line 3 col 30 value "LISTE DES COMPTES".
+         10 line 5 col 1 pic X(80) reverse-video.
+         10 line 5 col 2 value "Banqu" reverse-video.
+         10 line 5 col 8 value "Nom" reverse-video.
+         10 line 5 col 29 value "Guich" reverse-video.
+         10 line 5 col 35 value "Dev" reverse-video.
+         10 line 5 col 39 value "Compte" reverse-video.
+         10 line 5 col 49 value "Tp" reverse-video.
+         10 line 5 col 52 value "Debit" reverse-video.
+         10 line 5 col 63 value "Credit" reverse-video.
+
+       01 LigneCompteAffiche.
+         05 line NoLigneBanque col 2
+         from CodeBanque of Compte.
+         05 line NoLigneBanque col 8 pic X(20)
+         from NomBanque of Banque.
+         05 line NoLigneBanque col 29
+         from CodeGuichet of Compte.
+         05 line NoLigneBanque col 35
+         from Devise of Compte.
+         05 line NoLigneBanque col 39 pic X(9)
+         from RacineCompte of CompteComplet of Compte.
+         05 line NoLigneBanque col 49
+         from TypeCompte of CompteComplet of Compte.
+         05 line NoLigneBanque col 52 pic Z(7)9,99
+         from Debit of Compte.
+         05 line NoLigneBanque col 63 pic Z(7)9,99
+         from Credit of Compte.
+
+      **********************************************************************
+      * Ecrans pour la mise à jour des clients
+      **********************************************************************
+
+       01 M-GestionClient background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 31 value "Gestion des clients".
+         10 Line 5 Col 1 Value " Nom ........... :".
+         10 Line 5 Col 46 Value " Prenom ... :".
+         10 Line 6 Col 1 Value " Code postal ... :".
+         10 Line 6 Col 46 Value " Ville .... :".
+         10 Line 7 Col 1 Value " Email ......... :".
+         10 Line 7 Col 46 Value " Tel ...... :".
+         10 background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+           20 Line 8 Col 1 pic x(80).
+           20 Line 8 Col 1 value "No".
+           20 Line 8 Col 4 value "Banque".
+           20 Line 8 Col 20 value "Guichet".
+           20 Line 8 Col 28 value "Compte".
+           20 Line 8 Col 19 value "C".
+           20 Line 8 Col 25 value "Dev".
+           20 Line 8 Col 41 value "Cle".
+           20 Line 8 Col 46 value "Debit".
+           20 Line 8 Col 58 value "Credit".
+           20 Line 8 Col 70 value "Solde".
+
+       01 M-GestionClient-E background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 Line 5 Col 20 using Nom of Client pic X(20).
+         10 Line 5 Col 60 using Prenom of Client pic X(20).
+         10 Line 6 Col 20 using CodePostal of Client.
+         10 Line 6 Col 60 using Ville of Client pic X(20).
+         10 Line 7 Col 20 using Email of Client pic X(20).
+         10 Line 7 Col 60 using Telephone of Client pic X(15).
+
+       01 M-GestionClient-L background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         20 Line NoLigneEcran Col 1 from NoLigneCompte.
+         20 Line NoLigneEcran Col 4
+         using CodeBanque of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 10 pic x(9)
+         from NomBanque of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 19
+         from StatutCompte of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 20
+         using CodeGuichet of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 25
+         using Devise of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 28
+         using RacineCompte of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 38
+         using TypeCompte of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 41
+         from CleRib of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 44 pic Z(8)9V,99
+         using Debit of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 57 pic Z(8)9V,99
+         using Credit of LigneCompte(NoLigneCompte).
+         20 Line NoLigneEcran Col 70 pic -(7)9V,99
+         using Solde of LigneCompte(NoLigneCompte).
+
+       01 M-RechercheModeCompte background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1
+         value " Recherche par (N)om, (C)ompte ou (D)irect :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-RechercheCode background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 26 value "Acces direct par code client".
+         10 Line 5 Col 1 Value " Code client ... :".
+         10 Line 5 Col 20 using CodeClient of Client pic X(36).
+
+       01 M-RechercheCompte background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 22
+         value "Recherche d'un client par numero de compte".
+         10 Line 5 Col 1 Value " Banque ........ :".
+         10 Line 5 Col 46 Value " Guichet .. :".
+         10 Line 6 Col 1 Value " No de compte .. :".
+         10 Line 6 Col 46 Value " Type ..... :".
+
+       01 M-RechercheCompte-E background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 Line 5 Col 20 using CodeBanque of Compte pic X(5).
+         10 Line 5 Col 60 using CodeGuichet of Compte pic X(5).
+         10 Line 6 Col 20
+         using RacineCompte of CompteComplet of Compte pic X(9).
+         10 Line 6 Col 60
+         using TypeCompte of CompteComplet of Compte pic X(2).
+
+       01 SelectionClient-E background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 line 3 col 15
+         value "Plusieurs clients correspondent a la recherche".
+         10 line 5 col 1 reverse-video pic X(80)
+         value " No  Nom                       Prenom".
+         10 line 21 col 1 value " Choix, ligne No  :".
+
+       01 LigneClientEcran.
+         05 line NoLigneEcranClient col 2 from NoLigneClient.
+         05 line NoLigneEcranClient col 6 pic X(25)
+         from Nom of LigneClient(NoLigneClient).
+         05 line NoLigneEcranClient col 31 pic X(25)
+         from Prenom of LigneClient(NoLigneClient).
+
+       01 M-GestionClient-QC background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1 value " Voulez-vous le creer (o/N) :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-GestionClient-Civil background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 Line 7 Col 1 Value "Intitule (Mr, Mme, Mlle) :".
+         10 Line 7 Col 28 using Intitule of Client pic X(5).
+         10 Line 7 Col 40 Value "Prenom :".
+         10 Line 7 Col 49 using Prenom of Client pic X(20).
+
+       01 M-GestionClient-QM background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1
+         value " Terminer, modifier ou supprimer (t/m/s) :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-SupprimerClient-Q background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1
+         value " Confirmez-vous la suppression du client (o/N) :"
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+      * --- Ecrans du virement interne entre deux comptes de la meme
+      * banque : saisie des deux comptes (avec leur cle RIB, verifiee
+      * comme une saisie de RIB avant tout mouvement) et du montant ---
+
+       01 M-Virement background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 blank screen.
+         10 Line 3 Col 24 value "Virement interne entre deux comptes".
+         10 Line 5 Col 1 Value " Compte a debiter (source) :".
+         10 Line 6 Col 1 Value " Banque ........ :".
+         10 Line 6 Col 46 Value " Guichet .. :".
+         10 Line 7 Col 1 Value " No de compte .. :".
+         10 Line 7 Col 46 Value " Type ..... :".
+         10 Line 8 Col 1 Value " Cle RIB ....... :".
+         10 Line 10 Col 1 Value " Compte a crediter (destination) :".
+         10 Line 11 Col 1 Value " Banque ........ :".
+         10 Line 11 Col 46 Value " Guichet .. :".
+         10 Line 12 Col 1 Value " No de compte .. :".
+         10 Line 12 Col 46 Value " Type ..... :".
+         10 Line 13 Col 1 Value " Cle RIB ....... :".
+         10 Line 15 Col 1 Value " Montant a virer :".
+
+       01 M-Virement-E background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 Line 6 Col 20 using CodeBanque of CompteSource pic X(5).
+         10 Line 6 Col 60 using CodeGuichet of CompteSource pic X(5).
+         10 Line 7 Col 20
+         using RacineCompte of CompteComplet of CompteSource pic X(9).
+         10 Line 7 Col 60
+         using TypeCompte of CompteComplet of CompteSource pic X(2).
+         10 Line 8 Col 20 using CleRib of CompteSource pic XX.
+         10 Line 11 Col 20 using CodeBanque of CompteDestination
+         pic X(5).
+         10 Line 11 Col 60 using CodeGuichet of CompteDestination
+         pic X(5).
+         10 Line 12 Col 20
+         using RacineCompte of CompteComplet of CompteDestination
+         pic X(9).
+         10 Line 12 Col 60
+         using TypeCompte of CompteComplet of CompteDestination
+         pic X(2).
+         10 Line 13 Col 20 using CleRib of CompteDestination pic XX.
+         10 Line 15 Col 20 using MontantVirement pic Z(6)9,99.
+
+       01 M-Virement-Resultat background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1 from MessageVirement
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-GestionClient-Message background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1 from MessageEnteteClient
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-GestionClient-Confirmation background-color is
+       CouleurFondEcran foreground-color is CouleurCaractere.
+         10 line 1 col 1 erase EOL.
+         10 line 1 col 1 from MessageConfirmationMaj
+         background-color is CouleurCaractere
+         foreground-color is CouleurFondEcran.
+
+       01 M-EffaceQuestion Background-Color is CouleurFondEcran.
+         10 line 1 col 1 pic x(80).
+
+       01 M-EffaceMessage Background-Color is CouleurFondEcran.
+         10 line 25 col 1 pic x(80).
+
+       01 M-EffaceLigne Background-Color is CouleurFondEcran.
+         10 line NoLigneEcran col 1 pic x(80).
+
+       01 M-GestionClient-Menu background-color is CouleurFondEcran
+       foreground-color is CouleurCaractere.
          10 line 20 col 1 erase EOS.
          10 line 20 col 1 pic x(80) value all "_".
-         10 line 21 col 1 value "-1-Ajout d'un compte ...............:" foregrou
-         10 line 22 col 1 value "-2-Modification compte, ligne No    :" foregrou
-         10 line 23 col 1 value "-3-Suppression compte, ligne No    .:" foregrou
+         10 line 21 col 1 value "-1-Ajout d'un compte ...............:"
+         foreground-color is CreationForeGround.
+         10 line 22 col 1 value "-2-Modification compte, ligne No    :"
+         foreground-color is ModificationForeGround.
+         10 line 23 col 1 value "-3-Suppression compte, ligne No    .:"
+         foreground-color is SuppressionForeGround.
          10 line 21 col 39 value "-4-Modification de l'entete :".
          10 line 22 col 39 value "-A-Annulation ............. :".
-         10 line 23 col 39 value "-V-Validation ............. :" foreground-colo
+         10 line 23 col 39 value "-V-Validation ............. :"
+         foreground-color is ValidationForeGround.
          10 line 23 col 69 value "Option :".
+         10 line 24 col 1 value "-5-Cloture compte, ligne No        :"
+         foreground-color is ClotureForeGround.
+
+       procedure division.
+      ************************************************************
+      ************************************************************
+      *    Gestion du menu
+      ************************************************************
+      ************************************************************
+       Menu.
+           perform Menu-Init.
+
+           if ModeBatchActif then
+               perform TraitementBatch
+           else
+               perform Menu-trt until Option = 0
+           end-if.
+
+           perform Menu-Fin.
+       Menu-Init.
+           Move 1 to Option.
+
+      ********* D�tection du mode batch (ordonnanceur de nuit)
+
+           move "N" to ModeBatch.
+
+           accept ModeBatch from environment "SERFA_MODE_BATCH"
+             on exception
+               move "N" to ModeBatch
+           end-accept.
+
+      ********* R�solution des chemins de fichiers
+
+           move CheminImportDefaut to CheminImport.
+
+           accept CheminImport from environment "SERFA_CHEMIN_IMPORT"
+             on exception
+               move CheminImportDefaut to CheminImport
+           end-accept.
+
+           move CheminControleCleRIBDefaut to CheminControleCleRIB.
+
+           accept CheminControleCleRIB
+             from environment "SERFA_CHEMIN_CONTROLE_RIB"
+             on exception
+               move CheminControleCleRIBDefaut to CheminControleCleRIB
+           end-accept.
+
+           move CheminImportBanqueDefaut to CheminImportBanque.
+
+           accept CheminImportBanque
+             from environment "SERFA_CHEMIN_IMPORT_BANQUE"
+             on exception
+               move CheminImportBanqueDefaut to CheminImportBanque
+           end-accept.
+
+           move 10 to NbAnneeRetention.
+
+           accept NbAnneeRetention
+             from environment "SERFA_RETENTION_ANNEES"
+             on exception
+               move 10 to NbAnneeRetention
+           end-accept.
+
+           move MaxLigneEtatDefaut to MaxLigneEtat.
+
+           accept MaxLigneEtat from environment "SERFA_TAILLE_PAGE"
+             on exception
+               move MaxLigneEtatDefaut to MaxLigneEtat
+           end-accept.
+
+           move CheminConfigDBDefaut to CheminConfigDB.
+
+           accept CheminConfigDB
+             from environment "SERFA_CHEMIN_CONFIG_DB"
+             on exception
+               move CheminConfigDBDefaut to CheminConfigDB
+           end-accept.
+
+           accept TauxInteretCredit
+             from environment "SERFA_TAUX_INTERET"
+             on exception
+               move 0.0001 to TauxInteretCredit
+           end-accept.
+
+           accept TauxFraisDecouvert
+             from environment "SERFA_TAUX_FRAIS_DECOUVERT"
+             on exception
+               move 0.0005 to TauxFraisDecouvert
+           end-accept.
+
+           perform LectureConfigDB.
+
+      ********* Connexion � la base de donn�es
+
+           string
+             Trusted delimited by size
+             ";" delimited by size
+             Database delimited by size
+             ";" delimited by size
+             DBServer delimited by size
+             ";" delimited by size
+             DBFactory delimited by size
+             ";" delimited by size
+             into cnxdb.
+
+           exec sql
+               connect using :cnxDb
+           end-exec.
+
+      * Absence d'erreur de connexion (0)
+
+           if (sqlcode not equal 0) then
+               stop run
+           end-if.
+
+      * MAJs automatiques de la BDD
+
+           exec sql
+               SET AUTOCOMMIT ON
+           end-exec.
+
+      * Ouverture du journal des erreurs SQL pour toute la session
+
+           open output F-ErreursSql.
+
+      * Ouverture du journal d'activite pour toute la session
+
+           open output F-JournalActivite.
+
+      * ------------------------------------------------------------------------
+      * Lecture du fichier de configuration de la connexion base de
+      * donnees (Trusted;Database;DBServer;DBFactory sur une ligne),
+      * pour pointer Gestion sur un autre serveur sans recompiler ;
+      * absence du fichier = on garde les valeurs par defaut figees
+      * dans Trusted/Database/DBServer/DBFactory
+      * ------------------------------------------------------------------------
+       LectureConfigDB.
+           open input F-ConfigDB.
+
+           if StatutFichierConfigDB = "00" then
+               read F-ConfigDB
+                   not at end
+                       unstring E-ConfigDB delimited by ";" into
+                           Trusted
+                           Database
+                           DBServer
+                           DBFactory
+                       end-unstring
+               end-read
+
+               close F-ConfigDB
+           end-if.
+
+       Menu-Trt.
+           Accept DateSysteme From date yyyymmdd.
+
+           Move 0 to Option.
+
+           Display LeMenu.
+
+           accept Option Line 5 Col 78.
+
+           move spaces to DetailActivite.
+
+           evaluate Option
+               when 1
+                   move "Importation" to LibelleActivite
+                   perform Importation
+                   string
+                     "Clients crees " delimited by size
+                     NbClientsCrees delimited by size
+                     " - Comptes crees " delimited by size
+                     NbComptesCrees delimited by size
+                     " - Rejets " delimited by size
+                     NbLignesRejetees delimited by size
+                     into DetailActivite
+                   end-string
+               when 2
+                   move "Liste des banques" to LibelleActivite
+                   perform ListeBanque
+               when 3
+                   move "Liste des comptes" to LibelleActivite
+                   perform ListeCompte
+               when 4
+                   move "Controle cle RIB" to LibelleActivite
+                   perform ControleCleRIB
+               when 5
+                   move "Gestion du client" to LibelleActivite
+                   perform MajClient
+               when 6
+                   move "Gestion banque" to LibelleActivite
+                   perform GestionBanque
+               when 7
+                   move "Generation IBAN" to LibelleActivite
+                   perform GenerationIban
+               when 8
+                   move "Edition releve client" to LibelleActivite
+                   perform EditionReleveClient
+               when 9
+                   move "Controle decouvert" to LibelleActivite
+                   perform ControleDecouvert
+               when 10
+                   move "Virement interne" to LibelleActivite
+                   perform VirementInterne
+               when 11
+                   move "RIB en double" to LibelleActivite
+                   perform DoublonsRib
+               when 12
+                   move "Renumerotation banque" to LibelleActivite
+                   perform RenumerotationBanque
+               when 13
+                   move "Fusion de clients" to LibelleActivite
+                   perform FusionClient
+               when 14
+                   move "Annuaire clients" to LibelleActivite
+                   perform AnnuaireClients
+           end-evaluate.
+
+           if Option not = 0
+               perform EnregistrerActivite
+           end-if.
+
+      * --- Ench�nement de nuit : import puis contr�le des cl�s RIB,
+      * sans intervention au clavier, puis archivage de fin d'annee
+      * des comptes clos depuis plus de NbAnneeRetention ans ---
+
+       TraitementBatch.
+           Accept DateSysteme From date yyyymmdd.
+
+           perform ImportationBanque.
+           perform Importation.
+           perform ControleCleRIB.
+           perform ComptesOrphelins.
+           perform ArchiveComptesClos.
+           perform AccrualInteret.
+
+       Menu-Fin.
+           close F-ErreursSql.
+           close F-JournalActivite.
+
+           stop run.
+
+      **************************************************************************
+      * Importation du fichier
+      **************************************************************************
+       Importation.
+           perform lectureFichier-Init.
+
+      * On lit les lignes tant qu'on n'est pas � la fin du fichier
+           perform lectureFichier-Trt until eof = 1.
+
+      * On fait les traitements de fin de l'importation
+           perform lectureFichier-Fin.
+
+      * ------------------------------------------------------------------------
+      * Initialisations de l'importation
+      * ------------------------------------------------------------------------
+       lectureFichier-Init.
+      * Par d�faut, on n'est pas � la fin du fichier
+           move 0 to eof.
+
+      * Remise � z�ro des compteurs du rapport de synth�se
+
+           move 0 to NbClientsCrees.
+           move 0 to NbComptesCrees.
+           move 0 to NbLignesRejetees.
+           move 0 to NbComptesDoublons.
+           move 0 to RapportImportOuvert.
+
+           move corresponding DateSysteme to LigneRapportEntete1.
+
+           move spaces to DernierNomImporte.
+           move spaces to DernierCodeClientImporte.
+
+           perform OuvrirClientsIndexe.
+
+      * Tri pr�alable du fichier par Nom : les lignes d'un m�me client
+      * (plusieurs comptes) se retrouvent cote � cote, ce qui permettra
+      * de ne chercher/cr�er ce client qu'une seule fois
+
+           perform TrierFichierImport.
+
+      * on ouvre le fichier tri� en lecture (input) : l'en-tete a deja
+      * ete ecartee par EclaterLignesPourTri avant le tri, la premiere
+      * ligne du fichier trie est donc une vraie ligne de donnees et
+      * sera lue et traitee par lectureFichier-Trt comme les autres
+           open input F-ListeCompteClientTrie.
+
+      * Point de reprise : si l'ex�cution pr�c�dente a �t� interrompue
+      * en cours de fichier, on saute directement les lignes d�j�
+      * trait�es au lieu de repartir de la premi�re
+
+           perform LireLigneReprise.
+
+           move NoLigneReprise to NbLigneLues.
+
+           if NoLigneReprise > 0 then
+               perform SauterLignesDejaTraitees
+               perform PrimerCacheApresReprise
+           end-if.
+
+      * ------------------------------------------------------------------------
+      * Ouverture de la copie indexee des clients (creation au premier
+      * lancement, reprise en I-O ensuite)
+      * ------------------------------------------------------------------------
+       OuvrirClientsIndexe.
+           open i-o F-ClientsIndexe.
+
+           if StatutFichierClientsIndexe not = "00" then
+               open output F-ClientsIndexe
+               close F-ClientsIndexe
+               open i-o F-ClientsIndexe
+           end-if.
+
+      * ------------------------------------------------------------------------
+      * Lecture du point de reprise laiss� par une ex�cution pr�c�dente
+      * ------------------------------------------------------------------------
+       LireLigneReprise.
+           move 0 to NoLigneReprise.
+
+           open input F-ImportCheckpoint.
+
+           if StatutFichierCheckpoint = "00" then
+               read F-ImportCheckpoint
+                   at end
+                       move 0 to NoLigneReprise
+                   not at end
+                       move E-ImportCheckpoint(1:7) to NoLigneReprise
+               end-read
+
+               close F-ImportCheckpoint
+           end-if.
+
+      * ------------------------------------------------------------------------
+      * Saut des lignes d�j� trait�es avant la reprise
+      * ------------------------------------------------------------------------
+       SauterLignesDejaTraitees.
+           move 0 to NbLigneAReprendre.
+
+           perform SauterUneLigne
+           until NbLigneAReprendre = NoLigneReprise or Eof = 1.
+
+       SauterUneLigne.
+           read F-ListeCompteClientTrie
+               at end
+                   move 1 to Eof
+           end-read.
+
+           add 1 to NbLigneAReprendre.
+
+      * ------------------------------------------------------------------------
+      * Amorce du cache du dernier client importe a partir de la copie
+      * indexee, pour qu'une reprise sur point de controle n'oblige pas
+      * a refaire le SELECT Client sur la premiere ligne relue (le
+      * fichier etant trie par Nom, cette ligne appartient tres souvent
+      * au meme client que la derniere ligne sautee)
+      * ------------------------------------------------------------------------
+       PrimerCacheApresReprise.
+           move spaces to NomIndexe of E-ClientsIndexe.
+
+           unstring E-ListeCompteClientTrie delimited by ";" into
+               FillerTri
+               NomIndexe of E-ClientsIndexe
+           end-unstring.
+
+           move "O" to ClientTrouveIndexe.
+
+           read F-ClientsIndexe
+               key is NomIndexe
+               invalid key
+                   move "N" to ClientTrouveIndexe
+           end-read.
+
+           if ClientTrouveIndexe = "O" then
+               move NomIndexe of E-ClientsIndexe to DernierNomImporte
+               move CodeClientIndexe of E-ClientsIndexe
+               to DernierCodeClientImporte
+           end-if.
+
+      * ------------------------------------------------------------------------
+      * Lecture d'une ligne du fichier
+      * ------------------------------------------------------------------------
+       lectureFichier-Trt.
+      * lire l'enregistrement
+           read F-ListeCompteClientTrie
+               at end
+                   move 1 to Eof
+               not at end
+                   perform ImportLigne
+                   perform VerifierPointDeReprise
+           end-read.
+
+      * ------------------------------------------------------------------------
+      * Enregistrement p�riodique du point de reprise (toutes les 100
+      * lignes), pour qu'une interruption en cours de fichier ne force
+      * pas � tout r�importer depuis la premi�re ligne
+      * ------------------------------------------------------------------------
+       VerifierPointDeReprise.
+           divide NbLigneLues by 100
+           giving QuotientCheckpoint remainder ResteCheckpoint.
+
+           if ResteCheckpoint = 0 then
+               perform EnregistrerPointDeReprise
+           end-if.
+
+       EnregistrerPointDeReprise.
+           move spaces to E-ImportCheckpoint.
+           move NbLigneLues to E-ImportCheckpoint(1:7).
+
+           open output F-ImportCheckpoint.
+           write E-ImportCheckpoint.
+           close F-ImportCheckpoint.
+
+       lectureFichier-Fin.
+      * fermer le fichier
+           close F-ListeCompteClientTrie.
+           close F-ClientsIndexe.
+
+      * L'importation s'est termin�e normalement : on efface le point
+      * de reprise pour qu'un prochain lancement reparte de z�ro
+
+           move spaces to E-ImportCheckpoint.
+           move 0 to NoLigneReprise.
+           move NoLigneReprise to E-ImportCheckpoint(1:7).
+
+           open output F-ImportCheckpoint.
+           write E-ImportCheckpoint.
+           close F-ImportCheckpoint.
+
+      * Impression du rapport de synth�se et des lignes rejet�es
+
+           perform ImpressionRapportImport.
+
+      * ------------------------------------------------------------------------
+      * Tri du fichier brut par Nom, pour grouper les lignes d'un m�me
+      * client avant de les lire
+      * ------------------------------------------------------------------------
+       TrierFichierImport.
+           sort S-TriImport
+               on ascending key NomTri
+               input procedure EclaterLignesPourTri
+               output procedure EcrireLignesTriees.
+
+       EclaterLignesPourTri.
+           open input F-ListeCompteClient.
+
+      * La premiere ligne physique du fichier brut est la ligne
+      * d'en-tete du CSV : on la saute sans la liberer dans le tri,
+      * pour qu'elle ne se retrouve pas m�lang�e aux lignes de donn�es
+      * une fois le fichier tri� par Nom
+
+           read F-ListeCompteClient
+               at end
+                   move 1 to EofTri
+               not at end
+                   move 0 to EofTri
+           end-read.
+
+           if EofTri = 0 then
+               read F-ListeCompteClient
+                   at end
+                       move 1 to EofTri
+               end-read
+           end-if.
+
+           perform EclaterUneLigne until EofTri = 1.
+
+           close F-ListeCompteClient.
+
+       EclaterUneLigne.
+           move E-ListeCompteClient to LigneBrute of LigneATrier.
+
+           unstring E-ListeCompteClient delimited by ";" into
+               FillerTri
+               NomTri of LigneATrier
+           end-unstring.
+
+           release LigneATrier.
+
+           read F-ListeCompteClient
+               at end
+                   move 1 to EofTri
+           end-read.
+
+       EcrireLignesTriees.
+           open output F-ListeCompteClientTrie.
+
+           return S-TriImport
+               at end
+                   move 1 to EofTri
+               not at end
+                   move 0 to EofTri
+           end-return.
+
+           perform EcrireUneLigneTriee until EofTri = 1.
+
+           close F-ListeCompteClientTrie.
+
+       EcrireUneLigneTriee.
+           move LigneBrute of LigneATrier to E-ListeCompteClientTrie.
+
+           write E-ListeCompteClientTrie.
+
+           return S-TriImport
+               at end
+                   move 1 to EofTri
+           end-return.
+
+      * ----------------------------------
+      * Importation d'une ligne de compte
+      * ----------------------------------
+       ImportLigne.
+           add 1 to NbLigneLues.
+
+      * On compte d'abord les s�parateurs ";" de la ligne brute : si leur
+      * nombre ne correspond pas au format attendu, on rejette la ligne
+      * sans lui faire confiance -- un UNSTRING sur une ligne d�cal�e
+      * ins�rerait des valeurs fausses en Debit/Credit sans qu'on le
+      * sache
+
+           move 0 to NbSeparateursImport.
+
+           inspect E-ListeCompteClientTrie
+             tallying NbSeparateursImport for all ";".
+
+           if NbSeparateursImport not = NbSeparateursAttendus then
+               perform RejeterLigneImport
+           else
+               perform TraitementLigneImport
+           end-if.
+
+      * ----------------------------------------------------------------
+      * Ligne correctement �clat�e : alimentation de la base SQL Server
+      * ----------------------------------------------------------------
+       TraitementLigneImport.
+      * On  �clate la ligne du CSV grace au signe ";"
+
+           unstring E-ListeCompteClientTrie delimited by ";" into
+             Intitule of CLIENT
+             Nom of CLIENT
+             Prenom of CLIENT
+             CodePostal of CLIENT
+             Ville of CLIENT
+             CodeBanque of Compte
+             CodeGuichet of Compte
+             RacineCompte of CompteComplet of Compte
+             TypeCompte of CompteComplet of Compte
+             CleRIB of Compte
+             Debit of Compte
+             Devise of Compte
+             DerniereZone
+           end-unstring.
+
+           unstring DerniereZone delimited by " " into
+             Credit of Compte
+           end-unstring.
+
+           divide 100 into Debit of COMPTE.
+           divide Credit of COMPTE by 100 giving Credit of COMPTE.
+
+      * On regarde si le client existe -- sauf si le Nom est le m�me
+      * que celui de la ligne pr�c�dente (fichier tri� par Nom), auquel
+      * cas on r�utilise le CodeClient d�j� trouv�/cr��, sans refaire
+      * le SELECT ni le test de cr�ation
+
+           if Nom of CLIENT = DernierNomImporte then
+               move DernierCodeClientImporte to CodeClient of CLIENT
+           else
+               move space to CodeClient of CLIENT
+
+               exec sql
+                   select CodeClient
+                   into :Client.CodeClient
+                   from Client
+                   where Nom = :Client.Nom
+               end-exec
+
+      * Si je n'ai pas trouv� le client, je le cr�e
+
+               if (CodeClient of CLIENT = " ") then
+                   exec sql
+                       select newid() into :Client.CodeClient
+                   end-exec
+
+      * Alimentation de la table client
+
+                   exec sql
+                      INSERT INTO Client
+                          (CodeClient
+                          ,Intitule
+                          ,Nom
+                          ,Prenom
+                          ,CodePostal
+                          ,Ville)
+                      VALUES
+                          (:Client.CodeClient
+                          ,:Client.Intitule
+                          ,:Client.Nom
+                          ,:Client.Prenom
+                          ,:Client.CodePostal
+                          ,:Client.Ville)
+                  end-exec
+
+                   if (sqlcode not equal 0) then
+                       move "Creation client (Importation)"
+                       to LibelleErreurSql
+                       move Nom of CLIENT to CleErreurSql
+                       perform JournaliserErreurSql
+                   else
+                       add 1 to NbClientsCrees
+                   end-if
+               end-if
+
+               move Nom of CLIENT to DernierNomImporte
+               move CodeClient of CLIENT to DernierCodeClientImporte
+
+      * Alimentation de la copie indexee (silencieusement ignor�e si
+      * ce CodeClient y figure d�j� suite a une importation pr�c�dente)
+
+               move CodeClient of CLIENT to CodeClientIndexe
+               of E-ClientsIndexe
+               move Nom of CLIENT to NomIndexe of E-ClientsIndexe
+               move Prenom of CLIENT to PrenomIndexe of E-ClientsIndexe
+               move CodePostal of CLIENT
+               to CodePostalIndexe of E-ClientsIndexe
+               move Ville of CLIENT to VilleIndexe of E-ClientsIndexe
+
+               write E-ClientsIndexe
+                   invalid key continue
+               end-write
+           end-if.
+
+      * On regarde si le compte existe d�j�, pour que les r�-imports du
+      * m�me fichier ne dupliquent pas les comptes d�j� en base
+
+           move space to CodeClientCompteExistant.
+
+           exec sql
+               select CodeClient
+               into :CodeClientCompteExistant
+               from Compte
+               where CodeBanque = :Compte.CodeBanque and
+                     CodeGuichet = :Compte.CodeGuichet and
+                     NoCompte = :Compte.CompteComplet.RacineCompte and
+                     TypeCompte = :Compte.CompteComplet.TypeCompte
+           end-exec.
+
+      * Alimentation du compte, sauf s'il existe d�j�
+
+           if CodeClientCompteExistant = space then
+               exec sql
+                   INSERT INTO Compte
+                       (CodeBanque
+                       ,CodeGuichet
+                       ,NoCompte
+                       ,TypeCompte
+                       ,CleRib
+                       ,Debit
+                       ,Credit
+                       ,Devise
+                       ,CodeClient)
+                   VALUES
+                       (:Compte.CodeBanque
+                       ,:Compte.CodeGuichet
+                       ,:Compte.CompteComplet.RacineCompte
+                       ,:Compte.TypeCompte
+                       ,:Compte.CleRib
+                       ,:Compte.Debit
+                       ,:Compte.Credit
+                       ,:Compte.Devise
+                       ,:Client.CodeClient)
+               end-exec
+
+               if (sqlcode not equal 0) then
+                   move "Creation compte (Importation)"
+                   to LibelleErreurSql
+
+                   string
+                     CodeBanque of Compte delimited by space
+                     CodeGuichet of Compte delimited by space
+                     RacineCompte of CompteComplet of Compte
+                     delimited by space
+                     into CleErreurSql
+                   end-string
+
+                   perform JournaliserErreurSql
+               else
+                   add 1 to NbComptesCrees
+               end-if
+           else
+               add 1 to NbComptesDoublons
+           end-if.
+
+      * ----------------------------------------------------------------
+      * Ligne rejet�e : il manque au moins une colonne attendue
+      * ----------------------------------------------------------------
+       RejeterLigneImport.
+           add 1 to NbLignesRejetees.
+
+           if RapportImportOuvert = 0 then
+               open output F-ImportRapport
+
+               move 1 to RapportImportOuvert
+
+               write E-ImportRapport from LigneRapportEntete1
+               write E-ImportRapport from LigneRapportEntete2
+               write E-ImportRapport from " "
+               write E-ImportRapport from LigneRapportRejetEntete
+               write E-ImportRapport from " "
+           end-if.
+
+           move NbLigneLues to NoLigneRejetEdit of LigneRapportRejet.
+           move E-ListeCompteClientTrie
+             to ContenuRejet of LigneRapportRejet.
+
+           write E-ImportRapport from LigneRapportRejet.
+
+      * ----------------------------------------------------------------
+      * Rapport de synth�se de fin d'importation
+      * ----------------------------------------------------------------
+       ImpressionRapportImport.
+           if RapportImportOuvert = 0 then
+               open output F-ImportRapport
+
+               move 1 to RapportImportOuvert
+
+               write E-ImportRapport from LigneRapportEntete1
+               write E-ImportRapport from LigneRapportEntete2
+           end-if.
+
+           write E-ImportRapport from " ".
+
+           move NbLigneLues to NbLignesEdit of LigneRapportTotal1.
+           write E-ImportRapport from LigneRapportTotal1.
+
+           move NbClientsCrees to NbClientsEdit of LigneRapportTotal2.
+           write E-ImportRapport from LigneRapportTotal2.
+
+           move NbComptesCrees to NbComptesEdit of LigneRapportTotal3.
+           write E-ImportRapport from LigneRapportTotal3.
+
+           move NbLignesRejetees to NbRejetsEdit of LigneRapportTotal4.
+           write E-ImportRapport from LigneRapportTotal4.
+
+           move NbComptesDoublons
+             to NbDoublonsEdit of LigneRapportTotal5.
+           write E-ImportRapport from LigneRapportTotal5.
+
+           close F-ImportRapport.
+
+      * --- Liste des banques ---
+
+       ListeBanque.
+           perform ListeBanque-Init.
+           perform ListeBanque-Trt until Eot = 1.
+           perform ListeBanque-Fin.
+
+       ListeBanque-Init.
+           move 0 to Eot.
+
+      * D�claration du curseur
+
+           exec sql
+               declare C-ListeBanque cursor for
+                   select CodeBanque, NomBanque
+                   from Banque
+                   order by NomBanque
+           end-exec.
+
+      * Ouverture du curseur
+
+           exec sql
+             open C-ListeBanque
+           end-exec.
+
+      * Initialisation de la pagination
+
+           display ListeBanque-E.
+
+           move 5 to NoLigneBanque.
+
+       ListeBanque-Trt.
+           exec sql
+             fetch C-ListeBanque
+             into :Banque.CodeBanque, :Banque.NomBanque
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1) then
+               move 1 to Eot
+
+      *        display "Fin de la liste. Tapez ENTREE " line 1 col 1
+      *        accept Option
+           else
+               perform AffichageBanque
+           end-if.
+
+       ListeBanque-Fin.
+           exec sql
+             close C-ListeBanque
+           end-exec.
+
+      * Impression/export de la liste qu'on vient de parcourir, sur
+      * demande
+
+           move "N" to ImprimerListe.
+
+           display M-ImprimerListe-Q.
+
+           accept ImprimerListe line 1 col 39.
+
+           if ImprimerListe = "o" then
+               move "O" to ImprimerListe
+           end-if.
+
+           display M-EffaceQuestion.
+
+           if ImprimerListeActif
+               perform ImpressionListeBanque
+           end-if.
+
+      * --- Impression/export de la liste des banques, sur le meme
+      * modele de pagination que les autres etats (Annuaire clients,
+      * RIB en double) ---
+
+       ImpressionListeBanque.
+           move 0 to Eot.
+           move 0 to NoPage.
+
+           add 1 to MaxLigneEtat giving NbLigne.
+
+           move corresponding DateSysteme to ListeBanqueImpEntete1.
+
+           exec sql
+               declare C-ImpListeBanque cursor for
+                   select CodeBanque, NomBanque
+                   from Banque
+                   order by NomBanque
+           end-exec.
+
+           exec sql
+             open C-ImpListeBanque
+           end-exec.
+
+           perform ImpressionListeBanque-Trt until Eot = 1.
+
+           exec sql
+             close C-ImpListeBanque
+           end-exec.
+
+           if NoPage > 0
+               move NoPage to NPage of ListeBanqueImpDernierBasPage
+
+               write E-ListeBanqueImprimee
+               from ListeBanqueImpDernierBasPage
+
+               close F-ListeBanqueImprimee
+           end-if.
+
+       ImpressionListeBanque-Trt.
+           exec sql
+             fetch C-ImpListeBanque
+             into :Banque.CodeBanque, :Banque.NomBanque
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementImpListeBanque
+           end-if.
+
+       TraitementImpListeBanque.
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-ListeBanqueImprimee
+               else
+                   move NoPage to NPage of ListeBanqueImpBasPage
+
+                   write E-ListeBanqueImprimee
+                   from ListeBanqueImpBasPage
+               end-if
+
+               add 1 to NoPage
+
+               write E-ListeBanqueImprimee from ListeBanqueImpEntete1
+               write E-ListeBanqueImprimee from ListeBanqueImpEntete2
+               write E-ListeBanqueImprimee from " "
+               write E-ListeBanqueImprimee from ListeBanqueImpEntete4
+               write E-ListeBanqueImprimee from ListeBanqueImpEntete6
+               write E-ListeBanqueImprimee from ListeBanqueImpEntete4
+
+               move 6 to NbLigne
+           end-if.
+
+           add 1 to NbLigne.
+
+           move corresponding Banque to ListeBanqueImpDetail.
+
+           write E-ListeBanqueImprimee from ListeBanqueImpDetail.
+
+       AffichageBanque.
+           add 1 to NoLigneBanque.
+
+           display LigneBanque.
+
+           if NoLigneBanque equal 23
+               display " Page [S]uivante-[M]enu-[P]age : S"
+               line 1 col 1
+               with no advancing
+
+               move "S" to Reponse
+
+               accept Reponse line 1 col 34
+
+               if Reponse = "p" then
+                   move "P" to Reponse
+               end-if
+
+               if Reponse = "M"
+                   move 1 to Eot
+               else
+                   if Reponse = "P" then
+                       perform SaisirPageBanque
+                   else
+                       move 5 to NoLigneBanque
+                   end-if
+               end-if
+           end-if.
+
+      * --- Saut direct vers une page de la liste des banques ---
+
+       SaisirPageBanque.
+           move 0 to NoPageSaisie.
+
+           display " No de page : " line 1 col 1 with no advancing.
+
+           accept NoPageSaisie line 1 col 15.
+
+           display M-EffaceQuestion.
+
+           if NoPageSaisie > 0 then
+               perform SauterPagesBanque
+           else
+               move 5 to NoLigneBanque
+           end-if.
+
+      * --- Repositionnement du curseur des banques sur la page demand�e
+
+       SauterPagesBanque.
+           compute NbLigneASauter = (NoPageSaisie - 1) * 19.
+
+           move 0 to NoLigneASauter.
+
+           exec sql
+             close C-ListeBanque
+           end-exec.
+
+           exec sql
+             open C-ListeBanque
+           end-exec.
+
+           perform SauterUneLigneBanque
+           until NoLigneASauter = NbLigneASauter or Eot = 1.
+
+           move 5 to NoLigneBanque.
+
+       SauterUneLigneBanque.
+           exec sql
+             fetch C-ListeBanque
+             into :Banque.CodeBanque, :Banque.NomBanque
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1) then
+               move 1 to Eot
+           end-if.
+
+           add 1 to NoLigneASauter.
+
+      * --- Gestion des banques (creation / renommage) ---
+
+       GestionBanque.
+           perform SaisieCodeBanque-Init.
+           perform SaisieCodeBanque-Trt until CodeBanqueSaisie = space.
+           perform SaisieCodeBanque-Fin.
+
+       SaisieCodeBanque-Init.
+           move "" to CodeBanqueSaisie.
+
+       SaisieCodeBanque-Trt.
+           move space to CodeBanqueSaisie.
+
+           display M-GestionBanque.
+
+           accept CodeBanqueSaisie line 5 col 20.
+
+           if CodeBanqueSaisie not = space then
+               perform RechercheBanque
+           end-if.
+
+       SaisieCodeBanque-Fin.
+           continue.
+
+      * --- Recherche d'une banque par son code ---
+
+       RechercheBanque.
+           move CodeBanqueSaisie to CodeBanque of Banque.
+           move spaces to NomBanque of Banque.
+           move spaces to Bic of Banque.
+           move "N" to StatutBanque.
+
+           exec sql
+               select NomBanque, Bic into :Banque.NomBanque,
+               :Banque.Bic
+               from Banque
+               where CodeBanque = :Banque.CodeBanque
+           end-exec.
+
+           if sqlcode = 0 then
+               set BanqueExistante to true
+           end-if.
+
+           if BanqueNouvelle then
+               display M-GestionBanque-Q
+
+               move "N" to Reponse
+
+               accept Reponse line 1 col 57
+
+               if Reponse = "o" then
+                   move "O" to Reponse
+               end-if
+
+               display M-EffaceQuestion
+           end-if.
+
+           if BanqueExistante or Reponse = "O" then
+               display M-GestionBanque-E
+
+               move NomBanque of Banque to NomBanqueAvantMaj
+
+               accept M-GestionBanque-E
+
+               perform MajBanqueDatabase
+
+               display M-GestionBanque-E
+           end-if.
+
+      * --- MAJ de la banque en base (creation ou renommage) ---
+
+       MajBanqueDatabase.
+           if BanqueNouvelle then
+               move spaces to AncienneValeurAudit
+
+               exec sql
+                   insert into Banque
+                       (CodeBanque, NomBanque, Bic)
+                   values
+                       (:Banque.CodeBanque, :Banque.NomBanque,
+                       :Banque.Bic)
+               end-exec
+           else
+               move NomBanqueAvantMaj to AncienneValeurAudit
+
+               exec sql
+                   update Banque set NomBanque = :Banque.NomBanque,
+                   Bic = :Banque.Bic
+                   where CodeBanque = :Banque.CodeBanque
+               end-exec
+           end-if.
+
+           if sqlcode not = 0
+               move "Maj banque (GestionBanque)" to LibelleErreurSql
+               move CodeBanque of Banque to CleErreurSql
+               perform JournaliserErreurSql
+           else
+               move "Banque" to TableAudit
+               move CodeBanque of Banque to CleAudit
+               move NomBanque of Banque to NouvelleValeurAudit
+
+               perform EnregistrerAudit
+           end-if.
+
+      * --- Import en masse du referentiel des codes banque (fichier
+      * publie par la banque de France ou equivalent), en alternative
+      * a la saisie au clavier banque par banque via GestionBanque ;
+      * chaque ligne est creee ou mise a jour (upsert) en reutilisant
+      * MajBanqueDatabase, comme la saisie manuelle ---
+
+       ImportationBanque.
+           perform ImportationBanque-Init.
+           perform ImportationBanque-Trt until Eof = 1.
+           perform ImportationBanque-Fin.
+
+       ImportationBanque-Init.
+           move 0 to Eof.
+
+      * Fichier optionnel (depot occasionnel d'un referentiel banque a
+      * jour) : son absence ne doit pas interrompre l'enchainement du
+      * traitement de nuit, on saute simplement l'import
+
+           open input F-ImportBanque.
+
+           if StatutFichierImportBanque not = "00" then
+               move 1 to Eof
+           end-if.
+
+       ImportationBanque-Trt.
+           read F-ImportBanque
+               at end
+                   move 1 to Eof
+               not at end
+                   perform TraitementLigneImportBanque
+           end-read.
+
+       ImportationBanque-Fin.
+           if StatutFichierImportBanque = "00" then
+               close F-ImportBanque
+           end-if.
+
+      * --- Mise a jour d'une ligne du referentiel des banques ---
+
+       TraitementLigneImportBanque.
+           move spaces to NomBanqueImportee.
+           move spaces to BicImporte.
+
+           unstring E-ImportBanque delimited by ";" into
+               CodeBanque of Banque
+               NomBanqueImportee
+               BicImporte
+           end-unstring.
+
+           move spaces to NomBanque of Banque.
+           move spaces to Bic of Banque.
+           move "N" to StatutBanque.
+
+           exec sql
+               select NomBanque, Bic into :Banque.NomBanque,
+               :Banque.Bic
+               from Banque
+               where CodeBanque = :Banque.CodeBanque
+           end-exec.
+
+           if sqlcode = 0 then
+               set BanqueExistante to true
+           end-if.
+
+           move NomBanque of Banque to NomBanqueAvantMaj.
+
+           move NomBanqueImportee to NomBanque of Banque.
+           move BicImporte to Bic of Banque.
+
+           perform MajBanqueDatabase.
+
+      * --- Liste des comptes ---
+
+       ListeCompte.
+           perform ListeCompte-Init.
+           perform ListeCompte-Trt until Eot = 1.
+           perform ListeCompte-Fin.
+
+       ListeCompte-Init.
+           move 0 to Eot.
+
+      * D�claration du curseur
+
+           exec sql
+               declare C-ListeCompte cursor for
+                   select Compte.CodeBanque, Banque.NomBanque,
+                   Compte.CodeGuichet, Compte.NoCompte,
+                   Compte.TypeCompte, Compte.CleRib, Compte.Debit,
+                   Compte.Credit, Compte.Devise, Compte.CodeClient
+                   from Compte join Banque
+                   on Banque.CodeBanque = Compte.CodeBanque
+                   order by Compte.CodeBanque
+           end-exec.
+
+      * Ouverture du curseur
+
+           exec sql
+             open C-ListeCompte
+           end-exec.
+
+      * Initialisation de la pagination
+
+           display ListeCompte-E.
+
+           move 5 to NoLigneBanque.
+
+       ListeCompte-Trt.
+           exec sql
+             fetch C-ListeCompte
+             into :Compte.CodeBanque, :Banque.NomBanque,
+             :Compte.CodeGuichet, :Compte.CompteComplet.RacineCompte,
+             :Compte.CompteComplet.TypeCompte, :Compte.CleRib,
+             :Compte.Debit, :Compte.Credit, :Compte.Devise,
+             :Compte.CodeClient
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1) then
+               move 1 to Eot
+           else
+               perform AffichageCompte
+           end-if.
+
+       ListeCompte-Fin.
+           exec sql
+             close C-ListeCompte
+           end-exec.
+
+      * Impression/export de la liste qu'on vient de parcourir, sur
+      * demande
+
+           move "N" to ImprimerListe.
+
+           display M-ImprimerListe-Q.
+
+           accept ImprimerListe line 1 col 39.
+
+           if ImprimerListe = "o" then
+               move "O" to ImprimerListe
+           end-if.
+
+           display M-EffaceQuestion.
+
+           if ImprimerListeActif
+               perform ImpressionListeCompte
+           end-if.
+
+      * --- Impression/export de la liste des comptes, meme mod�le que
+      * ImpressionListeBanque ---
+
+       ImpressionListeCompte.
+           move 0 to Eot.
+           move 0 to NoPage.
+
+           add 1 to MaxLigneEtat giving NbLigne.
+
+           move corresponding DateSysteme to ListeCompteImpEntete1.
+
+           exec sql
+               declare C-ImpListeCompte cursor for
+                   select Compte.CodeBanque, Banque.NomBanque,
+                   Compte.CodeGuichet, Compte.NoCompte,
+                   Compte.TypeCompte, Compte.Debit, Compte.Credit
+                   from Compte join Banque
+                   on Banque.CodeBanque = Compte.CodeBanque
+                   order by Compte.CodeBanque
+           end-exec.
+
+           exec sql
+             open C-ImpListeCompte
+           end-exec.
+
+           perform ImpressionListeCompte-Trt until Eot = 1.
+
+           exec sql
+             close C-ImpListeCompte
+           end-exec.
+
+           if NoPage > 0
+               move NoPage to NPage of ListeCompteImpDernierBasPage
+
+               write E-ListeCompteImprimee
+               from ListeCompteImpDernierBasPage
+
+               close F-ListeCompteImprimee
+           end-if.
+
+       ImpressionListeCompte-Trt.
+           exec sql
+             fetch C-ImpListeCompte
+             into :Compte.CodeBanque, :Banque.NomBanque,
+             :Compte.CodeGuichet, :Compte.CompteComplet.RacineCompte,
+             :Compte.CompteComplet.TypeCompte,
+             :Compte.Debit, :Compte.Credit
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementImpListeCompte
+           end-if.
+
+       TraitementImpListeCompte.
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-ListeCompteImprimee
+               else
+                   move NoPage to NPage of ListeCompteImpBasPage
+
+                   write E-ListeCompteImprimee
+                   from ListeCompteImpBasPage
+               end-if
+
+               add 1 to NoPage
+
+               write E-ListeCompteImprimee from ListeCompteImpEntete1
+               write E-ListeCompteImprimee from ListeCompteImpEntete2
+               write E-ListeCompteImprimee from " "
+               write E-ListeCompteImprimee from ListeCompteImpEntete4
+               write E-ListeCompteImprimee from ListeCompteImpEntete6
+               write E-ListeCompteImprimee from ListeCompteImpEntete4
+
+               move 6 to NbLigne
+           end-if.
+
+           add 1 to NbLigne.
+
+           move corresponding Banque to ListeCompteImpDetail.
+           move corresponding Compte to ListeCompteImpDetail.
+
+           write E-ListeCompteImprimee from ListeCompteImpDetail.
+
+       AffichageCompte.
+           add 1 to NoLigneBanque.
+
+           display LigneCompteAffiche.
+
+           if NoLigneBanque equal 23
+               display " Page [S]uivante-[M]enu-[P]age-[B]ilan : S"
+                 line 1 col 1
+                 with no advancing
+
+               move "S" to Reponse
+
+               accept Reponse line 1 col 42
+
+               if Reponse = "p" then
+                   move "P" to Reponse
+               end-if
+
+               if Reponse = "b" then
+                   move "B" to Reponse
+               end-if
+
+               if Reponse = "M"
+                   move 1 to Eot
+               else
+                   if Reponse = "P" then
+                       perform SaisirPageCompte
+                   else
+                       if Reponse = "B" then
+                           perform BilanBanque
+                       end-if
+
+                       move 5 to NoLigneBanque
+                   end-if
+               end-if
+           end-if.
+
+      * --- Saut direct vers une page de la liste des comptes ---
+
+       SaisirPageCompte.
+           move 0 to NoPageSaisie.
+
+           display " No de page : " line 1 col 1 with no advancing.
+
+           accept NoPageSaisie line 1 col 15.
+
+           display M-EffaceQuestion.
+
+           if NoPageSaisie > 0 then
+               perform SauterPagesCompte
+           else
+               move 5 to NoLigneBanque
+           end-if.
+
+      * --- Repositionnement du curseur des comptes sur la page
+      * demand�e ---
+
+       SauterPagesCompte.
+           compute NbLigneASauter = (NoPageSaisie - 1) * 19.
+
+           move 0 to NoLigneASauter.
+
+           exec sql
+             close C-ListeCompte
+           end-exec.
+
+           exec sql
+             open C-ListeCompte
+           end-exec.
+
+           perform SauterUneLigneCompte
+           until NoLigneASauter = NbLigneASauter or Eot = 1.
+
+           move 5 to NoLigneBanque.
+
+       SauterUneLigneCompte.
+           exec sql
+             fetch C-ListeCompte
+             into :Compte.CodeBanque, :Banque.NomBanque,
+             :Compte.CodeGuichet, :Compte.CompteComplet.RacineCompte,
+             :Compte.CompteComplet.TypeCompte, :Compte.CleRib,
+             :Compte.Debit, :Compte.Credit, :Compte.Devise,
+             :Compte.CodeClient
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1) then
+               move 1 to Eot
+           end-if.
+
+           add 1 to NoLigneASauter.
+
+      * --- Bilan consolide par banque (total debit/credit group�
+      * par CodeBanque), accessible depuis la liste des comptes ---
+
+       BilanBanque.
+           perform BilanBanque-Init.
+           perform BilanBanque-Trt until EotBilan = 1.
+           perform BilanBanque-Fin.
+
+       BilanBanque-Init.
+           move 0 to EotBilan.
+           move 0 to NoPage.
+
+           add 1 to MaxLigneEtat giving NbLigne.
+
+           move corresponding DateSysteme to BilanEntete1.
+
+           exec sql
+               declare C-BilanBanque cursor for
+                   select Compte.CodeBanque, Banque.NomBanque,
+                   sum(Compte.Debit), sum(Compte.Credit)
+                   from Compte join Banque
+                   on Banque.CodeBanque = Compte.CodeBanque
+                   group by Compte.CodeBanque, Banque.NomBanque
+                   order by Compte.CodeBanque
+           end-exec.
+
+           exec sql
+             open C-BilanBanque
+           end-exec.
+
+       BilanBanque-Trt.
+           exec sql
+             fetch C-BilanBanque
+             into :Compte.CodeBanque, :Banque.NomBanque,
+             :TotalDebitBanque, :TotalCreditBanque
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1) then
+               move 1 to EotBilan
+           else
+               perform TraitementBilanLigne
+           end-if.
+
+       BilanBanque-Fin.
+           exec sql
+             close C-BilanBanque
+           end-exec.
+
+           if NoPage > 0 then
+               move NoPage to NPage of BilanDernierBasPage
+
+               write E-BilanBanque from BilanDernierBasPage
+
+               close F-BilanBanque
+           end-if.
+
+      * --- Impression d'une ligne de totaux d'une banque ---
+
+       TraitementBilanLigne.
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-BilanBanque
+               else
+                   move NoPage to NPage of BilanBasPage
+
+                   write E-BilanBanque from BilanBasPage
+               end-if
+
+               add 1 to NoPage
+
+               write E-BilanBanque from BilanEntete1
+               write E-BilanBanque from BilanEntete2
+               write E-BilanBanque from BilanEntete4
+               write E-BilanBanque from BilanEntete6
+               write E-BilanBanque from BilanEntete4
+
+               move 5 to NbLigne
+           end-if.
+
+           add 1 to NbLigne.
+
+           move NomBanque of Banque to NomBanque of BilanDetail.
+           move TotalDebitBanque to TotalDebitAffiche of BilanDetail.
+           move TotalCreditBanque to TotalCreditAffiche of BilanDetail.
+
+           compute SoldeAffiche of BilanDetail
+             = TotalDebitBanque - TotalCreditBanque.
+
+           write E-BilanBanque from BilanDetail.
+
+      * --- Contr�le des cl�s RIB ---
+
+       ControleCleRIB.
+           perform ControleCleRIB-Init.
+           perform ControleCleRIB-Trt until Eot = 1.
+           perform ControleCleRIB-Fin.
+
+      * Initialisations
+
+       ControleCleRIB-Init.
+           move 0 to Eot.
+           move 0 to NbCompteControle.
+           move 0 to NbCleCorrigee.
+
+      * Bornes de date de cloture : demand�es a l'ecran en mode
+      * interactif seulement, l'enchainement de nuit (TraitementBatch)
+      * reste sans filtre comme avant cette evolution
+
+           move spaces to DateDebutControleRib.
+           move spaces to DateFinControleRib.
+
+           if not ModeBatchActif
+               display M-ControleCleRIB-Dates
+
+               accept M-ControleCleRIB-Dates
+           end-if.
+
+      * D�claration du curseur
+
+           exec sql
+               declare C-ControleCleRib cursor for
+                   select CodeBanque, CodeGuichet, NoCompte,
+                   TypeCompte, CleRib, PrenomNom, NomBanque, Devise
+                   from VueControleRib
+                   where (DateCloture >= :DateDebutControleRib
+                   or :DateDebutControleRib = space)
+                   and (DateCloture <= :DateFinControleRib
+                   or :DateFinControleRib = space)
+           end-exec.
+
+      * Ouverture du curseur
+
+           exec sql
+             open C-ControleCleRib
+           end-exec.
+
+      * Initialisation de la pagination
+
+           move 0 to NoPage.
+
+           add 1 to MaxLigneEtat giving NbLigne.
+
+           move corresponding DateSysteme to LigneEntete1.
+
+      * En-t�te CSV, avec la d�composition du calcul de la cl� en plus
+      * des colonnes existantes -- construite par STRING car trop
+      * longue pour tenir dans une seule clause VALUE
+
+           move spaces to LigneEnteteCsv.
+
+           string
+             "Client,Banque,Guichet,Compte," delimited by size
+             "Ancienne cle,Nouvelle cle,Devise," delimited by size
+             "Poids Compte,Poids Guichet,Poids Banque," delimited
+             by size
+             "Total avant modulo,Ecart" delimited by size
+             into LigneEnteteCsv
+           end-string.
+
+      * Traitement des lignes (RIB)
+
+       ControleCleRIB-Trt.
+           exec sql
+               fetch C-ControleCleRib
+               into :Compte.CodeBanque, :Compte.CodeGuichet,
+               :Compte.CompteComplet.RacineCompte,
+               :Compte.CompteComplet.TypeCompte,
+               :Compte.CleRib, :PrenomNom, :Banque.NomBanque,
+               :Compte.Devise
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementCleRib
+           end-if.
+
+      * Fin du traitement (RIB)
+
+       ControleCleRIB-Fin.
+
+      * On ferme le curseur
+
+           exec sql
+             close C-ControleCleRib
+           end-exec.
+
+      * Impression du dernier pied de page
+
+           if NoPage > 0 then
+               move NoPage to NPage of DernierBasPage
+
+               write E-ControleCleRIB from DernierBasPage
+
+               move NbCompteControle to NbCompteControleAffiche
+               move NbCleCorrigee to NbCleCorrigeeAffiche
+
+               write E-ControleCleRIB from ControleTotalLigne
+
+               close F-ControleCleRIB
+               close F-ControleCleRIBCsv
+           end-if.
+             
+      * --- Calcul de la cl� RIB ---
+
+       TraitementCleRib.
+           move CompteComplet of Compte to CompteCompletNum.
+           move CodeGuichet of COMPTE to CodeGuichetNum.
+           move CodeBanque of COMPTE to CodeBanqueNum.
+
+           perform CalculCleRib.
+
+           move CleRibNum to CleRibTrouve.
+
+      * Recalcul, pour affichage seulement, du d�tail des poids
+      * (Compte*3 + Guichet*15 + Banque*89) avant modulo 97, et de
+      * l'ecart entre l'ancienne et la nouvelle cle -- ce recalcul ne
+      * modifie pas CalculCleRib, partag� par d'autres traitements
+
+           compute PoidsCompteRib = CompteCompletNum * 3.
+           compute PoidsGuichetRib = CodeGuichetNum * 15.
+           compute PoidsBanqueRib = CodeBanqueNum * 89.
+           compute TotalAvantModuloRib =
+             PoidsCompteRib + PoidsGuichetRib + PoidsBanqueRib.
+
+           move CleRIB of COMPTE to CleRibAncienneNum.
+           compute EcartCleRib = CleRibNum - CleRibAncienneNum.
+
+           move PoidsCompteRib to PoidsCompteRibAffiche.
+           move PoidsGuichetRib to PoidsGuichetRibAffiche.
+           move PoidsBanqueRib to PoidsBanqueRibAffiche.
+           move TotalAvantModuloRib to TotalAvantModuloRibAffiche.
+           move EcartCleRib to EcartCleRibAffiche.
+
+           add 1 to NbCompteControle.
+
+      * MAJ de la ligne de compte
+
+           if CleRibTrouve <> CleRIB of COMPTE then
+               add 1 to NbCleCorrigee
+               exec sql
+                 update Compte set CleRib = :CleRibTrouve
+                 where CodeBanque = :Compte.CodeBanque and
+                       CodeGuichet = :Compte.CodeGuichet and
+                       NoCompte = :Compte.CompteComplet.RacineCompte and
+                       TypeCompte = :Compte.CompteComplet.TypeCompte
+               end-exec
+
+               if (sqlcode not equal 0) then
+                   move "Correction cle RIB (ControleCleRIB)"
+                   to LibelleErreurSql
+
+                   string
+                     CodeBanque of Compte delimited by space
+                     CodeGuichet of Compte delimited by space
+                     RacineCompte of CompteComplet of Compte
+                     delimited by space
+                     into CleErreurSql
+                   end-string
+
+                   perform JournaliserErreurSql
+               end-if
+
+               move "Compte" to TableAudit
+
+               string
+                 CodeBanque of Compte delimited by space
+                 CodeGuichet of Compte delimited by space
+                 RacineCompte of CompteComplet of Compte
+                 delimited by space
+                 into CleAudit
+               end-string
+
+               move CleRIB of Compte to AncienneValeurAudit
+               move CleRibTrouve to NouvelleValeurAudit
+
+               perform EnregistrerAudit
+           end-if.
+
+           perform ImpressionControleCleRib.
+
+      * --- Impression de la liste de contr�le des cl�s RIB ---
+
+       ImpressionControleCleRib.
+      * Impression du pied de page sauf la page 0 o� on ouvre le fichier
+
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-ControleCleRIB
+
+                   open output F-ControleCleRIBCsv
+
+                   write E-ControleCleRIBCsv from LigneEnteteCsv
+               else
+                   move NoPage to NPage of LigneBasPage
+
+                   write E-ControleCleRIB from LigneBasPage
+               end-if
+
+      * Impression de l'en-t�te de page
+
+               add 1 to NoPage
+
+               write E-ControleCleRIB from LigneEntete1
+               write E-ControleCleRIB from LigneEntete2
+               write E-ControleCleRIB from " "
+               write E-ControleCleRIB from LigneEntete4
+               write E-ControleCleRIB from LigneEntete6
+               write E-ControleCleRIB from LigneEntete7
+               write E-ControleCleRIB from LigneEntete4
+
+               move 7 to NbLigne
+           end-if.
+
+      * Impression de la ligne d�tail
+
+           add 1 to NbLigne.
+
+           move corresponding COMPTE to LigneDetail.
+           move PrenomNom to NomClient of LigneDetail.
+           move NomBanque of Banque to NomBanque of LigneDetail.
+           move CleRibTrouve to NouvelleCleRib of LigneDetail.
+           move EcartCleRibAffiche to EcartAffiche of LigneDetail.
+
+           write E-ControleCleRIB from LigneDetail.
+
+      * Ligne CSV correspondante, pour le tableur de l'equipe de
+      * rapprochement, avec le d�tail du calcul de la cl� (poids de
+      * chaque champ et ecart) pour expliquer une eventuelle correction
+
+           string
+             NomClient of LigneDetail delimited by space
+             "," delimited by size
+             NomBanque of LigneDetail delimited by space
+             "," delimited by size
+             CodeGuichet of LigneDetail delimited by space
+             "," delimited by size
+             RacineCompte of LigneDetail delimited by space
+             TypeCompte of LigneDetail delimited by space
+             "," delimited by size
+             CleRib of LigneDetail delimited by space
+             "," delimited by size
+             NouvelleCleRib of LigneDetail delimited by space
+             "," delimited by size
+             Devise of LigneDetail delimited by space
+             "," delimited by size
+             PoidsCompteRibAffiche delimited by size
+             "," delimited by size
+             PoidsGuichetRibAffiche delimited by size
+             "," delimited by size
+             PoidsBanqueRibAffiche delimited by size
+             "," delimited by size
+             TotalAvantModuloRibAffiche delimited by size
+             "," delimited by size
+             EcartCleRibAffiche delimited by size
+             into LigneDetailCsv
+           end-string.
+
+           write E-ControleCleRIBCsv from LigneDetailCsv.
+
+      * --- Rapprochement des comptes sans client rattach�, meme
+      * principe curseur que ControleCleRIB ---
+
+       ComptesOrphelins.
+           perform ComptesOrphelins-Init.
+           perform ComptesOrphelins-Trt until Eot = 1.
+           perform ComptesOrphelins-Fin.
+
+      * Initialisations
+
+       ComptesOrphelins-Init.
+           move 0 to Eot.
+
+      * D�claration du curseur sur les comptes dont le CodeClient ne
+      * correspond plus a aucun Client
+
+           exec sql
+               declare C-ComptesOrphelins cursor for
+                   select Compte.CodeBanque, Compte.CodeGuichet,
+                   Compte.NoCompte, Compte.TypeCompte,
+                   Compte.CodeClient
+                   from Compte left join Client
+                   on Client.CodeClient = Compte.CodeClient
+                   where Client.CodeClient is null
+                   order by Compte.CodeBanque, Compte.CodeGuichet,
+                   Compte.NoCompte
+           end-exec.
+
+      * Ouverture du curseur
+
+           exec sql
+             open C-ComptesOrphelins
+           end-exec.
+
+      * Initialisation de la pagination
+
+           move 0 to NoPage.
+
+           add 1 to MaxLigneEtat giving NbLigne.
+
+           move corresponding DateSysteme to OrphelinEntete1.
+
+      * Traitement des lignes (comptes orphelins)
+
+       ComptesOrphelins-Trt.
+           exec sql
+               fetch C-ComptesOrphelins
+               into :Compte.CodeBanque, :Compte.CodeGuichet,
+               :Compte.CompteComplet.RacineCompte,
+               :Compte.CompteComplet.TypeCompte, :Compte.CodeClient
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementOrphelinLigne
+           end-if.
+
+      * Fin du traitement (comptes orphelins)
+
+       ComptesOrphelins-Fin.
+
+      * On ferme le curseur
+
+           exec sql
+             close C-ComptesOrphelins
+           end-exec.
+
+      * Impression du dernier pied de page
+
+           if NoPage > 0 then
+               move NoPage to NPage of OrphelinDernierBasPage
+
+               write E-ComptesOrphelins from OrphelinDernierBasPage
+
+               close F-ComptesOrphelins
+           end-if.
+
+      * --- Impression d'une ligne de compte orphelin ---
+
+       TraitementOrphelinLigne.
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-ComptesOrphelins
+               else
+                   move NoPage to NPage of OrphelinBasPage
+
+                   write E-ComptesOrphelins from OrphelinBasPage
+               end-if
+
+               add 1 to NoPage
+
+               write E-ComptesOrphelins from OrphelinEntete1
+               write E-ComptesOrphelins from OrphelinEntete2
+               write E-ComptesOrphelins from " "
+               write E-ComptesOrphelins from OrphelinEntete4
+               write E-ComptesOrphelins from OrphelinEntete6
+               write E-ComptesOrphelins from OrphelinEntete4
+
+               move 6 to NbLigne
+           end-if.
+
+           add 1 to NbLigne.
+
+           move corresponding Compte to OrphelinDetail.
+
+           write E-ComptesOrphelins from OrphelinDetail.
+
+      * --- G�n�ration en masse des IBAN manquants ---
+
+       GenerationIban.
+           perform GenerationIban-Init.
+           perform GenerationIban-Trt until Eot = 1.
+           perform GenerationIban-Fin.
+
+      * Initialisations
+
+       GenerationIban-Init.
+           move 0 to Eot.
+
+      * D�claration du curseur sur les comptes sans IBAN
+
+           exec sql
+               declare C-GenerationIban cursor for
+                   select CodeBanque, CodeGuichet, NoCompte,
+                   TypeCompte, CleRib
+                   from Compte
+                   where Iban is null or Iban = ''
+           end-exec.
+
+      * Ouverture du curseur
+
+           exec sql
+             open C-GenerationIban
+           end-exec.
+
+      * Traitement des comptes sans IBAN
+
+       GenerationIban-Trt.
+           exec sql
+               fetch C-GenerationIban
+               into :Compte.CodeBanque, :Compte.CodeGuichet,
+               :Compte.CompteComplet.RacineCompte,
+               :Compte.CompteComplet.TypeCompte, :Compte.CleRib
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementGenerationIban
+           end-if.
+
+      * Fin du traitement (IBAN)
+
+       GenerationIban-Fin.
+           exec sql
+             close C-GenerationIban
+           end-exec.
+
+      * --- Calcul et mise a jour de l'IBAN d'un compte existant ---
+
+       TraitementGenerationIban.
+           move CompteComplet of Compte to CompteCompletNum.
+           move CodeGuichet of Compte to CodeGuichetNum.
+           move CodeBanque of Compte to CodeBanqueNum.
+           move CleRib of Compte to CleRibNum.
+
+           perform CalculIban.
+
+           exec sql
+               update Compte set Iban = :IbanGenereX
+               where CodeBanque = :Compte.CodeBanque and
+                     CodeGuichet = :Compte.CodeGuichet and
+                     NoCompte = :Compte.CompteComplet.RacineCompte and
+                     TypeCompte = :Compte.CompteComplet.TypeCompte
+           end-exec.
+
+           if sqlcode not = 0
+               move "Generation IBAN" to LibelleErreurSql
+
+               string
+                 CodeBanque of Compte delimited by space
+                 CodeGuichet of Compte delimited by space
+                 RacineCompte of CompteComplet of Compte
+                 delimited by space
+                 into CleErreurSql
+               end-string
+
+               perform JournaliserErreurSql
+           else
+               move "Compte" to TableAudit
+
+               string
+                 CodeBanque of Compte delimited by space
+                 CodeGuichet of Compte delimited by space
+                 RacineCompte of CompteComplet of Compte
+                 delimited by space
+                 into CleAudit
+               end-string
+
+               move spaces to AncienneValeurAudit
+               move IbanGenereX to NouvelleValeurAudit
+
+               perform EnregistrerAudit
+           end-if.
+
+      * --- Archivage de fin d'annee des comptes clos ---
+
+       ArchiveComptesClos.
+           perform ArchiveComptesClos-Init.
+           perform ArchiveComptesClos-Trt until Eot = 1.
+           perform ArchiveComptesClos-Fin.
+
+      * Initialisations
+
+       ArchiveComptesClos-Init.
+           move 0 to Eot.
+
+      * Calcul de la date limite de conservation
+
+           compute AnneeLimiteArchive =
+           Annee of DateSysteme - NbAnneeRetention.
+
+           string
+             AnneeLimiteArchive delimited by size
+             Mois of DateSysteme delimited by size
+             Jour of DateSysteme delimited by size
+             into DateLimiteArchive
+           end-string.
+
+      * D�claration du curseur sur les comptes clos a archiver
+
+           exec sql
+               declare C-ArchiveComptesClos cursor for
+                   select CodeClient, CodeBanque, CodeGuichet,
+                   NoCompte, TypeCompte, CleRib, Iban, Debit, Credit,
+                   StatutCompte, DateCloture, Devise
+                   from Compte
+                   where StatutCompte = 'C'
+                   and DateCloture < :DateLimiteArchive
+           end-exec.
+
+      * Ouverture du curseur
+
+           exec sql
+             open C-ArchiveComptesClos
+           end-exec.
+
+      * Traitement des comptes clos a archiver
+
+       ArchiveComptesClos-Trt.
+           exec sql
+               fetch C-ArchiveComptesClos
+               into :Compte.CodeClient, :Compte.CodeBanque,
+               :Compte.CodeGuichet,
+               :Compte.CompteComplet.RacineCompte,
+               :Compte.CompteComplet.TypeCompte, :Compte.CleRib,
+               :Compte.Iban, :Compte.Debit, :Compte.Credit,
+               :Compte.StatutCompte, :Compte.DateCloture,
+               :Compte.Devise
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementArchiveCompte
+           end-if.
+
+      * Fin du traitement (archivage)
+
+       ArchiveComptesClos-Fin.
+           exec sql
+             close C-ArchiveComptesClos
+           end-exec.
+
+      * --- Bascule d'un compte clos vers la table d'archive ---
+
+       TraitementArchiveCompte.
+           exec sql
+               insert into CompteArchive
+               (CodeClient, CodeBanque, CodeGuichet, NoCompte,
+                TypeCompte, CleRib, Iban, Debit, Credit, StatutCompte,
+                DateCloture, Devise)
+               values
+               (:Compte.CodeClient, :Compte.CodeBanque,
+                :Compte.CodeGuichet,
+                :Compte.CompteComplet.RacineCompte,
+                :Compte.CompteComplet.TypeCompte, :Compte.CleRib,
+                :Compte.Iban, :Compte.Debit, :Compte.Credit,
+                :Compte.StatutCompte, :Compte.DateCloture,
+                :Compte.Devise)
+           end-exec.
+
+      * On ne supprime le compte de la table en service que si la copie
+      * dans CompteArchive a bien ete inseree -- sinon le compte serait
+      * perdu sans aucune trace
+
+           if sqlcode not = 0
+               move "Archivage compte (insertion)" to LibelleErreurSql
+
+               string
+                 CodeBanque of Compte delimited by space
+                 CodeGuichet of Compte delimited by space
+                 RacineCompte of CompteComplet of Compte
+                 delimited by space
+                 into CleErreurSql
+               end-string
+
+               perform JournaliserErreurSql
+           else
+               exec sql
+                   delete from Compte
+                   where CodeBanque = :Compte.CodeBanque
+                   and CodeGuichet = :Compte.CodeGuichet
+                   and NoCompte = :Compte.CompteComplet.RacineCompte
+                   and TypeCompte = :Compte.CompteComplet.TypeCompte
+               end-exec
+
+               if sqlcode not = 0
+                   move "Archivage compte (suppression)"
+                   to LibelleErreurSql
+
+                   string
+                     CodeBanque of Compte delimited by space
+                     CodeGuichet of Compte delimited by space
+                     RacineCompte of CompteComplet of Compte
+                     delimited by space
+                     into CleErreurSql
+                   end-string
+
+                   perform JournaliserErreurSql
+               else
+                   move "Compte" to TableAudit
+
+                   string
+                     CodeBanque of Compte delimited by space
+                     CodeGuichet of Compte delimited by space
+                     RacineCompte of CompteComplet of Compte
+                     delimited by space
+                     into CleAudit
+                   end-string
+
+                   string
+                     CleRib of Compte delimited by space
+                     " " delimited by size
+                     Debit of Compte delimited by size
+                     " " delimited by size
+                     Credit of Compte delimited by size
+                     into AncienneValeurAudit
+                   end-string
+
+                   move spaces to NouvelleValeurAudit
+
+                   perform EnregistrerAudit
+               end-if
+           end-if.
+
+      **************************************************************************
+      * Accrual des interets/frais de decouvert : applique a chaque
+      * compte ouvert, en une passe de nuit, un interet (TauxInteretCredit)
+      * sur un solde crediteur ou des frais (TauxFraisDecouvert) sur un
+      * solde debiteur -- solde = Debit - Credit, meme convention que
+      * partout ailleurs dans le programme
+      **************************************************************************
+       AccrualInteret.
+           perform AccrualInteret-Init.
+           perform AccrualInteret-Trt until Eot = 1.
+           perform AccrualInteret-Fin.
+
+      * Initialisations
+
+       AccrualInteret-Init.
+           move 0 to Eot.
+           move 0 to NbComptesAccrual.
+
+      * D�claration du curseur sur les comptes ouverts
+
+           exec sql
+               declare C-AccrualInteret cursor for
+                   select CodeBanque, CodeGuichet, NoCompte,
+                   TypeCompte, Debit, Credit
+                   from Compte
+                   where StatutCompte <> 'C'
+           end-exec.
+
+           exec sql
+             open C-AccrualInteret
+           end-exec.
+
+      * Traitement des comptes ouverts
+
+       AccrualInteret-Trt.
+           exec sql
+               fetch C-AccrualInteret
+               into :Compte.CodeBanque, :Compte.CodeGuichet,
+               :Compte.CompteComplet.RacineCompte,
+               :Compte.CompteComplet.TypeCompte,
+               :Compte.Debit, :Compte.Credit
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementAccrualCompte
+           end-if.
+
+      * Fin du traitement (accrual)
+
+       AccrualInteret-Fin.
+           exec sql
+             close C-AccrualInteret
+           end-exec.
+
+           string
+             "Comptes crediteurs/debiteurs traites " delimited by size
+             NbComptesAccrual delimited by size
+             into DetailActivite
+           end-string.
+
+      * --- Interet ou frais d'un compte, MAJ et audit ---
+
+       TraitementAccrualCompte.
+           if Debit of Compte > Credit of Compte
+               compute MontantAccrual rounded =
+               (Debit of Compte - Credit of Compte) * TauxInteretCredit
+
+               if MontantAccrual > 0
+                   move Debit of Compte to DebitAvantMaj
+
+                   add MontantAccrual to Debit of Compte
+
+                   move "D" to SensMouvement of Mouvement
+               end-if
+           else
+               if Credit of Compte > Debit of Compte
+                   compute MontantAccrual rounded =
+                   (Credit of Compte - Debit of Compte)
+                   * TauxFraisDecouvert
+
+                   if MontantAccrual > 0
+                       move Credit of Compte to CreditAvantMaj
+
+                       add MontantAccrual to Credit of Compte
+
+                       move "C" to SensMouvement of Mouvement
+                   end-if
+               else
+                   move 0 to MontantAccrual
+               end-if
+           end-if.
+
+           if MontantAccrual > 0
+               exec sql
+                   update Compte
+                   set Debit = :Compte.Debit, Credit = :Compte.Credit
+                   where CodeBanque = :Compte.CodeBanque
+                   and CodeGuichet = :Compte.CodeGuichet
+                   and NoCompte = :Compte.CompteComplet.RacineCompte
+                   and TypeCompte = :Compte.CompteComplet.TypeCompte
+               end-exec
+
+               if sqlcode not = 0
+                   move "Accrual interets/frais" to LibelleErreurSql
+
+                   string
+                     CodeBanque of Compte delimited by space
+                     CodeGuichet of Compte delimited by space
+                     RacineCompte of CompteComplet of Compte
+                     delimited by space
+                     into CleErreurSql
+                   end-string
+
+                   perform JournaliserErreurSql
+               else
+                   move "Compte" to TableAudit
+
+                   string
+                     CodeBanque of Compte delimited by space
+                     CodeGuichet of Compte delimited by space
+                     RacineCompte of CompteComplet of Compte
+                     delimited by space
+                     into CleAudit
+                   end-string
+
+                   if SensMouvement of Mouvement = "D"
+                       move DebitAvantMaj to AncienneValeurAudit
+                       move Debit of Compte to NouvelleValeurAudit
+                   else
+                       move CreditAvantMaj to AncienneValeurAudit
+                       move Credit of Compte to NouvelleValeurAudit
+                   end-if
+
+                   perform EnregistrerAudit
+
+                   move CodeBanque of Compte to CodeBanque of Mouvement
+                   move CodeGuichet of Compte
+                   to CodeGuichet of Mouvement
+
+                   move RacineCompte of CompteComplet of Compte
+                   to RacineCompte of CompteComplet of Mouvement
+
+                   move TypeCompte of CompteComplet of Compte
+                   to TypeCompte of CompteComplet of Mouvement
+
+                   move MontantAccrual to Montant of Mouvement
+
+                   perform EnregistrerMouvement
+
+                   add 1 to NbComptesAccrual
+               end-if
+           end-if.
+
+      * --- Edition du releve des comptes d'un client ---
+
+       ImpressionReleveClient.
+           perform ImpressionReleveClient-Init.
+           perform ImpressionReleveClient-Trt until Eot = 1.
+           perform ImpressionReleveClient-Fin.
+
+       ImpressionReleveClient-Init.
+           move 0 to Eot.
+           move 0 to NoPage.
+
+           add 1 to MaxLigneEtat giving NbLigne.
+
+           move corresponding DateSysteme to ReleveEntete1.
+
+      * Seul le CodeClient est garanti renseign� ici : on relit le nom,
+      * le prenom et la ville pour l'en-t�te du releve
+
+           exec sql
+               select Nom, Prenom, Ville
+               into :Client.Nom, :Client.Prenom, :Client.Ville
+               from Client
+               where CodeClient = :Client.CodeClient
+           end-exec.
+
+           move Nom of CLIENT to NomClientEntete.
+           move Prenom of CLIENT to PrenomClientEntete.
+           move Ville of CLIENT to VilleClientEntete.
+
+           exec sql
+               declare C-ReleveClient cursor for
+                   select CodeBanque, NomBanque, CodeGuichet,
+                   NoCompte, TypeCompte, Debit, Credit, Iban, Bic
+                   from VueCompteClient
+                   where CodeClient = :Client.CodeClient
+                   order by CodeBanque, CodeGuichet, NoCompte,
+                   TypeCompte
+           end-exec.
+
+           exec sql
+             open C-ReleveClient
+           end-exec.
+
+       ImpressionReleveClient-Trt.
+           exec sql
+               fetch C-ReleveClient
+               into :LigneCourante.CodeBanque,
+               :LigneCourante.NomBanque, :LigneCourante.CodeGuichet,
+               :LigneCourante.RacineCompte,
+               :LigneCourante.TypeCompte, :LigneCourante.Debit,
+               :LigneCourante.Credit, :LigneCourante.Iban,
+               :LigneCourante.Bic
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1) then
+               move 1 to Eot
+           else
+               perform TraitementReleveLigne
+           end-if.
+
+       ImpressionReleveClient-Fin.
+           exec sql
+             close C-ReleveClient
+           end-exec.
+
+           if NoPage > 0 then
+               move NoPage to NPage of ReleveDernierBasPage
+
+               write E-ReleveClient from ReleveDernierBasPage
+
+               close F-ReleveClient
+           end-if.
+
+      * --- Calcul du solde et impression d'une ligne du releve ---
+
+       TraitementReleveLigne.
+           perform CalculSoldeLigne.
+
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-ReleveClient
+               else
+                   move NoPage to NPage of ReleveBasPage
+
+                   write E-ReleveClient from ReleveBasPage
+               end-if
+
+               add 1 to NoPage
+
+               write E-ReleveClient from ReleveEntete1
+               write E-ReleveClient from ReleveEntete2
+               write E-ReleveClient from ReleveEnteteClient
+               write E-ReleveClient from ReleveEntete4
+               write E-ReleveClient from ReleveEntete6
+               write E-ReleveClient from ReleveEntete4
+
+               move 6 to NbLigne
+           end-if.
+
+           add 1 to NbLigne.
+
+           move corresponding LigneCourante to ReleveDetail.
+
+           write E-ReleveClient from ReleveDetail.
+
+      * --- Controle et edition des comptes en decouvert ---
+
+       ControleDecouvert.
+           perform ControleDecouvert-Init.
+           perform ControleDecouvert-Trt until Eot = 1.
+           perform ControleDecouvert-Fin.
+
+      * Initialisations
+
+       ControleDecouvert-Init.
+           move 0 to Eot.
+
+      * D�claration du curseur sur les comptes debiteurs
+
+           exec sql
+               declare C-ControleDecouvert cursor for
+                   select Compte.CodeBanque, Banque.NomBanque,
+                   Compte.CodeGuichet, Compte.NoCompte,
+                   Compte.TypeCompte, Compte.Debit, Compte.Credit,
+                   Client.Nom, Client.Prenom
+                   from Compte, Client, Banque
+                   where Compte.CodeClient = Client.CodeClient and
+                   Compte.CodeBanque = Banque.CodeBanque and
+                   Compte.Credit > Compte.Debit
+           end-exec.
+
+      * Ouverture du curseur
+
+           exec sql
+             open C-ControleDecouvert
+           end-exec.
+
+      * Initialisation de la pagination
+
+           move 0 to NoPage.
+
+           add 1 to MaxLigneEtat giving NbLigne.
+
+           move corresponding DateSysteme to DecouvertEntete1.
+
+      * Traitement des lignes (comptes debiteurs)
+
+       ControleDecouvert-Trt.
+           exec sql
+               fetch C-ControleDecouvert
+               into :Compte.CodeBanque, :Banque.NomBanque,
+               :Compte.CodeGuichet,
+               :Compte.CompteComplet.RacineCompte,
+               :Compte.CompteComplet.TypeCompte, :Compte.Debit,
+               :Compte.Credit, :Client.Nom, :Client.Prenom
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementDecouvert
+           end-if.
+
+      * Fin du traitement (comptes debiteurs)
+
+       ControleDecouvert-Fin.
+           exec sql
+             close C-ControleDecouvert
+           end-exec.
+
+      * Impression du dernier pied de page
+
+           if NoPage > 0 then
+               move NoPage to NPage of DecouvertDernierBasPage
+
+               write E-ControleDecouvert from DecouvertDernierBasPage
+
+               close F-ControleDecouvert
+           end-if.
+
+      * --- Calcul du solde et routage vers l'impression ---
+
+       TraitementDecouvert.
+           move Debit of Compte to Debit of LigneCourante.
+           move Credit of Compte to Credit of LigneCourante.
+
+           perform CalculSoldeLigne.
+
+           perform ImpressionControleDecouvert.
+
+      * --- Impression de la liste des comptes en decouvert ---
+
+       ImpressionControleDecouvert.
+      * Impression du pied de page sauf la page 0 o� on ouvre le fichier
+
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-ControleDecouvert
+               else
+                   move NoPage to NPage of DecouvertBasPage
+
+                   write E-ControleDecouvert from DecouvertBasPage
+               end-if
+
+      * Impression de l'en-t�te de page
+
+               add 1 to NoPage
+
+               write E-ControleDecouvert from DecouvertEntete1
+               write E-ControleDecouvert from DecouvertEntete2
+               write E-ControleDecouvert from DecouvertEntete4
+               write E-ControleDecouvert from DecouvertEntete6
+               write E-ControleDecouvert from DecouvertEntete4
+
+               move 6 to NbLigne
+           end-if.
+
+      * Impression de la ligne d�tail
+
+           add 1 to NbLigne.
+
+           move corresponding COMPTE to DecouvertDetail.
+           move NomBanque of Banque to NomBanque of DecouvertDetail.
+           move Solde of LigneCourante to Solde of DecouvertDetail.
+
+           string
+             Nom of Client delimited by space
+             " " delimited by size
+             Prenom of Client delimited by space
+             into NomClient of DecouvertDetail
+           end-string.
+
+           write E-ControleDecouvert from DecouvertDetail.
+
+      * --- Journalisation d'un echec SQL (hors connexion initiale) ---
+
+       JournaliserErreurSql.
+           move sqlcode to SqlCodeLigne of LigneErreurSql.
+           move LibelleErreurSql
+           to LibelleErreurLigne of LigneErreurSql.
+           move CleErreurSql to CleErreurLigne of LigneErreurSql.
+
+           write E-ErreursSql from LigneErreurSql.
+
+      * --- Journalisation d'une creation/MAJ/suppression dans la
+      * piste d'audit (table, cle, ancienne valeur, nouvelle valeur) ---
+
+       EnregistrerAudit.
+           string
+             Annee of DateSysteme delimited by size
+             Mois of DateSysteme delimited by size
+             Jour of DateSysteme delimited by size
+             into DateAuditTexte
+           end-string.
+
+           exec sql
+               insert into Audit
+                   (NomTable, CleAudit, AncienneValeur, NouvelleValeur,
+                    DateAudit)
+               values
+                   (:TableAudit, :CleAudit, :AncienneValeurAudit,
+                    :NouvelleValeurAudit, :DateAuditTexte)
+           end-exec.
+
+      * --- Journalisation d'une option de menu exercee dans le journal
+      * d'activite de la session (date, option, libelle, compteurs
+      * quand ils existent) ---
+
+       EnregistrerActivite.
+           string
+             Annee of DateSysteme delimited by size
+             Mois of DateSysteme delimited by size
+             Jour of DateSysteme delimited by size
+             into DateActiviteTexte
+           end-string.
+
+           move DateActiviteTexte to DateActiviteLigne.
+           move Option to OptionActiviteLigne.
+           move LibelleActivite to LibelleActiviteLigne.
+           move DetailActivite to DetailActiviteLigne.
+
+           write E-JournalActivite from LigneJournalActivite.
+
+      * --- Alimentation de l'identification du compte (banque,
+      * guichet, compte complet) dans Mouvement, a partir de la ligne
+      * d'ecran courante, avant de poser un mouvement ---
+
+       PreparerMouvement.
+           move CodeBanque of LigneCompte(IdxLigneCompte)
+           to CodeBanque of Mouvement.
+
+           move CodeGuichet of LigneCompte(IdxLigneCompte)
+           to CodeGuichet of Mouvement.
+
+           move RacineCompte of LigneCompte(IdxLigneCompte)
+           to RacineCompte of Mouvement.
+
+           move TypeCompte of LigneCompte(IdxLigneCompte)
+           to TypeCompte of Mouvement.
+
+      * --- Enregistrement d'un mouvement (Montant et SensMouvement
+      * doivent avoir ete renseignes par l'appelant, en plus de
+      * PreparerMouvement) ---
+
+       EnregistrerMouvement.
+           string
+             Annee of DateSysteme delimited by size
+             Mois of DateSysteme delimited by size
+             Jour of DateSysteme delimited by size
+             into DateMouvement of Mouvement
+           end-string.
+
+           exec sql
+               insert into Mouvement
+                   (CodeBanque, CodeGuichet, NoCompte, TypeCompte,
+                    DateMouvement, Sens, Montant)
+               values
+                   (:Mouvement.CodeBanque, :Mouvement.CodeGuichet,
+                    :Mouvement.CompteComplet.RacineCompte,
+                    :Mouvement.CompteComplet.TypeCompte,
+                    :Mouvement.DateMouvement, :Mouvement.SensMouvement,
+                    :Mouvement.Montant)
+           end-exec.
+
+      * --- Calcul du solde (Debit - Credit) d'une ligne de compte ---
+
+       CalculSoldeLigne.
+           compute Solde of LigneCourante =
+           Debit of LigneCourante - Credit of LigneCourante.
+
+      * --- Calcul de la cl� RIB ---
+
+       CalculCleRib.
+           multiply CompteCompletNum by 3 giving TotalCalcule.
+           multiply CodeGuichetNum by 15 giving TotalIntermediaire.
+
+           add TotalIntermediaire to TotalCalcule.
+
+           multiply CodeBanqueNum by 89 giving TotalIntermediaire.
+
+           add TotalIntermediaire to TotalCalcule.
+
+           divide TotalCalcule by 97 giving TotalIntermediaire
+           remainder CleRibNum.
+
+           subtract CleRibNum from 97 giving CleRibNum.
+
+      * --- Calcul de l'IBAN (mod 97-10 sur Banque/Guichet/Compte/Cle) ---
+
+       CalculIban.
+           move CodeBanqueNum to IbanCalcBanque.
+           move CodeGuichetNum to IbanCalcGuichet.
+           move CompteCompletNum to IbanCalcCompte.
+           move CleRibNum to IbanCalcCleRib.
+
+      * On reporte le code pays (FR -> 15 27) et les cles a zero
+      * en fin de BBAN, comme le demande la norme ISO 7064 MOD 97-10
+
+           divide IbanCalcNum by 97 giving IbanQuotient
+           remainder IbanReste.
+
+           subtract IbanReste from 98 giving IbanCle.
+
+           move IbanCle to IbanGenereCle.
+           move CodeBanqueNum to IbanGenereBanque.
+           move CodeGuichetNum to IbanGenereGuichet.
+           move CompteCompletNum to IbanGenereCompte.
+           move CleRibNum to IbanGenereCleRib.
+
+      * --- Edition du releve de compte d'un client ---
+
+       EditionReleveClient.
+           set ModeRechercheReleve to true.
+
+           perform SaisieNom-Init.
+           perform SaisieNom-Trt until NomSelectionne = space.
+           perform SaisieNom-Fin.
+
+      * --- Gestion du client ---
+
+       MajClient.
+           set ModeRechercheMaj to true.
+
+           perform SaisieModeRecherche.
+
+           if RechercheParCompte then
+               perform SaisieCompteClient-Init
+               perform SaisieCompteClient-Trt
+               until CodeBanque of Compte = space
+               perform SaisieCompteClient-Fin
+           else
+               if RechercheParCode then
+                   perform SaisieCodeClient-Init
+                   perform SaisieCodeClient-Trt
+                   until CodeClient of Client = space
+                   perform SaisieCodeClient-Fin
+               else
+                   perform SaisieNom-Init
+                   perform SaisieNom-Trt until NomSelectionne = space
+                   perform SaisieNom-Fin
+               end-if
+           end-if.
+
+      * --- Acces direct au client par CodeClient, alternative a la
+      * recherche par nom ou par compte, sans passer par le hasard
+      * d'un LIKE ou la saisie d'un RIB complet ---
+
+       SaisieCodeClient-Init.
+           move "" to CodeClient of Client.
+
+       SaisieCodeClient-Trt.
+           move spaces to CodeClient of Client.
+
+           display M-RechercheCode.
+
+           accept M-RechercheCode.
+
+           if CodeClient of Client <> space
+               perform RechercheClientParCode
+           end-if.
+
+       SaisieCodeClient-Fin.
+           continue.
+
+       RechercheClientParCode.
+           exec sql
+               select CodeClient
+               into :Client.CodeClient
+               from Client
+               where CodeClient = :Client.CodeClient
+           end-exec.
+
+           if sqlcode = 0 then
+               perform TraitementClient
+           end-if.
+
+      * --- Choix du mode de recherche du client (nom ou numero de
+      * compte) avant la gestion du client ---
+
+       SaisieModeRecherche.
+           move "N" to ModeRechercheSaisie.
+
+           display M-RechercheModeCompte.
+
+           accept ModeRechercheSaisie line 1 col 45.
+
+           if ModeRechercheSaisie = "c" then
+               move "C" to ModeRechercheSaisie
+           end-if.
+
+           if ModeRechercheSaisie = "d" then
+               move "D" to ModeRechercheSaisie
+           end-if.
+
+           display M-EffaceQuestion.
+
+      * --- Recherche du client par numero de compte, alternative a
+      * la recherche par nom, aiguillant sur le meme ecran de gestion
+      * du compte (TraitementCompte) une fois le client retrouve ---
+
+       SaisieCompteClient-Init.
+           move "" to CodeBanque of Compte.
+
+       SaisieCompteClient-Trt.
+           move spaces to CodeBanque of Compte.
+           move spaces to CodeGuichet of Compte.
+           move spaces to RacineCompte of CompteComplet of Compte.
+           move spaces to TypeCompte of CompteComplet of Compte.
+
+           display M-RechercheCompte.
+
+           accept M-RechercheCompte-E.
+
+           if CodeBanque of Compte <> space
+               perform RechercheClientParCompte
+           end-if.
+
+       SaisieCompteClient-Fin.
+           continue.
+
+       RechercheClientParCompte.
+           move space to CodeClient of CLIENT.
+
+           exec sql
+               select CodeClient
+               into :Client.CodeClient
+               from VueCompteClient
+               where CodeBanque = :Compte.CodeBanque
+               and CodeGuichet = :Compte.CodeGuichet
+               and NoCompte = :Compte.CompteComplet.RacineCompte
+               and TypeCompte = :Compte.CompteComplet.TypeCompte
+           end-exec.
+
+           if sqlcode = 0 then
+               perform TraitementClient
+           end-if.
+
+       SaisieNom-Init.
+           move "" to NomSelectionne.
+       SaisieNom-Trt.
+           move space to NomSelectionne.
+
+           display M-GestionClient.
+
+           accept NomSelectionne line 5 col 20.
+
+           if NomSelectionne <> space
+               perform RechercheClient
+           end-if.
+
+       SaisieNom-Fin.
+           continue.
+
+      * --- Recherche des clients dont le nom correspond (recherche  ---
+      * --- partielle) et aiguillage suivant le nombre de r�ponses   ---
+
+       RechercheClient.
+           perform RechercheClient-Init.
+           perform RechercheClient-Trt until Eot = 1.
+           perform RechercheClient-Fin.
+
+       RechercheClient-Init.
+           move 0 to Eot.
+           move 0 to NbClientTrouve.
+
+           string
+             "%" delimited by size
+             NomSelectionne delimited by space
+             "%" delimited by size
+             into NomRecherche.
+
+           exec sql
+             declare C-ListeClient cursor for
+             select CodeClient, Nom, Prenom
+             from Client
+             where Nom like :NomRecherche
+             order by Nom, Prenom
+           end-exec.
+
+           exec sql
+             open C-ListeClient
+           end-exec.
+
+       RechercheClient-Trt.
+           exec sql
+             fetch C-ListeClient
+             into :CodeClientFetch, :NomFetch, :PrenomFetch
+           end-exec.
+
+           if (sqlcode not equal 0 and sqlcode not equal 1) then
+               move 1 to Eot
+           else
+               if NbClientTrouve < MaxClientTrouve then
+                   add 1 to NbClientTrouve
+
+                   move CodeClientFetch
+                   to CodeClient of LigneClient(NbClientTrouve)
+                   move NomFetch to Nom of LigneClient(NbClientTrouve)
+                   move PrenomFetch
+                   to Prenom of LigneClient(NbClientTrouve)
+               end-if
+           end-if.
+
+       RechercheClient-Fin.
+           exec sql
+             close C-ListeClient
+           end-exec.
+
+           evaluate true
+               when NbClientTrouve = 0
+                   move space to CodeClient of CLIENT
+
+                   if ModeRechercheMaj then
+                       perform ProposerCreationClient
+                   end-if
+               when NbClientTrouve = 1
+                   move CodeClient of LigneClient(1) to
+                   CodeClient of CLIENT
+
+                   perform AiguillageRechercheClient
+               when other
+                   perform SelectionClient
+           end-evaluate.
+
+      * --- Suite du traitement une fois le client resolu ---
+
+       AiguillageRechercheClient.
+           if ModeRechercheMaj then
+               perform TraitementClient
+           else
+               perform ImpressionReleveClient
+           end-if.
+
+      * --- Liste des clients trouv�s : choix de la bonne fiche ---
+
+       SelectionClient.
+           move NoLigneTitre to NoLigneEcranClient.
+
+           display SelectionClient-E.
+
+           perform SelectionClient-Affiche
+               varying NoLigneClient from 1 by 1
+               until NoLigneClient > NbClientTrouve.
+
+           move 0 to NoLigneClientChoisi.
+
+           accept NoLigneClientChoisi line 21 col 21.
+
+           if NoLigneClientChoisi > 0 and
+           NoLigneClientChoisi <= NbClientTrouve then
+               move CodeClient of LigneClient(NoLigneClientChoisi)
+               to CodeClient of CLIENT
+
+               perform AiguillageRechercheClient
+           end-if.
+
+       SelectionClient-Affiche.
+           add 1 to NoLigneEcranClient.
+
+           display LigneClientEcran.
+
+      * --- Proposition de cr�ation d'un nouveau client ---
+      * --- (aucun client trouv� pour le nom saisi)      ---
+
+       ProposerCreationClient.
+           display M-GestionClient-QC.
+
+           move "N" to ChoixGestionClient.
+
+           accept ChoixGestionClient line 1 col 31.
+
+           if ChoixGestionClient = "o" then
+               move "O" to ChoixGestionClient
+           end-if.
+
+           display M-EffaceQuestion.
+
+           if ChoixGestionClient = "O" then
+               move NomSelectionne to Nom of CLIENT
+
+               perform SaisieEtatCivil
+
+               exec sql
+                   select newid() into :Client.CodeClient
+               end-exec
+
+               move 0 to MaxCompte
+               move 0 to NoLigneCompte
+               move 0 to NoLigneCompteBase
+               move NoLigneTitre to NoLigneEcran
+               move NoLigneTitre to MaxLigne
+
+               display M-GestionClient-E
+
+               perform MajInfoClient
+           end-if.
+
+      * --- Saisie de l'intitule et du prenom d'un nouveau client,
+      * reprise de la logique de saisie d'Etat-Civil (Intitule/
+      * Prenom/Nom) -- le Nom est deja connu ici via NomSelectionne ---
+
+       SaisieEtatCivil.
+           move spaces to Intitule of CLIENT.
+           move spaces to Prenom of CLIENT.
+
+           display M-GestionClient-Civil.
+
+           accept Intitule of CLIENT line 7 col 28.
+           accept Prenom of CLIENT line 7 col 49.
+
+       TraitementClient.
+           perform RechercheCompteClient-Init.
+           perform RechercheCompteClient-Trt until Eof = 1.
+
+      * Client de moins de DimTableau comptes : aucune page pleine
+      * n'a d�clench� SelectionTraitementCompte pendant la boucle,
+      * on la d�clenche ici une seule fois pour la derniere page
+
+           if MaxCompte > 0 and SelectionClientTraitee = "N" then
+               perform SelectionTraitementCompte
+           end-if.
+
+           perform RechercheCompteClient-Fin.
+
+      * --- Recherche info client + compte ---
+
+       RechercheCompteClient-Init.
+           move 0 to Eof.
+           move 0 to NoLigneCompte.
+           move 0 to MaxCompte.
+           move 0 to NoLigneCompteBase.
+           move NoLigneTitre to NoLigneEcran.
+           move NoLigneTitre to MaxLigne.
+           move "N" to SelectionClientTraitee.
+
+           exec sql
+             declare C-VueCompteClient cursor for
+             select CodeClient, Nom, Prenom, CodePostal,
+             Ville, CodeBanque, NomBanque, CodeGuichet, NoCompte,
+             TypeCompte, CleRib, Debit, Credit, StatutCompte,
+             DateCloture, Devise
+             from VueCompteClient
+             where CodeClient = :Client.CodeClient
+             order by CodeBanque, CodeGuichet, NoCompte, TypeCompte
+           end-exec.
+
+           exec sql
+             open C-VueCompteClient
+           end-exec.
+
+       RechercheCompteClient-Trt.
+           exec sql
+             fetch C-VueCompteClient into :Client.CodeClient,
+              :Client.Nom, :Client.Prenom,
+              :Client.CodePostal, :Client.Ville,
+              :LigneCourante.CodeBanque, :LigneCourante.NomBanque,
+              :LigneCourante.CodeGuichet, :LigneCourante.RacineCompte,
+              :LigneCourante.TypeCompte, :LigneCourante.CleRib,
+              :LigneCourante.Debit, :LigneCourante.Credit,
+              :LigneCourante.StatutCompte, :LigneCourante.DateCloture,
+              :LigneCourante.Devise
+           end-exec.
+
+           if SQLCODE = 0 or SQLCODE = 1 then
+               perform TraitementCompte
+           else
+               move 1 to Eof
+           end-if.
+
+       RechercheCompteClient-Fin.
+           exec sql
+             close C-VueCompteClient
+           end-exec.
+
+      * --- Traitement d'une ligne de compte ---
+
+       TraitementCompte.
+           move "N" to SelectionClientTraitee.
+
+      * Alimentation d'un tableau des lignes
+           add 1 to NoLigneCompte.
+
+           move NoLigneCompte to MaxCompte.
+
+           perform CalculSoldeLigne.
+
+           move corresponding LigneCourante
+           to LigneCompte(NoLigneCompte).
+
+           set LigneExistante(NoLigneCompte) to true.
+
+      * Sur la premiere ligne on affiche l'entete de l'écran
+           if NoLigneCompte = 1 then
+               display M-GestionClient-E
+           end-if.
+
+      * Affichage de la ligne à l'écran, dans la page courante
+
+           compute NoLigneEcran =
+           NoLigneTitre + NoLigneCompte - NoLigneCompteBase.
+
+           move NoLigneEcran to MaxLigne.
+
+           display M-GestionClient-L.
+
+      * La page est pleine : on demande [S]uivante ou [M]enu
+
+           if NoLigneEcran = NoLigneTitre + DimTableau - 1 then
+               perform PageSuivanteComptes
+           end-if.
+
+      * --- Pagination de la liste des comptes d'un client ---
+
+       PageSuivanteComptes.
+           display " Page [S]uivante - [M]enu : S"
+           line 1 col 1
+           with no advancing.
+
+           move "S" to Reponse.
+
+           accept Reponse line 1 col 29.
+
+           display M-EffaceQuestion.
+
+           if Reponse = "M" then
+               move 1 to Eof
+           else
+               move NoLigneCompte to NoLigneCompteBase
+           end-if.
+
+           perform SelectionTraitementCompte.
+
+      * --- Sélection du traitement ---
+
+      * Le client a d�j� au moins ce compte-ci : on propose de le
+      * terminer, de le modifier ou de le supprimer -- appel�e a
+      * chaque page pleine (PageSuivanteComptes) et, pour les clients
+      * de moins de DimTableau comptes, une seule fois en fin de
+      * liste (TraitementClient) puisqu'aucune page pleine n'est
+      * jamais atteinte pour eux
+
+       SelectionTraitementCompte.
+           move "O" to SelectionClientTraitee.
+
+           display M-GestionClient-QM.
+
+           move "T" to ChoixGestionClient.
+
+           accept ChoixGestionClient line 1 col 62.
+
+           if ChoixGestionClient = "m" then
+               move "M" to ChoixGestionClient
+           end-if.
+
+           if ChoixGestionClient = "s" then
+               move "S" to ChoixGestionClient
+           end-if.
+
+           display M-EffaceQuestion.
+
+           evaluate ChoixGestionClient
+               when "M"
+                   perform MajInfoClient
+               when "S"
+                   perform SupprimerClient
+           end-evaluate.
+
+      * --- MAJ des informations du client ---
+
+       MajInfoClient.
+           perform MajInfoClient-init.
+           perform MajInfoClient-trt 
+           until OptionMaj = "V" or OptionMaj = "A".
+           perform MajInfoClient-Fin.
 
-       procedure division.
-      ************************************************************
-      ************************************************************
-      *    Gestion du menu
-      ************************************************************
-      ************************************************************
-       Menu.
-           perform Menu-Init.
-           perform Menu-trt until Option = 0.
-           perform Menu-Fin.
-       Menu-Init.
-           Move 1 to Option.
+       MajInfoClient-Init.
+           move " " to OptionMaj.
 
-      ********* Connexion � la base de donn�es
+       MajInfoClient-Trt.
+      * Initialisation de l'affichage des options de menu
 
-           string
-             Trusted delimited by size
-             ";" delimited by size
-             Database delimited by size
-             ";" delimited by size
-             DBServer delimited by size
-             ";" delimited by size
-             DBFactory delimited by size
-             ";" delimited by size
-             into cnxdb.
+           if MaxCompte = 0 then
+               move CouleurFondEcran to ModificationForeGround
+               move CouleurFondEcran to ValidationForeGround
+           else
+               move CouleurCaractere to ModificationForeGround
+               move CouleurCaractere to ValidationForeGround
+           end-if.
 
-           exec sql
-               connect using :cnxDb
-           end-exec.
+           if MaxCompte < 2 then
+               move CouleurFondEcran to SuppressionForeGround
+           else
+               move CouleurCaractere to SuppressionForeGround
+           end-if.
 
-      * Absence d'erreur de connexion (0)
+           if MaxCompte = MaxCompteParClient then
+               move CouleurFondEcran to CreationForeGround
+           else
+               move CouleurCaractere to CreationForeGround
+           end-if.
 
-           if (sqlcode not equal 0) then
-               stop run
+           if MaxCompte = 0 then
+               move CouleurFondEcran to ClotureForeGround
+           else
+               move CouleurCaractere to ClotureForeGround
            end-if.
 
-      * MAJs automatiques de la BDD
+      * Affichage du menu
 
-           exec sql
-               SET AUTOCOMMIT ON
-           end-exec.
+           display M-GestionClient-Menu.
+      
+      * Saisie de l'option de gestion
+      
+           move " " to OptionMaj.
+      
+           accept OptionMaj line 23 col 78.
+      
+           if OptionMaj = "a"
+               move "A" to OptionMaj.
 
-       Menu-Trt.
-           Accept DateSysteme From date yyyymmdd.
+           if OptionMaj = "v"
+               move "V" to OptionMaj.
 
-           Move 0 to Option.
+           evaluate OptionMaj
+               when "1"
+                   perform AjoutLigne
 
-           Display LeMenu.
+               when "2"
+                   perform ModificationLigne
 
-           accept Option Line 5 Col 79.
+               when "3"
+                   move 0 to NoLigneCompte
+                   if MaxCompte > 0 then
+                       accept NoLigneCompte line 23 col 33
+
+                       if NoLigneCompte > NoLigneCompteBase and
+                       NoLigneCompte <= MaxCompte and
+                       NoLigneCompte <= NoLigneCompteBase +
+                       DimTableau then
+                           perform SuppressionLigne
+                       end-if
+                   end-if
+
+               when "4"
+                   perform MajEnteteClient
+
+               when "5"
+                   move 0 to NoLigneCompte
+                   if MaxCompte > 0 then
+                       accept NoLigneCompte line 24 col 32
+
+                       if NoLigneCompte > NoLigneCompteBase and
+                       NoLigneCompte <= MaxCompte and
+                       NoLigneCompte <= NoLigneCompteBase +
+                       DimTableau then
+                           perform ClotureLigne
+                       end-if
+                   end-if
+
+               when "V"
+                   if MaxCompte > 0 then
+                       perform ValiderEnteteClient
+
+                       if EnteteClientValide then
+                           perform DemanderConfirmationMaj
+
+                           if Reponse = "O" then
+                               perform MajClientDatabase
+                           else
+                               move " " to OptionMaj
+                           end-if
+                       else
+                           display M-GestionClient-Message
+
+                           accept Reponse line 1 col 80
+
+                           display M-EffaceQuestion
+
+                           move " " to OptionMaj
+                       end-if
+                   end-if
 
-           evaluate Option
-               when 1
-                   perform Importation
-               when 2
-                   perform ListeBanque
-               when 3
-                   perform ListeCompte
-               when 4
-                   perform ControleCleRIB
-               when 5
-                   perform MajClient
            end-evaluate.
-       Menu-Fin.
-           stop run.
 
-      **************************************************************************
-      * Importation du fichier
-      **************************************************************************
-       Importation.
-           perform lectureFichier-Init.
+       MajInfoClient-Fin.
+           continue.
 
-      * On lit les lignes tant qu'on n'est pas � la fin du fichier
-           perform lectureFichier-Trt until eof = 1.
+      * --- Modification de l'entete du client ---
 
-      * On fait les traitements de fin de l'importation
-           perform lectureFichier-Fin.
+       MajEnteteClient.
+           accept M-GestionClient-E.
 
-      * ------------------------------------------------------------------------
-      * Initialisations de l'importation
-      * ------------------------------------------------------------------------
-       lectureFichier-Init.
-      * Par d�faut, on n'est pas � la fin du fichier
-           move 0 to eof.
+           display M-GestionClient-E.
 
-      * on ouvre le fichier en lecture (input)
-           open input F-ListeCompteClient.
-           read F-ListeCompteClient.
+      * --- Controle de saisie de l'entete client (Nom/Prenom non
+      * blancs, CodePostal numerique) avant d'autoriser la validation
+      * (option V) de la gestion du client ---
 
-      * ------------------------------------------------------------------------
-      * Lecture d'une ligne du fichier
-      * ------------------------------------------------------------------------
-       lectureFichier-Trt.
-      * lire l'enregistrement
-           read F-ListeCompteClient
-               at end
-                   move 1 to Eof
-               not at end
-                   perform ImportLigne
-           end-read.
+       ValiderEnteteClient.
+           move "O" to StatutEnteteClient.
+           move spaces to MessageEnteteClient.
 
-       lectureFichier-Fin.
-      * fermer le fichier
-           close F-ListeCompteClient.
+           if Nom of Client = spaces
+               move "N" to StatutEnteteClient
+               move "Le nom du client est obligatoire"
+               to MessageEnteteClient
+           end-if.
 
-      * ----------------------------------
-      * Importation d'une ligne de compte
-      * ----------------------------------
-       ImportLigne.
+           if EnteteClientValide and Prenom of Client = spaces
+               move "N" to StatutEnteteClient
+               move "Le prenom du client est obligatoire"
+               to MessageEnteteClient
+           end-if.
 
-      * On  �clate la ligne du CSV grace au signe ";"
-           unstring E-ListeCompteClient delimited by ";" into
-             Intitule of CLIENT
-             Nom of CLIENT
-             Prenom of CLIENT
-             CodePostal of CLIENT
-             Ville of CLIENT
-             CodeBanque of Compte
-             CodeGuichet of Compte
-             RacineCompte of CompteComplet of Compte
-             TypeCompte of CompteComplet of Compte
-             CleRIB of Compte
-             Debit of Compte
-             DerniereZone
-           end-unstring.
+           if EnteteClientValide and CodePostal of Client not numeric
+               move "N" to StatutEnteteClient
+               move "Le code postal doit etre numerique (5 chiffres)"
+               to MessageEnteteClient
+           end-if.
+
+      * --- Recapitulatif et confirmation finale avant l'ecriture en
+      * base (INSERT/UPDATE/DELETE Client et Compte), MajClientDatabase
+      * n'etant ensuite appelee que sur reponse positive ---
+
+       DemanderConfirmationMaj.
+           string
+             "Enregistrer " delimited by size
+             MaxCompte delimited by size
+             " compte(s) pour " delimited by size
+             Nom of Client delimited by space
+             " " delimited by size
+             Prenom of Client delimited by space
+             " (o/N) :" delimited by size
+             into MessageConfirmationMaj
+           end-string.
+
+           display M-GestionClient-Confirmation.
+
+           move "N" to Reponse.
+
+           accept Reponse line 1 col 80.
+
+           if Reponse = "o" then
+               move "O" to Reponse
+           end-if.
+
+           display M-EffaceQuestion.
+
+      * --- Ajout d'un nouveau compte ---
+
+       AjoutLigne.
+      * On ne peut faire l'ajout que s'il y a moins de
+      * MaxCompteParClient lignes
+
+           if MaxCompte < MaxCompteParClient then
+
+      * Si la page courante est pleine, on démarre une nouvelle page
+      * pour accueillir la ligne ajoutée
+
+              if MaxCompte - NoLigneCompteBase >= DimTableau then
+                 move MaxCompte to NoLigneCompteBase
+                 move NoLigneTitre to MaxLigne
+              end-if
+
+      * Positionnement sur l'écran et il y aura une ligne de plus à l'écran
+
+              add 1 to MaxLigne
+
+              move MaxLigne to NoligneEcran
+
+      * Positionnement dans le tableau et initialisation de la ligne
+      * Pour mémoire, c'est la ligne saisie
+
+              add 1 to MaxCompte
+         
+              move MaxCompte to NoLigneCompte
+         
+              initialize LigneCompte(NoLigneCompte)
+
+              set LigneNouvelle(NoLigneCompte) to true
+
+      * On va saisir la ligne
+               perform MiseAJourLigne
+           end-if.
+
+      * --- Modification d'un compte existant ---
+
+       ModificationLigne.
+           move 0 to NoLigneCompte.
+
+           if MaxCompte > 0 then
+               accept NoLigneCompte line 22 col 33
+
+               if NoLigneCompte > NoLigneCompteBase and
+               NoLigneCompte <= MaxCompte and
+               NoLigneCompte <= NoLigneCompteBase + DimTableau then
+                   compute NoLigneEcran =
+                   NoLigneTitre + NoLigneCompte - NoLigneCompteBase
+
+                   perform MiseAJourLigne
+               end-if
+           end-if.
+
+      * --- Saisie des donn�es d'une ligne de compte ---
+
+       MiseAJourLigne.
+           accept M-GestionClient-L.
+
+           move RacineCompte of LigneCompte(NoLigneCompte) to
+           RacineCompteNum.
+           move TypeCompte of LigneCompte(NoLigneCompte) to
+           TypeCompteNum.
+           move CodeBanque of LigneCompte(NoLigneCompte) to
+           CodeBanqueNum.
+           move CodeGuichet of LigneCompte(NoLigneCompte) to
+           CodeGuichetNum.
+
+           compute CompteCompletNum =
+           RacineCompteNum * 100 + TypeCompteNum.
+
+           perform CalculCleRib.
+
+           move CleRibNum to CleRib of LigneCompte(NoLigneCompte).
+
+           perform CalculIban.
+
+           move IbanGenereX to Iban of LigneCompte(NoLigneCompte).
+
+           display M-GestionClient-L.
+
+      * --- Cloture d'un compte ---
+
+       ClotureLigne.
+           move "C" to StatutCompte of LigneCompte(NoLigneCompte).
+
+           string
+             Annee of DateSysteme delimited by size
+             Mois of DateSysteme delimited by size
+             Jour of DateSysteme delimited by size
+             into DateCloture of LigneCompte(NoLigneCompte)
+           end-string.
+
+           compute NoLigneEcran =
+           NoLigneTitre + NoLigneCompte - NoLigneCompteBase.
+
+           display M-GestionClient-L.
+
+      * --- Suppression d'un compte (d�calage des lignes suivantes) ---
+
+       SuppressionLigne.
+           move NoLigneCompte to NoLigneCompteAux.
+
+           perform SuppressionLigne-Decale
+               until NoLigneCompteAux >= MaxCompte.
+
+           initialize LigneCompte(MaxCompte).
+
+           subtract 1 from MaxCompte.
+           subtract 1 from MaxLigne.
+
+           perform ReaffichageComptes.
+
+       SuppressionLigne-Decale.
+           move LigneCompte(NoLigneCompteAux + 1)
+           to LigneCompte(NoLigneCompteAux).
+
+           add 1 to NoLigneCompteAux.
+
+      * --- Rafra�chissement de l'�cran apr�s une suppression ---
+
+       ReaffichageComptes.
+           move NoLigneTitre to NoLigneEcran.
+           move NoLigneCompteBase to NoLigneCompteAux.
+
+           perform ReaffichageComptes-Ligne
+               until NoLigneCompteAux >= MaxCompte
+               or NoLigneCompteAux >= NoLigneCompteBase + DimTableau.
+
+      * La derni�re ligne affich�e avant le d�calage doit �tre effac�e
+
+           add 1 to NoLigneEcran.
+
+           display M-EffaceLigne.
+
+       ReaffichageComptes-Ligne.
+           add 1 to NoLigneCompteAux.
+           add 1 to NoLigneEcran.
+
+           move NoLigneCompteAux to NoLigneCompte.
+
+           display M-GestionClient-L.
+
+      * --- Choix de l'option de traitement via les questions ---
 
-           unstring DerniereZone delimited by " " into
-             Credit of Compte
-           end-unstring.
+      * --- Supprimer le client ---
 
-           divide 100 into Debit of COMPTE.
-           divide Credit of COMPTE by 100 giving Credit of COMPTE.
+       SupprimerClient.
+           perform SupprimerClient-Init.
+           perform SupprimerClient-Trt.
+           perform SupprimerClient-Fin.
 
-      * --------------------------------------------------------------------
-      * Alimentation de la base SQL Server
-      * --------------------------------------------------------------------
+       SupprimerClient-Init.
+           move "N" to Reponse.
 
-      * On regarde si le client existe
+           display M-SupprimerClient-Q.
 
-           move space to CodeClient of CLIENT.
+           accept Reponse line 1 col 49.
 
-           exec sql
-               select CodeClient
-               into :Client.CodeClient
-               from Client
-               where Nom = :Client.Nom
-           end-exec.
+           if Reponse = "o"
+               move "O" to Reponse
+           end-if.
 
-      * Si je n'ai pas trouv� le client, je le cr�e
+       SupprimerClient-Trt.
+           if Reponse = "O" then
+
+      * On supprime d'abord les comptes du client, puis le client lui-m�me
 
-           if (CodeClient of CLIENT = " ") then
                exec sql
-                   select newid() into :Client.CodeClient
+                   delete from Compte
+                   where CodeClient = :Client.CodeClient
                end-exec
 
-      * Alimentation de la table client
+               if sqlcode not = 0
+                   move "Suppression client (comptes)"
+                   to LibelleErreurSql
+                   move CodeClient of Client to CleErreurSql
+                   perform JournaliserErreurSql
+               else
+                   move "Compte" to TableAudit
+                   move CodeClient of Client to CleAudit
+                   move "tous les comptes du client"
+                   to AncienneValeurAudit
+                   move spaces to NouvelleValeurAudit
 
-               exec sql
-                  INSERT INTO Client
-                      (CodeClient
-                      ,Intitule
-                      ,Nom
-                      ,Prenom
-                      ,CodePostal
-                      ,Ville)
-                  VALUES
-                      (:Client.CodeClient
-                      ,:Client.Intitule
-                      ,:Client.Nom
-                      ,:Client.Prenom
-                      ,:Client.CodePostal
-                      ,:Client.Ville)
-              end-exec
-           end-if.
-
-      * Alimentation du compte
-
-           exec sql
-               INSERT INTO Compte
-                   (CodeBanque
-                   ,CodeGuichet
-                   ,NoCompte
-                   ,TypeCompte
-                   ,CleRib
-                   ,Debit
-                   ,Credit
-                   ,CodeClient)
-               VALUES
-                   (:Compte.CodeBanque
-                   ,:Compte.CodeGuichet
-                   ,:Compte.CompteComplet.RacineCompte
-                   ,:Compte.TypeCompte
-                   ,:Compte.CleRib
-                   ,:Compte.Debit
-                   ,:Compte.Credit
-                   ,:Client.CodeClient)
-           end-exec.
+                   perform EnregistrerAudit
 
-      * --- Liste des banques ---
+                   exec sql
+                       delete from Client
+                       where CodeClient = :Client.CodeClient
+                   end-exec
 
-       ListeBanque.
-           perform ListeBanque-Init.
-           perform ListeBanque-Trt until Eot = 1.
-           perform ListeBanque-Fin.
+                   if sqlcode not = 0
+                       move "Suppression client (fiche)"
+                       to LibelleErreurSql
+                       move CodeClient of Client to CleErreurSql
+                       perform JournaliserErreurSql
+                   else
+                       move "Client" to TableAudit
+                       move CodeClient of Client to CleAudit
+
+                       string
+                         Nom of Client delimited by space
+                         " " delimited by size
+                         Prenom of Client delimited by space
+                         into AncienneValeurAudit
+                       end-string
+
+                       move spaces to NouvelleValeurAudit
+
+                       perform EnregistrerAudit
+                   end-if
 
-       ListeBanque-Init.
-           move 0 to Eot.
+                   move 0 to MaxCompte
+                   move 0 to NoLigneCompte
 
-      * D�claration du curseur
+      * Le client n'existe plus, inutile de traiter les autres lignes
+      * d�j� remont�es par le curseur pour ce m�me client
 
-           exec sql
-               declare C-ListeBanque cursor for
-                   select CodeBanque, NomBanque
-                   from Banque
-                   order by NomBanque
-           end-exec.
+                   move 1 to Eof
+               end-if
+           end-if.
 
-      * Ouverture du curseur
+       SupprimerClient-Fin.
+           display M-EffaceQuestion.
 
-           exec sql
-             open C-ListeBanque
-           end-exec.
+      * --- Alimenter la base de donn�es ---
 
-      * Initialisation de la pagination
+       MajClientDatabase.
+           if ChoixGestionClient = "O" then
+               move spaces to AncienneValeurAudit
 
-           display ListeBanque-E.
+               exec sql
+                   insert into Client
+                   (CodeClient, Intitule, Nom, Prenom, CodePostal,
+                    Ville, Email, Telephone)
+                   values
+                   (:Client.CodeClient, :Client.Intitule, :Client.Nom,
+                    :Client.Prenom, :Client.CodePostal, :Client.Ville,
+                    :Client.Email, :Client.Telephone)
+               end-exec
+           else
+      * Avant MAJ, on relit l'ancienne version du client pour l'audit
 
-           move 5 to NoLigneBanque.
+               exec sql
+                   select Nom, Prenom, CodePostal, Ville, Email,
+                   Telephone
+                   into :NomAvantMaj, :PrenomAvantMaj,
+                        :CodePostalAvantMaj, :VilleAvantMaj,
+                        :EmailAvantMaj, :TelephoneAvantMaj
+                   from Client
+                   where CodeClient = :Client.CodeClient
+               end-exec
 
-       ListeBanque-Trt.
-           exec sql
-             fetch C-ListeBanque
-             into :Banque.CodeBanque, :Banque.NomBanque
-           end-exec.
+               string
+                 NomAvantMaj delimited by space
+                 " " delimited by size
+                 PrenomAvantMaj delimited by space
+                 " " delimited by size
+                 VilleAvantMaj delimited by space
+                 into AncienneValeurAudit
+               end-string
 
-           if (sqlcode not equal 0 and sqlcode not equal 1) then
-               move 1 to Eot
+               exec sql
+                   update Client set
+                   Nom = :Client.Nom,
+                   Prenom = :Client.Prenom,
+                   CodePostal = :Client.CodePostal,
+                   Ville = :Client.Ville,
+                   Email = :Client.Email,
+                   Telephone = :Client.Telephone
+                   where CodeClient = :Client.CodeClient
+               end-exec
+           end-if.
 
-      *        display "Fin de la liste. Tapez ENTREE " line 1 col 1
-      *        accept Option
+           if sqlcode not = 0
+               move "Maj client (GestionClient)" to LibelleErreurSql
+               move CodeClient of Client to CleErreurSql
+               perform JournaliserErreurSql
            else
-               perform AffichageBanque
+               move "Client" to TableAudit
+               move CodeClient of Client to CleAudit
+
+               string
+                 Nom of Client delimited by space
+                 " " delimited by size
+                 Prenom of Client delimited by space
+                 " " delimited by size
+                 Ville of Client delimited by space
+                 into NouvelleValeurAudit
+               end-string
+
+               perform EnregistrerAudit
            end-if.
 
-       ListeBanque-Fin.
-           exec sql
-             close C-ListeBanque
-           end-exec.
+           perform MajClientDatabase-Ligne
+               varying IdxLigneCompte from 1 by 1
+               until IdxLigneCompte > MaxCompte.
 
-       AffichageBanque.
-           add 1 to NoLigneBanque.
+       MajClientDatabase-Ligne.
+           move "O" to MajLigneReussie.
 
-           display LigneBanque.
+           if LigneNouvelle(IdxLigneCompte) then
+               move spaces to AncienneValeurAudit
 
-           if NoLigneBanque equal 23
-               display " Page [S]uivante - [M]enu : S"
-               line 1 col 1
-               with no advancing
+               exec sql
+                   insert into Compte
+                   (CodeClient, CodeBanque, CodeGuichet, NoCompte,
+                    TypeCompte, CleRib, Iban, Debit, Credit,
+                    StatutCompte, DateCloture, Devise)
+                   values
+                   (:Client.CodeClient,
+                    :LigneCompte(IdxLigneCompte).CodeBanque,
+                    :LigneCompte(IdxLigneCompte).CodeGuichet,
+                    :LigneCompte(IdxLigneCompte).RacineCompte,
+                    :LigneCompte(IdxLigneCompte).TypeCompte,
+                    :LigneCompte(IdxLigneCompte).CleRib,
+                    :LigneCompte(IdxLigneCompte).Iban,
+                    :LigneCompte(IdxLigneCompte).Debit,
+                    :LigneCompte(IdxLigneCompte).Credit,
+                    :LigneCompte(IdxLigneCompte).StatutCompte,
+                    :LigneCompte(IdxLigneCompte).DateCloture,
+                    :LigneCompte(IdxLigneCompte).Devise)
+               end-exec
 
-               move "S" to Reponse
+               if sqlcode not = 0
+                   move "Creation compte (GestionClient)"
+                   to LibelleErreurSql
 
-               accept Reponse line 1 col 29
+                   string
+                     CodeBanque of LigneCompte(IdxLigneCompte)
+                     delimited by space
+                     CodeGuichet of LigneCompte(IdxLigneCompte)
+                     delimited by space
+                     RacineCompte of LigneCompte(IdxLigneCompte)
+                     delimited by space
+                     into CleErreurSql
+                   end-string
 
-               if Reponse = "M"
-                   move 1 to Eot
+                   perform JournaliserErreurSql
+
+                   move "N" to MajLigneReussie
                else
-                   move 5 to NoLigneBanque
-               end-if
-           end-if.
+                   set LigneExistante(IdxLigneCompte) to true
 
-      * --- Liste des comptes ---
+      * Mouvement(s) d'ouverture, si le compte est cree avec un solde
+      * de depart
 
-       ListeCompte.
-           perform ListeCompte-Init.
-           perform ListeCompte-Trt until Eot = 1.
-           perform ListeCompte-Fin.
+                   if Debit of LigneCompte(IdxLigneCompte) not = 0
+                       perform PreparerMouvement
 
-       ListeCompte-Init.
-           move 0 to Eot.
+                       move Debit of LigneCompte(IdxLigneCompte)
+                       to Montant of Mouvement
 
-      * D�claration du curseur
+                       move "D" to SensMouvement of Mouvement
 
-           exec sql
-               declare C-ListeCompte cursor for
-                   select CodeBanque, CodeGuichet, NoCompte, TypeCompte,
-                   CleRib, Debit, Credit, CodeClient
-                   from Compte
-                   order by CodeBanque
-           end-exec.
+                       perform EnregistrerMouvement
+                   end-if
 
-      * Ouverture du curseur
+                   if Credit of LigneCompte(IdxLigneCompte) not = 0
+                       perform PreparerMouvement
 
-           exec sql
-             open C-ListeCompte
-           end-exec.
+                       move Credit of LigneCompte(IdxLigneCompte)
+                       to Montant of Mouvement
 
-       ListeCompte-Trt.
-           exec sql
-             fetch C-ListeCompte
-             into :Compte.CodeBanque, :Compte.CodeGuichet
-           end-exec.
+                       move "C" to SensMouvement of Mouvement
 
-           if (sqlcode not equal 0 and sqlcode not equal 1) then
-               move 1 to Eot
+                       perform EnregistrerMouvement
+                   end-if
+               end-if
            else
-               perform AffichageCompte
-           end-if.
+      * Avant MAJ, on relit l'ancienne version du compte pour l'audit
 
-       ListeCompte-Fin.
-           exec sql
-             close C-ListeCompte
-           end-exec.
+               exec sql
+                   select CleRib, Iban, Debit, Credit
+                   into :CleRibAvantMaj, :IbanAvantMaj,
+                        :DebitAvantMaj, :CreditAvantMaj
+                   from Compte
+                   where CodeBanque =
+                   :LigneCompte(IdxLigneCompte).CodeBanque
+                   and CodeGuichet =
+                   :LigneCompte(IdxLigneCompte).CodeGuichet
+                   and NoCompte =
+                   :LigneCompte(IdxLigneCompte).RacineCompte
+                   and TypeCompte =
+                   :LigneCompte(IdxLigneCompte).TypeCompte
+               end-exec
 
-       AffichageCompte.
-           add 1 to NoLigneBanque.
+               string
+                 CleRibAvantMaj delimited by space
+                 " " delimited by size
+                 DebitAvantMaj delimited by size
+                 " " delimited by size
+                 CreditAvantMaj delimited by size
+                 into AncienneValeurAudit
+               end-string
 
-           display LigneBanque.
+               exec sql
+                   update Compte set
+                   CleRib = :LigneCompte(IdxLigneCompte).CleRib,
+                   Iban = :LigneCompte(IdxLigneCompte).Iban,
+                   Debit = :LigneCompte(IdxLigneCompte).Debit,
+                   Credit = :LigneCompte(IdxLigneCompte).Credit,
+                   StatutCompte =
+                   :LigneCompte(IdxLigneCompte).StatutCompte,
+                   DateCloture =
+                   :LigneCompte(IdxLigneCompte).DateCloture,
+                   Devise = :LigneCompte(IdxLigneCompte).Devise
+                   where CodeBanque =
+                   :LigneCompte(IdxLigneCompte).CodeBanque
+                   and CodeGuichet =
+                   :LigneCompte(IdxLigneCompte).CodeGuichet
+                   and NoCompte =
+                   :LigneCompte(IdxLigneCompte).RacineCompte
+                   and TypeCompte =
+                   :LigneCompte(IdxLigneCompte).TypeCompte
+               end-exec
 
-           if NoLigneBanque equal 23
-               display " Page [S]uivante - [M]enu : S"
-                 line 1 col 1
-                 with no advancing
+               if sqlcode not = 0
+                   move "Maj compte (GestionClient)"
+                   to LibelleErreurSql
 
-               move "S" to Reponse
+                   string
+                     CodeBanque of LigneCompte(IdxLigneCompte)
+                     delimited by space
+                     CodeGuichet of LigneCompte(IdxLigneCompte)
+                     delimited by space
+                     RacineCompte of LigneCompte(IdxLigneCompte)
+                     delimited by space
+                     into CleErreurSql
+                   end-string
 
-               accept Reponse line 1 col 29
+                   perform JournaliserErreurSql
 
-               if Reponse = "M"
-                   move 1 to Eot
+                   move "N" to MajLigneReussie
                else
-                   move 5 to NoLigneBanque
+      * Mouvement(s) correspondant a la variation du Debit et/ou du
+      * Credit, pour ne pas se contenter d'ecraser le solde courant
+
+                   compute DeltaMouvement =
+                   Debit of LigneCompte(IdxLigneCompte) - DebitAvantMaj
+
+                   if DeltaMouvement not = 0
+                       perform PreparerMouvement
+
+                       move DeltaMouvement to Montant of Mouvement
+
+                       move "D" to SensMouvement of Mouvement
+
+                       perform EnregistrerMouvement
+                   end-if
+
+                   compute DeltaMouvement =
+                   Credit of LigneCompte(IdxLigneCompte)
+                   - CreditAvantMaj
+
+                   if DeltaMouvement not = 0
+                       perform PreparerMouvement
+
+                       move DeltaMouvement to Montant of Mouvement
+
+                       move "C" to SensMouvement of Mouvement
+
+                       perform EnregistrerMouvement
+                   end-if
                end-if
            end-if.
 
-      * --- Contr�le des cl�s RIB ---
+           if MajLigneReussie = "O"
+               move "Compte" to TableAudit
+
+               string
+                 CodeBanque of LigneCompte(IdxLigneCompte)
+                 delimited by space
+                 CodeGuichet of LigneCompte(IdxLigneCompte)
+                 delimited by space
+                 RacineCompte of LigneCompte(IdxLigneCompte)
+                 delimited by space
+                 into CleAudit
+               end-string
+
+               string
+                 CleRib of LigneCompte(IdxLigneCompte)
+                 delimited by space
+                 " " delimited by size
+                 Debit of LigneCompte(IdxLigneCompte)
+                 delimited by size
+                 " " delimited by size
+                 Credit of LigneCompte(IdxLigneCompte)
+                 delimited by size
+                 into NouvelleValeurAudit
+               end-string
+
+               perform EnregistrerAudit
+           end-if.
 
-       ControleCleRIB.
-           perform ControleCleRIB-Init.
-           perform ControleCleRIB-Trt until Eot = 1.
-           perform ControleCleRIB-Fin.
+      **************************************************************************
+      * D�tecteur de RIB en double (meme Banque/Guichet/Compte/Cle
+      * porte par plus d'un compte, par exemple deux TypeCompte
+      * distincts sous la meme racine suite a un mauvais reimport)
+      **************************************************************************
+       DoublonsRib.
+           perform DoublonsRib-Init.
+           perform DoublonsRib-Trt until Eot = 1.
+           perform DoublonsRib-Fin.
 
       * Initialisations
 
-       ControleCleRIB-Init.
+       DoublonsRib-Init.
            move 0 to Eot.
 
-      * D�claration du curseur
+      * D�claration du curseur sur les groupes de comptes partageant
+      * le meme RIB complet
 
            exec sql
-               declare C-ControleCleRib cursor for
+               declare C-DoublonsRib cursor for
                    select CodeBanque, CodeGuichet, NoCompte,
-                   TypeCompte, CleRib, PrenomNom, NomBanque
-                   from VueControleRib
+                   min(TypeCompte), CleRib, count(*)
+                   from Compte
+                   group by CodeBanque, CodeGuichet, NoCompte,
+                   CleRib
+                   having count(*) > 1
+                   order by CodeBanque, CodeGuichet, NoCompte
            end-exec.
 
       * Ouverture du curseur
 
            exec sql
-             open C-ControleCleRib
+             open C-DoublonsRib
            end-exec.
 
       * Initialisation de la pagination
@@ -652,388 +5496,643 @@
 
            add 1 to MaxLigneEtat giving NbLigne.
 
-           move corresponding DateSysteme to LigneEntete1.
+           move corresponding DateSysteme to DoublonEntete1.
 
-      * Traitement des lignes (RIB)
+      * Traitement des lignes (RIB en double)
 
-       ControleCleRIB-Trt.
+       DoublonsRib-Trt.
            exec sql
-               fetch C-ControleCleRib
+               fetch C-DoublonsRib
                into :Compte.CodeBanque, :Compte.CodeGuichet,
                :Compte.CompteComplet.RacineCompte,
-               :Compte.CompteComplet.TypeCompte,
-               :Compte.CleRib, :PrenomNom, :Banque.NomBanque
+               :Compte.CompteComplet.TypeCompte, :Compte.CleRib,
+               :NbOccurrencesRib
            end-exec.
 
            if (sqlcode not equal 0 and sqlcode not equal 1)
                move 1 to Eot
            else
-               perform TraitementCleRib
+               perform TraitementDoublonRib
            end-if.
 
-      * Fin du traitement (RIB)
+      * Fin du traitement (RIB en double)
 
-       ControleCleRIB-Fin.
+       DoublonsRib-Fin.
 
       * On ferme le curseur
 
            exec sql
-             close C-ListeBanque
+             close C-DoublonsRib
            end-exec.
 
       * Impression du dernier pied de page
 
            if NoPage > 0 then
-               move NoPage to NPage of DernierBasPage
+               move NoPage to NPage of DoublonDernierBasPage
 
-               write E-ControleCleRIB from DernierBasPage
+               write E-DoublonsRib from DoublonDernierBasPage
 
-               close F-ControleCleRIB
+               close F-DoublonsRib
            end-if.
-             
-      * --- Calcul de la cl� RIB ---
 
-       TraitementCleRib.
-           move CompteComplet of Compte to CompteCompletNum.
-           move CodeGuichet of COMPTE to CodeGuichetNum.
-           move CodeBanque of COMPTE to CodeBanqueNum.
+      * --- Impression d'une ligne de RIB en double ---
+
+       TraitementDoublonRib.
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-DoublonsRib
+               else
+                   move NoPage to NPage of DoublonBasPage
+
+                   write E-DoublonsRib from DoublonBasPage
+               end-if
+
+               add 1 to NoPage
+
+               write E-DoublonsRib from DoublonEntete1
+               write E-DoublonsRib from DoublonEntete2
+               write E-DoublonsRib from " "
+               write E-DoublonsRib from DoublonEntete4
+               write E-DoublonsRib from DoublonEntete6
+               write E-DoublonsRib from DoublonEntete4
+
+               move 6 to NbLigne
+           end-if.
+
+           add 1 to NbLigne.
+
+           move corresponding Compte to DoublonDetail.
+           move NbOccurrencesRib to NbOccurrences of DoublonDetail.
+
+           write E-DoublonsRib from DoublonDetail.
+
+      **************************************************************************
+      * Virement interne entre deux comptes de la meme banque
+      **************************************************************************
+       VirementInterne.
+           perform SaisieVirement-Init.
+           perform SaisieVirement-Trt
+               until CodeBanque of CompteSource = space.
+           perform SaisieVirement-Fin.
+
+       SaisieVirement-Init.
+           move "" to CodeBanque of CompteSource.
+
+       SaisieVirement-Trt.
+           move spaces to CompteSource.
+           move spaces to CompteDestination.
+           move 0 to MontantVirement.
+
+           display M-Virement.
+
+           accept M-Virement-E.
+
+           if CodeBanque of CompteSource <> space
+               perform TraitementVirement
+
+               display M-Virement-Resultat
+
+               accept Reponse Line 1 Col 80
+
+               display M-EffaceQuestion
+           end-if.
+
+       SaisieVirement-Fin.
+           continue.
+
+      * --- Controles (cle RIB des deux comptes, meme banque, montant,
+      * existence en base) puis, si tout est valide, mise a jour des
+      * deux comptes et enregistrement des deux mouvements lies ---
+
+       TraitementVirement.
+           move "O" to StatutVirement.
+           move spaces to MessageVirement.
+
+           move CompteComplet of CompteSource to CompteCompletNum.
+           move CodeGuichet of CompteSource to CodeGuichetNum.
+           move CodeBanque of CompteSource to CodeBanqueNum.
 
            perform CalculCleRib.
 
-           move CleRibNum to CleRibTrouve.
+           if CleRibNum <> CleRib of CompteSource
+               move "N" to StatutVirement
+               move "Cle RIB du compte a debiter invalide"
+               to MessageVirement
+           end-if.
 
-      * MAJ de la ligne de compte
+           if VirementValide
+               move CompteComplet of CompteDestination
+               to CompteCompletNum
+
+               move CodeGuichet of CompteDestination
+               to CodeGuichetNum
+
+               move CodeBanque of CompteDestination to CodeBanqueNum
+
+               perform CalculCleRib
+
+               if CleRibNum <> CleRib of CompteDestination
+                   move "N" to StatutVirement
+                   move "Cle RIB du compte a crediter invalide"
+                   to MessageVirement
+               end-if
+           end-if.
+
+           if VirementValide
+               and CodeBanque of CompteSource
+               <> CodeBanque of CompteDestination
+               move "N" to StatutVirement
+               move "Virement possible uniquement entre comptes"
+               to MessageVirement
+           end-if.
+
+           if VirementValide and MontantVirement = 0
+               move "N" to StatutVirement
+               move "Montant du virement invalide" to MessageVirement
+           end-if.
+
+           if VirementValide
+               exec sql
+                   select Debit, Credit
+                   into :Debit of CompteSource, :Credit of CompteSource
+                   from Compte
+                   where CodeBanque = :CodeBanque of CompteSource
+                   and CodeGuichet = :CodeGuichet of CompteSource
+                   and NoCompte =
+                   :RacineCompte of CompteComplet of CompteSource
+                   and TypeCompte =
+                   :TypeCompte of CompteComplet of CompteSource
+               end-exec
+
+               if sqlcode not = 0
+                   move "N" to StatutVirement
+                   move "Compte a debiter introuvable"
+                   to MessageVirement
+               end-if
+           end-if.
+
+           if VirementValide
+               exec sql
+                   select Debit, Credit
+                   into :Debit of CompteDestination,
+                        :Credit of CompteDestination
+                   from Compte
+                   where CodeBanque = :CodeBanque of CompteDestination
+                   and CodeGuichet = :CodeGuichet of CompteDestination
+                   and NoCompte =
+                   :RacineCompte of CompteComplet of CompteDestination
+                   and TypeCompte =
+                   :TypeCompte of CompteComplet of CompteDestination
+               end-exec
+
+               if sqlcode not = 0
+                   move "N" to StatutVirement
+                   move "Compte a crediter introuvable"
+                   to MessageVirement
+               end-if
+           end-if.
+
+           if VirementValide
+               perform PosterVirement
+               if VirementValide
+                   move "Virement enregistre" to MessageVirement
+               end-if
+           end-if.
+
+      * --- MAJ des deux comptes en base et enregistrement, dans
+      * Mouvement, des deux mouvements lies (meme montant, sens
+      * oppose) qui constituent le virement ---
+
+       PosterVirement.
+           move Credit of CompteSource to CreditAvantMaj.
+           add MontantVirement to Credit of CompteSource.
+
+           exec sql
+               update Compte set Credit = :Credit of CompteSource
+               where CodeBanque = :CodeBanque of CompteSource
+               and CodeGuichet = :CodeGuichet of CompteSource
+               and NoCompte =
+               :RacineCompte of CompteComplet of CompteSource
+               and TypeCompte =
+               :TypeCompte of CompteComplet of CompteSource
+           end-exec.
+
+           if sqlcode not = 0
+               move "Virement (debit compte source)"
+               to LibelleErreurSql
+
+               string
+                 CodeBanque of CompteSource delimited by space
+                 CodeGuichet of CompteSource delimited by space
+                 RacineCompte of CompteComplet of CompteSource
+                 delimited by space
+                 into CleErreurSql
+               end-string
+
+               perform JournaliserErreurSql
+
+               move "N" to StatutVirement
+               move "Echec de la mise a jour du compte a debiter"
+               to MessageVirement
+           else
+               move "Compte" to TableAudit
+
+               string
+                 CodeBanque of CompteSource delimited by space
+                 CodeGuichet of CompteSource delimited by space
+                 RacineCompte of CompteComplet of CompteSource
+                 delimited by space
+                 into CleAudit
+               end-string
+
+               move CreditAvantMaj to AncienneValeurAudit
+               move Credit of CompteSource to NouvelleValeurAudit
+
+               perform EnregistrerAudit
+
+               move Debit of CompteDestination to DebitAvantMaj
+               add MontantVirement to Debit of CompteDestination
 
-           if CleRibTrouve <> CleRIB of COMPTE then
                exec sql
-                 update Compte set CleRib = :CleRibTrouve
-                 where CodeBanque = :Compte.CodeBanque and
-                       CodeGuichet = :Compte.CodeGuichet and
-                       NoCompte = :Compte.CompteComplet.RacineCompte and
-                       TypeCompte = :Compte.CompteComplet.TypeCompte
+                   update Compte set Debit =
+                   :Debit of CompteDestination
+                   where CodeBanque = :CodeBanque of CompteDestination
+                   and CodeGuichet =
+                   :CodeGuichet of CompteDestination
+                   and NoCompte =
+                   :RacineCompte of CompteComplet of CompteDestination
+                   and TypeCompte =
+                   :TypeCompte of CompteComplet of CompteDestination
                end-exec
-           end-if.
 
-           perform ImpressionControleCleRib.
+               if sqlcode not = 0
+                   move "Virement (credit compte destination)"
+                   to LibelleErreurSql
 
-      * --- Impression de la liste de contr�le des cl�s RIB ---
+                   string
+                     CodeBanque of CompteDestination delimited by space
+                     CodeGuichet of CompteDestination
+                     delimited by space
+                     RacineCompte of CompteComplet of CompteDestination
+                     delimited by space
+                     into CleErreurSql
+                   end-string
 
-       ImpressionControleCleRib.
-      * Impression du pied de page sauf la page 0 o� on ouvre le fichier
+                   perform JournaliserErreurSql
 
-           if NbLigne > MaxLigneEtat then
-               if NoPage = 0 then
-                   open output F-ControleCleRIB
+                   move "N" to StatutVirement
+                   move "Echec de la mise a jour du compte a crediter"
+                   to MessageVirement
                else
-                   move NoPage to NPage of LigneBasPage
+                   move "Compte" to TableAudit
 
-                   write E-ControleCleRIB from LigneBasPage
-               end-if
+                   string
+                     CodeBanque of CompteDestination delimited by space
+                     CodeGuichet of CompteDestination
+                     delimited by space
+                     RacineCompte of CompteComplet of CompteDestination
+                     delimited by space
+                     into CleAudit
+                   end-string
 
-      * Impression de l'en-t�te de page
+                   move DebitAvantMaj to AncienneValeurAudit
+                   move Debit of CompteDestination
+                   to NouvelleValeurAudit
 
-               add 1 to NoPage
+                   perform EnregistrerAudit
 
-               write E-ControleCleRIB from LigneEntete1
-               write E-ControleCleRIB from LigneEntete2
-               write E-ControleCleRIB from " "
-               write E-ControleCleRIB from LigneEntete4
-               write E-ControleCleRIB from LigneEntete6
-               write E-ControleCleRIB from LigneEntete7
-               write E-ControleCleRIB from LigneEntete4
+                   move CodeBanque of CompteSource
+                   to CodeBanque of Mouvement
 
-               move 7 to NbLigne
-           end-if.
+                   move CodeGuichet of CompteSource
+                   to CodeGuichet of Mouvement
 
-      * Impression de la ligne d�tail
+                   move RacineCompte of CompteComplet of CompteSource
+                   to RacineCompte of CompteComplet of Mouvement
 
-           add 1 to NbLigne.
+                   move TypeCompte of CompteComplet of CompteSource
+                   to TypeCompte of CompteComplet of Mouvement
 
-           move corresponding COMPTE to LigneDetail.
-           move PrenomNom to NomClient of LigneDetail.
-           move NomBanque of Banque to NomBanque of LigneDetail.
-           move CleRibTrouve to NouvelleCleRib of LigneDetail.
+                   move MontantVirement to Montant of Mouvement
+                   move "C" to SensMouvement of Mouvement
 
-           write E-ControleCleRIB from LigneDetail.
+                   perform EnregistrerMouvement
 
-      * --- Calcul de la cl� RIB ---
+                   move CodeBanque of CompteDestination
+                   to CodeBanque of Mouvement
 
-       CalculCleRib.
-           multiply CompteCompletNum by 3 giving TotalCalcule.
-           multiply CodeGuichetNum by 15 giving TotalIntermediaire.
+                   move CodeGuichet of CompteDestination
+                   to CodeGuichet of Mouvement
 
-           add TotalIntermediaire to TotalCalcule.
+                   move RacineCompte of CompteComplet
+                   of CompteDestination
+                   to RacineCompte of CompteComplet of Mouvement
 
-           multiply CodeBanqueNum by 89 giving TotalIntermediaire.
+                   move TypeCompte of CompteComplet of CompteDestination
+                   to TypeCompte of CompteComplet of Mouvement
 
-           add TotalIntermediaire to TotalCalcule.
+                   move MontantVirement to Montant of Mouvement
+                   move "D" to SensMouvement of Mouvement
 
-           divide TotalCalcule by 97 giving TotalIntermediaire
-           remainder CleRibNum.
+                   perform EnregistrerMouvement
+               end-if
+           end-if.
 
-           subtract CleRibNum from 97 giving CleRibNum.
+      **************************************************************************
+      * Renumerotation en masse des comptes d'une banque (changement du
+      * CodeBanque porte par tous les comptes rattaches a l'ancien code,
+      * par exemple suite a une fusion ou un rachat de banque)
+      **************************************************************************
+       RenumerotationBanque.
+           move spaces to AncienCodeBanque.
+           move spaces to NouveauCodeBanque.
+           move 0 to NbComptesRenumerotes.
 
-      * --- Gestion du client ---
+           display M-RenumerotationBanque.
 
-       MajClient.
-           perform SaisieNom-Init.
-           perform SaisieNom-Trt until NomSelectionne = space.
-           perform SaisieNom-Fin.
+           accept M-RenumerotationBanque.
 
-       SaisieNom-Init.
-           move "" to NomSelectionne.
-       SaisieNom-Trt.
-           move space to NomSelectionne.
+           if AncienCodeBanque <> space
+               and NouveauCodeBanque <> space
+               and AncienCodeBanque <> NouveauCodeBanque
 
-           display M-GestionClient.
+               display M-RenumerotationBanque-Q
 
-           accept NomSelectionne line 5 col 20.
+               move "N" to Reponse
 
-           if NomSelectionne <> space
-               perform TraitementClient
+               accept Reponse line 1 col 42
+
+               display M-EffaceQuestion
+
+               if Reponse = "o" or Reponse = "O"
+                   perform RenumerotationBanque-Init
+                   perform RenumerotationBanque-Trt until Eot = 1
+                   perform RenumerotationBanque-Fin
+               end-if
            end-if.
 
-       SaisieNom-Fin.
-           continue.
+      * Initialisations
 
-       TraitementClient.
-           perform RechercheCompteClient-Init.
-           perform RechercheCompteClient-Trt until Eof = 1.
-           perform RechercheCompteClient-Fin.
+       RenumerotationBanque-Init.
+           move 0 to Eot.
 
-      * --- Recherche info client + compte ---
+      * D�claration du curseur sur les comptes de l'ancienne banque
 
-       RechercheCompteClient-Init.
-           move 0 to Eof.
+           exec sql
+               declare C-RenumBanque cursor for
+                   select CodeGuichet, NoCompte, TypeCompte
+                   from Compte
+                   where CodeBanque = :AncienCodeBanque
+           end-exec.
 
            exec sql
-             declare C-VueCompteClient cursor for
-             select CodeClient, Nom, Prenom, CodePostal,
-             Ville, CodeBanque, CodeGuichet, NoCompte,
-             TypeCompte, CleRib, Debit, Credit
-             from VueCompteClient
-             where Nom = :NomSelectionne
-             order by CodeBanque, CodeGuichet, NoCompte, TypeCompte
+             open C-RenumBanque
            end-exec.
 
-       RechercheCompteClient-Trt.
+      * Traitement des comptes de l'ancienne banque
+
+       RenumerotationBanque-Trt.
            exec sql
-             fetch C-VueCompteClient into :Client.CodeClient,
-              :Client.Nom, :Client.Prenom,
-              :Client.CodePostal, :Client.Ville,
-              :LigneCourante.CodeBanque, :LigneCourante.NomBanque,
-              :LigneCourante.CodeGuichet, :LigneCourante.RacineCompte,
-              :LigneCourante.TypeCompte, :LigneCourante.CleRib,
-              :LigneCourante.Debit, :LigneCourante.Credit
+               fetch C-RenumBanque
+               into :Compte.CodeGuichet,
+               :Compte.CompteComplet.RacineCompte,
+               :Compte.CompteComplet.TypeCompte
            end-exec.
 
-           if SQLCODE = 0 or SQLCODE = 1 then
-               perform TraitementCompte
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
            else
-               move 1 to Eof
+               perform TraitementRenumerotationLigne
            end-if.
 
-       RechercheCompteClient-Fin.
+      * Fin du traitement, cl�ture du curseur et journalisation
+
+       RenumerotationBanque-Fin.
            exec sql
-             close C-VueCompteClient
+             close C-RenumBanque
            end-exec.
 
-      * --- Traitement d'une ligne de compte ---
-
-       TraitementCompte.
-      * Alimentation d'un tableau des lignes 
-           add 1 to NoLigneCompte.
-
-           move NoLigneCompte to MaxCompte.
+           string
+             "Ancien code " delimited by size
+             AncienCodeBanque delimited by size
+             " - Nouveau code " delimited by size
+             NouveauCodeBanque delimited by size
+             " - Comptes renumerotes " delimited by size
+             NbComptesRenumerotes delimited by size
+             into DetailActivite
+           end-string.
+
+      * --- Renum�rotation d'un compte et audit du changement ---
+
+       TraitementRenumerotationLigne.
+           exec sql
+               update Compte set CodeBanque = :NouveauCodeBanque
+               where CodeBanque = :AncienCodeBanque
+               and CodeGuichet = :Compte.CodeGuichet
+               and NoCompte =
+               :Compte.CompteComplet.RacineCompte
+               and TypeCompte =
+               :Compte.CompteComplet.TypeCompte
+           end-exec.
 
-           move corresponding LigneCourante 
-           to LigneCompte(NoLigneCompte).
-           move corresponding LigneCourante to CleBase
-           of LigneCompte(NoLigneCompte).
-           move corresponding LigneCourante to ValeurLigne 
-           of LigneCompte(NoLigneCompte).
+           if sqlcode not = 0
+               move "Renumerotation banque" to LibelleErreurSql
 
-      * Sur la premiere ligne on affiche l'entete de l'écran
-           if NoLigneCompte = 1 then
-               display M-GestionClient-E
-           end-if.
+               string
+                 AncienCodeBanque delimited by space
+                 CodeGuichet of Compte delimited by space
+                 RacineCompte of CompteComplet of Compte
+                 delimited by space
+                 into CleErreurSql
+               end-string
 
-      * Affichage de la ligne à l'écran
-           add 1 to NoLigneEcran.
-           
-           move NoLigneEcran to MaxLigne.
-           
-           display M-GestionClient-L.
+               perform JournaliserErreurSql
+           else
+               move "Compte" to TableAudit
 
-      * --- Sélection du traitement ---
+               string
+                 NouveauCodeBanque delimited by space
+                 CodeGuichet of Compte delimited by space
+                 RacineCompte of CompteComplet of Compte
+                 delimited by space
+                 into CleAudit
+               end-string
 
-      * S'il n'y a pas de compte on propose à l'utilisateur de 
-      * renseigner les données du client
+               move AncienCodeBanque to AncienneValeurAudit
+               move NouveauCodeBanque to NouvelleValeurAudit
 
-           if MaxCompte = 0 then
-               display M-GestionClient-QC
-               
-               move "N" to ChoixGestionClient
-               
-               accept ChoixGestionClient line 1 col 31
-               
-               if ChoixGestionClient = "o" then
-                   move "O" to ChoixGestionClient
-               end-if
-           else
-               display M-GestionClient-QM
-               
-               move "T" to ChoixGestionClient
-               
-               accept ChoixGestionClient line 1 col 62
-               
-               if ChoixGestionClient = "m" then
-                   move "M" to ChoixGestionClient
-               end-if
+               perform EnregistrerAudit
 
-               if ChoixGestionClient = "s" then
-                   move "S" to ChoixGestionClient
-               end-if
+               add 1 to NbComptesRenumerotes
            end-if.
 
-           display M-EffaceQuestion.
+      **************************************************************************
+      * Fusion de deux fiches client en double : les comptes rattaches
+      * au client source sont bascul�s sur le client cible, puis la
+      * fiche client source (devenue orpheline) est supprim�e
+      **************************************************************************
+       FusionClient.
+           move spaces to CodeClientCible.
+           move spaces to CodeClientSource.
 
-           evaluate ChoixGestionClient
-               when "O"
-                   move NomSelectionne to Nom of CLIENT
+           display M-FusionClient.
 
-                   exec sql
-                       select newid() into :Client.CodeClient
-                   end-exec
-                   
-                   perform MajInfoClient
+           accept M-FusionClient.
 
-               when "M"
-                   perform MajInfoClient
-               when "S"
-                   perform SuppressionClient
-           end-evaluate.
+           if CodeClientCible <> space
+               and CodeClientSource <> space
+               and CodeClientCible <> CodeClientSource
 
-      * --- MAJ des informations du client ---
+               display M-FusionClient-Q
 
-       MajInfoClient.
-           perform MajInfoClient-init.
-           perform MajInfoClient-trt 
-           until OptionMaj = "V" or OptionMaj = "A".
-           perform MajInfoClient-Fin.
+               move "N" to Reponse
 
-       MajInfoClient-Init.
-           move " " to OptionMaj.
+               accept Reponse line 1 col 51
 
-       MajInfoClient-Trt.
-      * Initialisation de l'affichage des options de menu
+               display M-EffaceQuestion
 
-           if MaxCompte = 0 then
-               move CouleurFondEcran to ModificationForeGround
-               move CouleurFondEcran to ValidationForeGround
-           else
-               move CouleurCaractere to ModificationForeGround
-               move CouleurCaractere to ValidationForeGround
+               if Reponse = "o" or Reponse = "O"
+                   perform FusionClient-Trt
+               end-if
            end-if.
 
-           if MaxCompte < 2 then
-               move CouleurFondEcran to SuppressionForeGround
-           else
-               move CouleurCaractere to SuppressionForeGround
-           end-if.
+      * --- Bascule des comptes puis suppression du client source ---
 
-           if MaxCompte = DimTableau then
-               move CouleurFondEcran to CreationForeGround
+       FusionClient-Trt.
+           exec sql
+               update Compte set CodeClient = :CodeClientCible
+               where CodeClient = :CodeClientSource
+           end-exec.
+
+           if sqlcode not = 0
+               move "Fusion clients (bascule comptes)"
+               to LibelleErreurSql
+               move CodeClientSource to CleErreurSql
+               perform JournaliserErreurSql
            else
-               move CouleurCaractere to CreationForeGround
-           end-if.
+               move "Compte" to TableAudit
+               move CodeClientSource to CleAudit
+               move CodeClientSource to AncienneValeurAudit
+               move CodeClientCible to NouvelleValeurAudit
 
-      * Affichage du menu
+               perform EnregistrerAudit
 
-           display M-GestionClient-Menu.
-      
-      * Saisie de l'option de gestion
-      
-           move " " to OptionMaj.
-      
-           accept OptionMaj line 23 col 78.
-      
-           if OptionMaj = "a"
-               move "A" to OptionMaj.
+               exec sql
+                   delete from Client
+                   where CodeClient = :CodeClientSource
+               end-exec
 
-           if OptionMaj = "v"
-               move "V" to OptionMaj.
+               if sqlcode not = 0
+                   move "Fusion clients (suppression source)"
+                   to LibelleErreurSql
 
-           evaluate OptionMaj
-               when "1"
-                   perform AjoutLigne
+                   move CodeClientSource to CleErreurSql
 
-               when "2"
-                   perform ModificationLigne
+                   perform JournaliserErreurSql
+               else
+                   move "Client" to TableAudit
+                   move CodeClientSource to CleAudit
+                   move CodeClientSource to AncienneValeurAudit
+                   move CodeClientCible to NouvelleValeurAudit
 
-               when "3"
-                   move 0 to NoLigneCompte
-                   if MaxCompte > 0 then
-                       accept NoLigneCompte line 23 col 33
+                   perform EnregistrerAudit
+               end-if
+           end-if.
 
-                       if NoLigneCompte > 0 and 
-                       NoLigneCompte <= MaxCompte then
-                           perform SuppressionLigne
-                       end-if
-                   end-if
+      **************************************************************************
+      * Annuaire des clients : etat imprimable de tous les clients,
+      * tri� par nom/pr�nom, sur le meme mod�le de pagination que les
+      * autres �tats (Comptes orphelins, RIB en double)
+      **************************************************************************
+       AnnuaireClients.
+           perform AnnuaireClients-Init.
+           perform AnnuaireClients-Trt until Eot = 1.
+           perform AnnuaireClients-Fin.
 
-               when "4"
-      *            perform MajEnteteClient
+      * Initialisations
 
-               when "V"
-                   if MaxCompte > 0 then
-                       perform MajClientDatabase
+       AnnuaireClients-Init.
+           move 0 to Eot.
 
-           end-evaluate.
+           exec sql
+               declare C-AnnuaireClients cursor for
+                   select CodeClient, Nom, Prenom, Email, Telephone
+                   from Client
+                   order by Nom, Prenom
+           end-exec.
 
-       MajInfoClient-Fin.
-           continue.
+           exec sql
+             open C-AnnuaireClients
+           end-exec.
 
-      * --- Ajout d'un nouveau compte ---
+      * Initialisation de la pagination
 
-       AjoutLigne.
-      * On ne peut faire l'ajout que s'il y a moins de 11 lignes
+           move 0 to NoPage.
 
-           if MaxCompte < 11 then
+           add 1 to MaxLigneEtat giving NbLigne.
 
-      * Positionnement sur l'écran et il y aura une ligne de plus à l'écran
+           move corresponding DateSysteme to AnnuaireEntete1.
 
-              add 1 to MaxLigne
-   
-              move MaxLigne to NoligneEcran
+      * Traitement des lignes (annuaire des clients)
 
-      * Positionnement dans le tableau et initialisation de la ligne
-      * Pour mémoire, c'est la ligne saisie
+       AnnuaireClients-Trt.
+           exec sql
+               fetch C-AnnuaireClients
+               into :Client.CodeClient, :Client.Nom, :Client.Prenom,
+               :Client.Email, :Client.Telephone
+           end-exec.
 
-              add 1 to MaxCompte
-         
-              move MaxCompte to NoLigneCompte
-         
-              initialize LigneCompte(NoLigneCompte)
+           if (sqlcode not equal 0 and sqlcode not equal 1)
+               move 1 to Eot
+           else
+               perform TraitementAnnuaireClient
+           end-if.
 
-      * On va saisir la ligne
-               perform MiseAJourLigne
+      * Fin du traitement (annuaire des clients)
+
+       AnnuaireClients-Fin.
+           exec sql
+             close C-AnnuaireClients
+           end-exec.
+
+      * Impression du dernier pied de page
+
+           if NoPage > 0 then
+               move NoPage to NPage of AnnuaireDernierBasPage
+
+               write E-AnnuaireClients from AnnuaireDernierBasPage
+
+               close F-AnnuaireClients
            end-if.
 
-      * --- Choix de l'option de traitement via les questions ---
+      * --- Impression d'une ligne de l'annuaire ---
 
-      * --- Supprimer le client ---
+       TraitementAnnuaireClient.
+           if NbLigne > MaxLigneEtat then
+               if NoPage = 0 then
+                   open output F-AnnuaireClients
+               else
+                   move NoPage to NPage of AnnuaireBasPage
 
-       SupprimerClient.
+                   write E-AnnuaireClients from AnnuaireBasPage
+               end-if
 
-       SupprimerClient-Init.
+               add 1 to NoPage
 
-       SupprimerClient-Trt.
+               write E-AnnuaireClients from AnnuaireEntete1
+               write E-AnnuaireClients from AnnuaireEntete2
+               write E-AnnuaireClients from " "
+               write E-AnnuaireClients from AnnuaireEntete4
+               write E-AnnuaireClients from AnnuaireEntete6
+               write E-AnnuaireClients from AnnuaireEntete4
 
-       SupprimerClient-Fin.
+               move 6 to NbLigne
+           end-if.
 
-      
+           add 1 to NbLigne.
 
-      * --- Alimenter la base de donn�es ---
+           move corresponding Client to AnnuaireDetail.
+
+           write E-AnnuaireClients from AnnuaireDetail.
 
        end program.
\ No newline at end of file
